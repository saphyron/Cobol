@@ -0,0 +1,476 @@
+      identification division.
+      program-id. crmUdtraek.
+
+      environment division.
+      input-output section.
+      file-control.
+     *> --- Samme to stamdata-kilder som opgave10 bruger til ---
+     *> --- kontoudskriften - her samlet i stedet til et enkelt ---
+     *> --- CRM-udtræk pr. kunde ---
+           select Transaktion-Data-In
+               assign to "text-files/Transaktioner.txt"
+               organization is line sequential.
+           select Kunde-Data-In
+               assign to "text-files/Kundeoplysninger.txt"
+               organization is line sequential.
+     *> --- Historik over tidligere års saldi pr. konto, skrevet af ---
+     *> --- opgave10.cob (skriv-konto-historik-linje). opgave10's ---
+     *> --- arkivering fjerner allerede behandlede år fra ---
+     *> --- Transaktioner.txt (se opbyg-konto-balance-tabel), så uden ---
+     *> --- denne fil ville de årers saldi være tabt for CRM-udtrækket ---
+           select optional Konto-Historik-In
+               assign to "text-files/KontoHistorik.txt"
+               organization is line sequential.
+     *> --- Det samlede kunde+konto-udtræk til CRM-nattekørslen ---
+           select CRM-Udtraek-Out
+               assign to "text-files/CRMUdtraek.txt"
+               organization is line sequential.
+
+      data division.
+      file section.
+      fd Transaktion-Data-In.
+      01 Transaktion-Information.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+     *> --- Alternativ visning af samme post - opgave10.cob omslutter
+     *>     Transaktioner.txt med en HDR-linje (antal poster) og en
+     *>     TRL-linje (se Bank-Hdr-Trl-Linje/Trans-Hdr-Trl-Linje samt
+     *>     valider-og-strip-transaktioner dér). Selve
+     *>     optælling/afstemning af de to linjer sker i opgave10.cob -
+     *>     her er det nok at springe HDR over og stoppe ved TRL, så
+     *>     CRM-udtrækket ikke fejlfortolker dem som transaktionslinjer ---
+      01 Trans-Hdr-Trl-Linje.
+           02 THT-TAG              pic x(3).
+           02 THT-ANTAL            pic 9(7).
+           02 FILLER                pic x(186).
+      fd Kunde-Data-In.
+      01 Kunde-Information.
+           copy "KUNDER.cpy".
+      fd Konto-Historik-In.
+      01 Konto-Historik-Linje-In  pic x(100).
+      fd CRM-Udtraek-Out.
+      01 CRM-Udtraek-Linje             pic x(300) value spaces.
+
+      working-storage section.
+      01 EOF-check-trans          pic x value "N".
+           88 end-of-file-trans   value "Y".
+           88 more-to-read-trans  value "N".
+      01 EOF-check-kunde          pic x value "N".
+           88 end-of-file-kunde   value "Y".
+           88 more-to-read-kunde  value "N".
+      01 EOF-check-historik        pic x value "N".
+           88 end-of-file-historik  value "Y".
+           88 more-to-read-historik value "N".
+      01 pos                      pic 9(3) value 1.
+      01 felt-linje                pic x(300) value spaces.
+
+     *> --- Felter til at parse én linje fra KontoHistorik.txt ---
+     *> --- (KONTO-ID|AAR|ANTAL-TRANS|SALDO-DKK) - se skriv-konto- ---
+     *> --- historik-linje i opgave10.cob for selve formatet ---
+      01 KH-KONTO-ID               pic x(14) value spaces.
+      01 KH-AAR-TXT                pic x(4)  value spaces.
+      01 KH-ANTAL-TRANS-TXT        pic x(5)  value spaces.
+      01 KH-SALDO-TXT              pic x(20) value spaces.
+      01 KH-SALDO-NUM              pic s9(13)v99 COMP-3 value 0.
+
+     *> --- Kundemaster i memory, sorteret og slået op på KU-KUNDE-ID - ---
+     *> --- samme copybook som opgave10 bruger til kontoudskriften ---
+           copy "Opgave10/Copybooks/KundeTabel.cpy".
+
+     *> --- Saldo/seneste-dato pr. konto, opbygget af ---
+     *> --- opbyg-konto-balance-tabel ---
+           copy "Opgave11/Copybooks/KontoBalanceTabel.cpy".
+
+     *> --- Valutakurser til omregning af BELOB til DKK - samme ---
+     *> --- tabel som opgave10's konverter-belob-til-dkk slår op i ---
+      01 valuta-konvertering.
+           copy "Opgave10/Copybooks/Valuta.cpy".
+      01 VK-INDEX                  pic 9(3) value 0.
+      01 WS-BELOB-NUM              pic s9(13)v99 COMP-3 value 0.
+
+     *> --- Felter til udskrift af det maskerede/klare CRM-felt ---
+      01 CRM-SALDO-DKK-E           pic -ZZZZZZZZZZ9.99.
+      01 ANTAL-CRM-LINJER          pic 9(7) value 0.
+
+      procedure division.
+      Program-Execute.
+           perform indlæs-kunde-tabel
+           perform opbyg-konto-balance-tabel
+           perform tilføj-konto-historik-til-balance
+           perform skriv-crm-udtraek
+           display "CRM-udtræk skrevet til text-files/CRMUdtraek.txt,"
+               " antal linjer: " ANTAL-CRM-LINJER
+       stop run.
+
+     *> --- Indlæser hele Kundeoplysninger.txt i KUNDE-TABEL og ---
+     *> --- sorterer den efter KU-KUNDE-ID, så skriv-crm-udtraek og ---
+     *> --- opbyg-konto-balance-tabel kan slå op med SEARCH ALL ---
+      indlæs-kunde-tabel.
+           move 0 to KU-ANTAL-KUNDER
+           move "N" to EOF-check-kunde
+           open input Kunde-Data-In
+           perform until end-of-file-kunde
+               read Kunde-Data-In
+                   at end move "Y" to EOF-check-kunde
+                   not at end
+                       if KU-ANTAL-KUNDER < MAX-KUNDER
+                           add 1 to KU-ANTAL-KUNDER
+                           move Kunde-Id of Kunde-Information
+                               to KU-KUNDE-ID (KU-ANTAL-KUNDER)
+                           move Fuld-Navn of Kunde-Information
+                               to KU-FULD-NAVN (KU-ANTAL-KUNDER)
+                           move Kontonummer of Kunde-Information
+                               to KU-KONTONUMMER (KU-ANTAL-KUNDER)
+                           move Vejnavn of Kunde-Information
+                               to KU-VEJNAVN (KU-ANTAL-KUNDER)
+                           move Husnummer of Kunde-Information
+                               to KU-HUSNUMMER (KU-ANTAL-KUNDER)
+                           move Postnummer of Kunde-Information
+                               to KU-POSTNUMMER (KU-ANTAL-KUNDER)
+                           move By-navn of Kunde-Information
+                               to KU-BYNAVN (KU-ANTAL-KUNDER)
+                           move Telefon of Kunde-Information
+                               to KU-TELEFON (KU-ANTAL-KUNDER)
+                           move Email of Kunde-Information
+                               to KU-EMAIL (KU-ANTAL-KUNDER)
+                       else
+                           display "Antal kunder har oversteget MAX-KUNDER"
+                               " - resten af Kundeoplysninger.txt ignoreres"
+                       end-if
+           end-perform
+           close Kunde-Data-In
+           perform sorter-kunde-tabel
+           exit.
+
+     *> --- Bobbel-sortering af KUNDE-TABEL efter KU-KUNDE-ID, samme ---
+     *> --- mønster som opgave10.cob's sorter-kunde-tabel ---
+      sorter-kunde-tabel.
+           perform varying KUNDE-SORT-I from 1 by 1
+               until KUNDE-SORT-I >= KU-ANTAL-KUNDER
+               perform varying KUNDE-SORT-J from 1 by 1
+                   until KUNDE-SORT-J >= (KU-ANTAL-KUNDER - KUNDE-SORT-I + 1)
+                   if KU-KUNDE-ID (KUNDE-SORT-J)
+                           > KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move KU-KUNDE-ID    (KUNDE-SORT-J) to SWAP-KU-KUNDE-ID
+                       move KU-FULD-NAVN   (KUNDE-SORT-J) to SWAP-KU-FULD-NAVN
+                       move KU-KONTONUMMER (KUNDE-SORT-J)
+                           to SWAP-KU-KONTONUMMER
+                       move KU-VEJNAVN     (KUNDE-SORT-J) to SWAP-KU-VEJNAVN
+                       move KU-HUSNUMMER   (KUNDE-SORT-J) to SWAP-KU-HUSNUMMER
+                       move KU-POSTNUMMER  (KUNDE-SORT-J) to SWAP-KU-POSTNUMMER
+                       move KU-BYNAVN      (KUNDE-SORT-J) to SWAP-KU-BYNAVN
+                       move KU-TELEFON     (KUNDE-SORT-J) to SWAP-KU-TELEFON
+                       move KU-EMAIL       (KUNDE-SORT-J) to SWAP-KU-EMAIL
+
+                       move KU-KUNDE-ID    (KUNDE-SORT-J + 1)
+                           to KU-KUNDE-ID    (KUNDE-SORT-J)
+                       move KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                           to KU-FULD-NAVN   (KUNDE-SORT-J)
+                       move KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                           to KU-KONTONUMMER (KUNDE-SORT-J)
+                       move KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                           to KU-VEJNAVN     (KUNDE-SORT-J)
+                       move KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                           to KU-HUSNUMMER   (KUNDE-SORT-J)
+                       move KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                           to KU-POSTNUMMER  (KUNDE-SORT-J)
+                       move KU-BYNAVN      (KUNDE-SORT-J + 1)
+                           to KU-BYNAVN      (KUNDE-SORT-J)
+                       move KU-TELEFON     (KUNDE-SORT-J + 1)
+                           to KU-TELEFON     (KUNDE-SORT-J)
+                       move KU-EMAIL       (KUNDE-SORT-J + 1)
+                           to KU-EMAIL       (KUNDE-SORT-J)
+
+                       move SWAP-KU-KUNDE-ID to KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move SWAP-KU-FULD-NAVN
+                           to KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-KONTONUMMER
+                           to KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                       move SWAP-KU-VEJNAVN
+                           to KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-HUSNUMMER
+                           to KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-POSTNUMMER
+                           to KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                       move SWAP-KU-BYNAVN
+                           to KU-BYNAVN      (KUNDE-SORT-J + 1)
+                       move SWAP-KU-TELEFON
+                           to KU-TELEFON     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-EMAIL
+                           to KU-EMAIL       (KUNDE-SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Læser hele Transaktioner.txt igennem én gang og akkumulerer ---
+     *> --- saldo (DKK) og seneste transaktionsdato pr. konto ---
+      opbyg-konto-balance-tabel.
+           move 0 to ANTAL-KONTI-BALANCE
+           move "N" to EOF-check-trans
+           open input Transaktion-Data-In
+     *> --- Spring HDR-linjen over - opgave10.cob har allerede ---
+     *> --- valideret og optalt filen, CRM-udtrækket skal bare ikke ---
+     *> --- fejltolke den som en transaktionslinje ---
+           read Transaktion-Data-In
+               at end move "Y" to EOF-check-trans
+           end-read
+           perform until end-of-file-trans
+               read Transaktion-Data-In
+                   at end move "Y" to EOF-check-trans
+                   not at end
+                       if THT-TAG of Trans-Hdr-Trl-Linje = "TRL"
+                           move "Y" to EOF-check-trans
+                       else
+                           perform find-eller-opret-konto-balance
+                           perform opdater-konto-balance
+                       end-if
+               end-read
+           end-perform
+           close Transaktion-Data-In
+           exit.
+
+     *> --- Lineær søgning efter kontoen i KONTO-BALANCE-TABEL, og ---
+     *> --- opret en ny post, hvis den ikke findes - samme mønster ---
+     *> --- som find-eller-opret-konto i opgave10.cob ---
+      find-eller-opret-konto-balance.
+           set KONTO-BALANCE-IKKE-FUNDET to TRUE
+           move 1 to I-KONTO-BALANCE
+           perform until KONTO-BALANCE-FUNDET
+               or I-KONTO-BALANCE > ANTAL-KONTI-BALANCE
+               if KONTO-ID of Transaktion-Information
+                   = KB-KONTO-ID (I-KONTO-BALANCE)
+                   and REG-NR of Transaktion-Information
+                   = KB-REG-NR (I-KONTO-BALANCE)
+                       set KONTO-BALANCE-FUNDET to TRUE
+               else
+                   add 1 to I-KONTO-BALANCE
+               end-if
+           end-perform
+           if KONTO-BALANCE-IKKE-FUNDET
+               if ANTAL-KONTI-BALANCE < MAX-KONTI-BALANCE
+                   add 1 to ANTAL-KONTI-BALANCE
+                   move ANTAL-KONTI-BALANCE to I-KONTO-BALANCE
+                   move KONTO-ID of Transaktion-Information
+                       to KB-KONTO-ID (I-KONTO-BALANCE)
+                   move REG-NR of Transaktion-Information
+                       to KB-REG-NR (I-KONTO-BALANCE)
+                   move KUNDE-ID of Transaktion-Information
+                       to KB-KUNDE-ID (I-KONTO-BALANCE)
+                   move 0 to KB-SALDO-DKK (I-KONTO-BALANCE)
+                   move spaces to KB-SENESTE-DATO (I-KONTO-BALANCE)
+               else
+                   display "Antal konti har oversteget MAX-KONTI-BALANCE"
+                       " - transaktionen springes over"
+               end-if
+           end-if
+           exit.
+
+     *> --- Konverterer BELOB til DKK (samme opslag som opgave10's ---
+     *> --- konverter-belob-til-dkk) og lægger det til kontoens ---
+     *> --- saldo, samt opdaterer seneste dato hvis denne ---
+     *> --- transaktion er nyere end den hidtil seneste ---
+      opdater-konto-balance.
+           if ANTAL-KONTI-BALANCE >= I-KONTO-BALANCE
+               and function TEST-NUMVAL(BELOB of Transaktion-Information) = 0
+                   move function NUMVAL(BELOB of Transaktion-Information)
+                       to WS-BELOB-NUM
+                   perform varying VK-INDEX from 1 by 1
+                       until VK-INDEX > ANTAL-VALUTAER
+                       or function TRIM(VALUTA of Transaktion-Information)
+                          = function TRIM(VK-KODE (VK-INDEX))
+                   end-perform
+                   if VK-INDEX > ANTAL-VALUTAER
+                       move WS-BELOB-NUM to WS-BELOB-DKK-NUM
+                   else
+                       compute WS-BELOB-DKK-NUM rounded =
+                           WS-BELOB-NUM * VK-KURS (VK-INDEX)
+                   end-if
+                   add WS-BELOB-DKK-NUM to KB-SALDO-DKK (I-KONTO-BALANCE)
+                   if function TRIM(DATO of Transaktion-Information)
+                       > function TRIM(KB-SENESTE-DATO (I-KONTO-BALANCE))
+                       move DATO of Transaktion-Information
+                           to KB-SENESTE-DATO (I-KONTO-BALANCE)
+                   end-if
+           end-if
+           exit.
+
+     *> --- Lægger de allerede arkiverede års saldi (skrevet af ---
+     *> --- opgave10.cob til text-files/KontoHistorik.txt, se ---
+     *> --- skriv-konto-historik-linje) til CRM-saldoen, så konti hvor ---
+     *> --- opgave10's arkivering har fjernet de ældre år fra ---
+     *> --- Transaktioner.txt (se opbyg-konto-balance-tabel ovenfor) ---
+     *> --- stadig får den fulde saldo med. Findes KontoHistorik.txt ---
+     *> --- ikke (SELECT OPTIONAL), springes det hele over ---
+      tilføj-konto-historik-til-balance.
+           move "N" to EOF-check-historik
+           open input Konto-Historik-In
+           perform until end-of-file-historik
+               read Konto-Historik-In
+                   at end move "Y" to EOF-check-historik
+                   not at end
+                       perform parse-og-akkumuler-konto-historik-linje
+               end-read
+           end-perform
+           close Konto-Historik-In
+           exit.
+
+     *> --- Parser én linje fra KontoHistorik.txt (KONTO-ID|AAR|ANTAL- ---
+     *> --- TRANS|SALDO-DKK) og lægger saldoen til kontoens post i ---
+     *> --- KONTO-BALANCE-TABEL - opretter posten, hvis kontoen ikke ---
+     *> --- allerede findes dér fra Transaktioner.txt ---
+      parse-og-akkumuler-konto-historik-linje.
+           move spaces to KH-KONTO-ID KH-AAR-TXT KH-ANTAL-TRANS-TXT
+               KH-SALDO-TXT
+           unstring Konto-Historik-Linje-In delimited by "|"
+               into KH-KONTO-ID KH-AAR-TXT KH-ANTAL-TRANS-TXT KH-SALDO-TXT
+           end-unstring
+           if KH-KONTO-ID not = spaces
+               and function TEST-NUMVAL(KH-SALDO-TXT) = 0
+                   move function NUMVAL(KH-SALDO-TXT) to KH-SALDO-NUM
+                   perform find-eller-opret-konto-balance-ved-konto-id
+                   add KH-SALDO-NUM to KB-SALDO-DKK (I-KONTO-BALANCE)
+           end-if
+           exit.
+
+     *> --- Samme lineære søgning/oprettelse som find-eller-opret- ---
+     *> --- konto-balance ovenfor, men kun på KONTO-ID - KontoHistorik. ---
+     *> --- txt bærer ikke REG-NR, så det kan ikke være en del af ---
+     *> --- nøglen her ---
+      find-eller-opret-konto-balance-ved-konto-id.
+           set KONTO-BALANCE-IKKE-FUNDET to TRUE
+           move 1 to I-KONTO-BALANCE
+           perform until KONTO-BALANCE-FUNDET
+               or I-KONTO-BALANCE > ANTAL-KONTI-BALANCE
+               if KH-KONTO-ID = KB-KONTO-ID (I-KONTO-BALANCE)
+                   set KONTO-BALANCE-FUNDET to TRUE
+               else
+                   add 1 to I-KONTO-BALANCE
+               end-if
+           end-perform
+           if KONTO-BALANCE-IKKE-FUNDET
+               if ANTAL-KONTI-BALANCE < MAX-KONTI-BALANCE
+                   add 1 to ANTAL-KONTI-BALANCE
+                   move ANTAL-KONTI-BALANCE to I-KONTO-BALANCE
+                   move KH-KONTO-ID to KB-KONTO-ID (I-KONTO-BALANCE)
+                   move spaces to KB-REG-NR (I-KONTO-BALANCE)
+                   move spaces to KB-KUNDE-ID (I-KONTO-BALANCE)
+                   move 0 to KB-SALDO-DKK (I-KONTO-BALANCE)
+                   move spaces to KB-SENESTE-DATO (I-KONTO-BALANCE)
+               else
+                   display "Antal konti har oversteget MAX-KONTI-BALANCE"
+                       " - historik-linjen springes over"
+               end-if
+           end-if
+           exit.
+
+     *> --- Skriver ét samlet kunde+konto-udtræk, én linje pr. kunde i ---
+     *> --- KUNDE-TABEL. Matcher fortrinsvist på Kunde-Id (KB-KUNDE-ID ---
+     *> --- mod KU-KUNDE-ID); har kontoen ingen Kunde-Id, falder vi ---
+     *> --- tilbage til at matche på Kontonummer (KB-KONTO-ID mod ---
+     *> --- KU-KONTONUMMER). Findes ingen konto for kunden i den ---
+     *> --- aktuelle Transaktioner.txt, skrives kunden stadig med, ---
+     *> --- med saldo 0 og en tom seneste-dato ---
+      skriv-crm-udtraek.
+           open output CRM-Udtraek-Out
+           move 0 to ANTAL-CRM-LINJER
+           perform varying KU-IDX from 1 by 1
+               until KU-IDX > KU-ANTAL-KUNDER
+               set KONTO-BALANCE-IKKE-FUNDET to TRUE
+               move 1 to I-KONTO-BALANCE
+               perform until KONTO-BALANCE-FUNDET
+                   or I-KONTO-BALANCE > ANTAL-KONTI-BALANCE
+                   if KB-KUNDE-ID (I-KONTO-BALANCE) not = spaces
+                       and KB-KUNDE-ID (I-KONTO-BALANCE)
+                           = KU-KUNDE-ID (KU-IDX)
+                           set KONTO-BALANCE-FUNDET to TRUE
+                   else
+                       if KB-KONTO-ID (I-KONTO-BALANCE)
+                           = KU-KONTONUMMER (KU-IDX)
+                               set KONTO-BALANCE-FUNDET to TRUE
+                       else
+                           add 1 to I-KONTO-BALANCE
+                       end-if
+                   end-if
+               end-perform
+               if KONTO-BALANCE-FUNDET
+                   move KB-SALDO-DKK (I-KONTO-BALANCE) to CRM-SALDO-DKK-E
+                   move spaces to felt-linje
+                   move 1 to pos
+                   string
+                       function TRIM(KU-KUNDE-ID (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-FULD-NAVN (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-KONTONUMMER (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-VEJNAVN (KU-IDX))
+                                                  delimited by size
+                       " "                        delimited by size
+                       function TRIM(KU-HUSNUMMER (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-POSTNUMMER (KU-IDX))
+                                                  delimited by size
+                       " "                        delimited by size
+                       function TRIM(KU-BYNAVN (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-TELEFON (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-EMAIL (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(CRM-SALDO-DKK-E)
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KB-SENESTE-DATO (I-KONTO-BALANCE))
+                                                  delimited by size
+                          into felt-linje
+                          with pointer pos
+                   end-string
+               else
+                   move 0 to CRM-SALDO-DKK-E
+                   move spaces to felt-linje
+                   move 1 to pos
+                   string
+                       function TRIM(KU-KUNDE-ID (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-FULD-NAVN (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-KONTONUMMER (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-VEJNAVN (KU-IDX))
+                                                  delimited by size
+                       " "                        delimited by size
+                       function TRIM(KU-HUSNUMMER (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-POSTNUMMER (KU-IDX))
+                                                  delimited by size
+                       " "                        delimited by size
+                       function TRIM(KU-BYNAVN (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-TELEFON (KU-IDX))
+                                                  delimited by size
+                       "|"                        delimited by size
+                       function TRIM(KU-EMAIL (KU-IDX))
+                                                  delimited by size
+                       "|0|"                      delimited by size
+                          into felt-linje
+                          with pointer pos
+                   end-string
+               end-if
+               move felt-linje to CRM-Udtraek-Linje
+               write CRM-Udtraek-Linje
+               add 1 to ANTAL-CRM-LINJER
+           end-perform
+           close CRM-Udtraek-Out
+           exit.
