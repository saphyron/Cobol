@@ -0,0 +1,28 @@
+     *> --- KONTO-BALANCE-TABEL: saldo i DKK og dato for seneste
+     *>     transaktion pr. konto, opbygget af opbyg-konto-balance-
+     *>     tabel i opgave11.cob ved at læse hele Transaktioner.txt
+     *>     igennem én gang. Samme find-eller-opret/lineær-søgning
+     *>     mønster som KONTO-TABEL (Opgave10/Copybooks/Transaktion.
+     *>     cpy), men uden de felter opgave10 bruger til selve
+     *>     kontoudskriften (transaktionslinjer, status, osv.) - kun
+     *>     det, CRM-udtrækket skal bruge. ---
+      77  MAX-KONTI-BALANCE         pic 9(5) value 50000.
+      77  I-KONTO-BALANCE           pic 9(5) value 0.
+
+      77  KONTO-BALANCE-FOUND-FLAG  pic x    value "N".
+          88 KONTO-BALANCE-FUNDET             value "Y".
+          88 KONTO-BALANCE-IKKE-FUNDET        value "N".
+
+      01  KONTO-BALANCE-TABEL.
+          05 ANTAL-KONTI-BALANCE    pic 9(5) value 0.
+          05 KB-POST OCCURS 50000 TIMES.
+             10 KB-KONTO-ID         pic x(14).
+             10 KB-REG-NR           pic x(6).
+     *> --- Kunde-Id fra transaktionens KUNDE-ID-felt, samme felt som
+     *>     KT-KUNDE-ID i opgave10.cob's KONTO-TABEL - forbliver spaces
+     *>     for transaktioner uden en Kunde-Id, hvor skriv-crm-udtraek
+     *>     falder tilbage til at matche på KB-KONTO-ID mod kundens
+     *>     Kontonummer ---
+             10 KB-KUNDE-ID         pic x(10) value spaces.
+             10 KB-SALDO-DKK        pic s9(13)v99 COMP-3 value 0.
+             10 KB-SENESTE-DATO     pic x(26) value spaces.
