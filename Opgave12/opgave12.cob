@@ -0,0 +1,405 @@
+      identification division.
+      program-id. genererTestdata.
+
+      environment division.
+      input-output section.
+      file-control.
+     *> --- Skriver de to stamdata-/transaktionsfiler, opgave10.cob
+     *>     læser (Banker.txt og Transaktioner.txt), så tabellernes
+     *>     grænser og kørselstiden kan belastningstestes med
+     *>     kontrollerede, reproducerbare voluminer ---
+           select Banker-Test-Out
+               assign to "text-files/Banker.txt"
+               organization is line sequential.
+           select Transaktioner-Test-Out
+               assign to "text-files/Transaktioner.txt"
+               organization is line sequential.
+     *> --- Valgfri parameterfil, samme mønster som
+     *>     UdskriftParameter.txt/AarParameter.txt i opgave10.cob -
+     *>     findes den ikke, bruges de indbyggede standardvoluminer ---
+           select optional Testdata-Parameter-In
+               assign to "text-files/TestdataParameter.txt"
+               organization is line sequential.
+
+      data division.
+      file section.
+      fd Banker-Test-Out.
+      01 Banker-Test-Linje.
+           copy "Opgave10/Copybooks/Banker.cpy".
+      fd Transaktioner-Test-Out.
+      01 Transaktioner-Test-Linje.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+      fd Testdata-Parameter-In.
+      01 Testdata-Parameter-Linje.
+           02 PARM-ANTAL-BANKER            pic 9(5).
+           02 PARM-ANTAL-KONTI              pic 9(5).
+           02 PARM-ANTAL-TRANS-PR-KONTO     pic 9(5).
+
+      working-storage section.
+      01 EOF-check-parm          pic x value "N".
+           88 end-of-file-parm   value "Y".
+           88 more-to-read-parm  value "N".
+
+     *> --- HDR/TRL-konvolut om begge testdatafiler, samme konvention
+     *>     som opgave10.cob nu kræver (se Bank-Hdr-Trl-Linje/
+     *>     Trans-Hdr-Trl-Linje og indlæs-bank-tabel/
+     *>     valider-og-strip-transaktioner dér) - uden disse linjer vil
+     *>     opgave10.cob afvise testdataet som en afbrudt overførsel ---
+      01 Gen-Bank-Hdr-Trl-Linje.
+           02 GBHT-TAG            pic x(3).
+           02 GBHT-ANTAL          pic 9(7).
+           02 FILLER              pic x(121).
+      01 Gen-Trans-Hdr-Trl-Linje.
+           02 GTHT-TAG            pic x(3).
+           02 GTHT-ANTAL          pic 9(7).
+           02 FILLER              pic x(186).
+      01 ANTAL-TRANS-TOTAL-GENERERET   pic 9(7) value 0.
+
+     *> --- Standardvoluminer, brugt når TestdataParameter.txt ikke
+     *>     findes - langt under MAX-KONTI/MAX-TRANS (se
+     *>     Opgave10/Copybooks/Transaktion.cpy), til en almindelig
+     *>     funktionstest. Operations sætter voluminer nær eller over
+     *>     de grænser via parameterfilen, når selve grænserne skal
+     *>     belastningstestes ---
+      01 ANTAL-BANKER-GENERERET        pic 9(5) value 5.
+      01 ANTAL-KONTI-GENERERET         pic 9(5) value 100.
+      01 ANTAL-TRANS-PR-KONTO-GENERERET pic 9(5) value 15.
+
+     *> --- Samme grænser som opgave10.cob selv kører med - udskrives
+     *>     kun til operatørens orientering, hvis de konfigurerede
+     *>     voluminer rammer eller overstiger dem ---
+      01 GEN-MAX-KONTI                 pic 9(5) value 50000.
+      01 GEN-MAX-TRANS                 pic 9(5) value 20.
+
+      01 GEN-BANK-I                    pic 9(5) value 0.
+      01 GEN-KONTO-I                   pic 9(5) value 0.
+      01 GEN-TRANS-I                   pic 9(5) value 0.
+
+     *> --- De første 4 tegn af REG-NR er bankens registrerings-
+     *>     præfiks (se byg-bank-praefiks-tabel i opgave10.cob) - lagt
+     *>     i de 4 højeste cifre af REG-NR, så hver genereret bank får
+     *>     et unikt præfiks (op til 9999 banker), i stedet for at
+     *>     GEN-BANK-I's egne cifre deler præfiks 10 banker ad gangen ---
+      01 GEN-BANK-PRAEFIKS-4           pic 9(4) value 0.
+
+     *> --- Round-robin-markører - rykkes en plads pr. post og
+     *>     springer tilbage til 1, når enden af den respektive liste
+     *>     er nået, i stedet for at bruge en tilfældighedsgenerator ---
+      01 GEN-BANK-CURSOR               pic 9(5) value 1.
+      01 GEN-TYPE-CURSOR               pic 9(3) value 1.
+      01 GEN-BUTIK-CURSOR              pic 9(3) value 1.
+      01 GEN-AAR-CURSOR                pic 9(4) value 0.
+      01 GEN-MAANED-CURSOR             pic 9(2) value 1.
+      01 GEN-DAG-CURSOR                pic 9(2) value 1.
+
+     *> --- Den valuta og det REG-NR, den aktuelle konto fik tildelt -
+     *>     holdes fast for alle kontoens transaktionslinjer, se
+     *>     byg-og-skriv-konto-transaktioner ---
+      01 GEN-KONTO-REG-NR               pic x(6)  value spaces.
+      01 GEN-KONTO-VALUTA-KODE          pic x(4)  value spaces.
+
+     *> --- Et lille sæt valutakoder, cyklet pr. konto - samme koder
+     *>     som Opgave10/Copybooks/Valuta.cpy kender ---
+      01 Gen-Valuta-Koder-Data.
+           02 FILLER  pic x(4) value "DKK ".
+           02 FILLER  pic x(4) value "EUR ".
+           02 FILLER  pic x(4) value "USD ".
+           02 FILLER  pic x(4) value "GBP ".
+           02 FILLER  pic x(4) value "SEK ".
+           02 FILLER  pic x(4) value "NOK ".
+      01 Gen-Valuta-Koder REDEFINES Gen-Valuta-Koder-Data.
+           02 GVK-KODE OCCURS 6 TIMES   pic x(4).
+      01 ANTAL-GEN-VALUTAER            pic 9(3) value 6.
+      01 GEN-VALUTA-CURSOR             pic 9(3) value 1.
+
+     *> --- Transaktionstype-teksterne genbruges fra den rigtige kode-
+     *>     tabel, så de genererede transaktioner matcher det,
+     *>     sæt-transaktionstype-retning i opgave10.cob allerede kan
+     *>     slå op ---
+      01 transaktionstype-klassifikation.
+           copy "Opgave10/Copybooks/Transaktionstype.cpy".
+
+      01 GEN-KONTO-ID-NUM               pic 9(14) value 0.
+      01 GEN-KUNDE-ID-NUM               pic 9(10) value 0.
+      01 GEN-BELOB-NUM                  pic s9(9)v99 value 0.
+      01 GEN-BELOB-DIV                  pic 9(5)     value 0.
+      01 GEN-BELOB-REST                 pic 9        value 0.
+      01 GEN-BELOB-EDIT                 pic -(9)9.99.
+      01 GEN-DATO-FELT                  pic x(10) value spaces.
+      01 GEN-AAR-EDIT                   pic 9(4).
+      01 GEN-MAANED-EDIT                pic 9(2).
+      01 GEN-DAG-EDIT                   pic 9(2).
+
+      01 pos                            pic 9(3) value 1.
+
+     *> --- Årsinterval, genbrugt fra opgave10.cob, så de genererede
+     *>     transaktionsdatoer falder inden for det år, en efterfølgende
+     *>     kontoudskrift-kørsel rent faktisk behandler ---
+           copy "Opgave10/Copybooks/Years.cpy".
+
+      procedure division.
+      Program-Execute.
+           perform indlæs-testdata-parametre
+           display "Genererer testdata: " ANTAL-BANKER-GENERERET
+               " bank(er), " ANTAL-KONTI-GENERERET " konto(er), "
+               ANTAL-TRANS-PR-KONTO-GENERERET
+               " transaktion(er) pr. konto"
+           if ANTAL-KONTI-GENERERET >= GEN-MAX-KONTI
+               display "Bemærk: antal konti >= MAX-KONTI ("
+                   GEN-MAX-KONTI "), tester overflow til "
+                   "KontoOverflow.txt"
+           end-if
+           if ANTAL-TRANS-PR-KONTO-GENERERET > GEN-MAX-TRANS
+               display "Bemærk: antal transaktioner pr. konto > "
+                   "MAX-TRANS (" GEN-MAX-TRANS "), tester overflow "
+                   "til TransaktionOverflow.txt"
+           end-if
+           perform generer-banker
+           perform generer-transaktioner
+           display "Testdata skrevet til text-files/Banker.txt og "
+               "text-files/Transaktioner.txt"
+       stop run.
+
+     *> --- Læser en valgfri parameterfil med de tre voluminer.
+     *>     Filen findes ikke i en almindelig kørsel, og OPTIONAL på
+     *>     SELECT'en gør, at vi så bare får "at end" med det samme og
+     *>     falder tilbage til standardvoluminerne ovenfor ---
+      indlæs-testdata-parametre.
+           move "N" to EOF-check-parm
+           open input Testdata-Parameter-In
+           read Testdata-Parameter-In
+               at end move "Y" to EOF-check-parm
+               not at end
+                   move PARM-ANTAL-BANKER  to ANTAL-BANKER-GENERERET
+                   move PARM-ANTAL-KONTI   to ANTAL-KONTI-GENERERET
+                   move PARM-ANTAL-TRANS-PR-KONTO
+                       to ANTAL-TRANS-PR-KONTO-GENERERET
+                   display "Testdata-parametre laest fra "
+                       "text-files/TestdataParameter.txt"
+           end-read
+           close Testdata-Parameter-In
+           exit.
+
+     *> --- Genererer ANTAL-BANKER-GENERERET banker med fortløbende,
+     *>     4-cifrede REG-NR ---
+      generer-banker.
+           open output Banker-Test-Out
+           move spaces to Gen-Bank-Hdr-Trl-Linje
+           move "HDR" to GBHT-TAG
+           move ANTAL-BANKER-GENERERET to GBHT-ANTAL
+           write Banker-Test-Linje from Gen-Bank-Hdr-Trl-Linje
+           perform varying GEN-BANK-I from 1 by 1
+               until GEN-BANK-I > ANTAL-BANKER-GENERERET
+               perform byg-og-skriv-bank-linje
+           end-perform
+           move spaces to Gen-Bank-Hdr-Trl-Linje
+           move "TRL" to GBHT-TAG
+           move ANTAL-BANKER-GENERERET to GBHT-ANTAL
+           write Banker-Test-Linje from Gen-Bank-Hdr-Trl-Linje
+           close Banker-Test-Out
+           exit.
+
+      byg-og-skriv-bank-linje.
+           move spaces to Banker-Test-Linje
+           move spaces to REG-NR of Banker-Test-Linje
+           move GEN-BANK-I to GEN-BANK-PRAEFIKS-4
+           move 1 to pos
+           string
+               GEN-BANK-PRAEFIKS-4        delimited by size
+               "00"                       delimited by size
+                  into REG-NR of Banker-Test-Linje
+                  with pointer pos
+           end-string
+           move spaces to BANKNAVN of Banker-Test-Linje
+           move 1 to pos
+           string
+               "Testbank "                delimited by size
+               GEN-BANK-I                 delimited by size
+                  into BANKNAVN of Banker-Test-Linje
+                  with pointer pos
+           end-string
+           move "Testvej 1, 0000 Testby" to BANKADDRESSE of Banker-Test-Linje
+           move "00000000"                to TELEFON of Banker-Test-Linje
+           move spaces to EMAIL of Banker-Test-Linje
+           move 1 to pos
+           string
+               "testbank"                  delimited by size
+               GEN-BANK-I                  delimited by size
+               "@eksempel.dk"              delimited by size
+                  into EMAIL of Banker-Test-Linje
+                  with pointer pos
+           end-string
+           write Banker-Test-Linje
+           exit.
+
+     *> --- Genererer ANTAL-KONTI-GENERERET konti, hver med
+     *>     ANTAL-TRANS-PR-KONTO-GENERERET transaktionslinjer ---
+      generer-transaktioner.
+           open output Transaktioner-Test-Out
+           move START-AAR to GEN-AAR-CURSOR
+           compute ANTAL-TRANS-TOTAL-GENERERET =
+               ANTAL-KONTI-GENERERET * ANTAL-TRANS-PR-KONTO-GENERERET
+           move spaces to Gen-Trans-Hdr-Trl-Linje
+           move "HDR" to GTHT-TAG
+           move ANTAL-TRANS-TOTAL-GENERERET to GTHT-ANTAL
+           write Transaktioner-Test-Linje from Gen-Trans-Hdr-Trl-Linje
+           perform varying GEN-KONTO-I from 1 by 1
+               until GEN-KONTO-I > ANTAL-KONTI-GENERERET
+               perform tildel-konto-reg-nr-og-valuta
+               perform byg-og-skriv-konto-transaktioner
+           end-perform
+           move spaces to Gen-Trans-Hdr-Trl-Linje
+           move "TRL" to GTHT-TAG
+           move ANTAL-TRANS-TOTAL-GENERERET to GTHT-ANTAL
+           write Transaktioner-Test-Linje from Gen-Trans-Hdr-Trl-Linje
+           close Transaktioner-Test-Out
+           exit.
+
+     *> --- Vælger denne kontos REG-NR og valuta ved round-robin over
+     *>     de genererede banker/valutakoder - hver konto holder samme
+     *>     REG-NR/valuta for alle sine transaktionslinjer ---
+      tildel-konto-reg-nr-og-valuta.
+           move spaces to GEN-KONTO-REG-NR
+           move 1 to pos
+           string
+               GEN-BANK-CURSOR           delimited by size
+                  into GEN-KONTO-REG-NR
+                  with pointer pos
+           end-string
+           add 1 to GEN-BANK-CURSOR
+           if GEN-BANK-CURSOR > ANTAL-BANKER-GENERERET
+               move 1 to GEN-BANK-CURSOR
+           end-if
+           move GVK-KODE (GEN-VALUTA-CURSOR) to GEN-KONTO-VALUTA-KODE
+           add 1 to GEN-VALUTA-CURSOR
+           if GEN-VALUTA-CURSOR > ANTAL-GEN-VALUTAER
+               move 1 to GEN-VALUTA-CURSOR
+           end-if
+           exit.
+
+      byg-og-skriv-konto-transaktioner.
+           move GEN-KONTO-I to GEN-KONTO-ID-NUM
+           move GEN-KONTO-I to GEN-KUNDE-ID-NUM
+           perform varying GEN-TRANS-I from 1 by 1
+               until GEN-TRANS-I > ANTAL-TRANS-PR-KONTO-GENERERET
+               perform byg-og-skriv-transaktions-linje
+           end-perform
+           exit.
+
+     *> --- Bygger og skriver én transaktionslinje for den aktuelle
+     *>     konto/det aktuelle transaktionsnummer. Beløb, type, butik
+     *>     og dato cykles deterministisk, så samme parametre altid
+     *>     giver samme testdata ---
+      byg-og-skriv-transaktions-linje.
+           move spaces to Transaktioner-Test-Linje
+           move spaces to KONTO-ID of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               GEN-KONTO-ID-NUM           delimited by size
+                  into KONTO-ID of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           move GEN-KONTO-REG-NR to REG-NR of Transaktioner-Test-Linje
+           move spaces to NAVN of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               "Testkunde "               delimited by size
+               GEN-KONTO-I                delimited by size
+                  into NAVN of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           move spaces to ADRESSE of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               "Testvej "                 delimited by size
+               GEN-KONTO-I                delimited by size
+                  into ADRESSE of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           move spaces to KUNDE-ID of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               GEN-KUNDE-ID-NUM           delimited by size
+                  into KUNDE-ID of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           perform beregn-gen-belob
+           move spaces to BELOB of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               function TRIM(GEN-BELOB-EDIT) delimited by size
+                  into BELOB of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           move GEN-KONTO-VALUTA-KODE to VALUTA of Transaktioner-Test-Linje
+           move TT-RAW-TEKST (GEN-TYPE-CURSOR)
+               to TRANSAKTIONS-TYPE of Transaktioner-Test-Linje
+           add 1 to GEN-TYPE-CURSOR
+           if GEN-TYPE-CURSOR > ANTAL-TRANS-TYPER
+               move 1 to GEN-TYPE-CURSOR
+           end-if
+           move spaces to BUTIK of Transaktioner-Test-Linje
+           move 1 to pos
+           string
+               "Butik "                   delimited by size
+               GEN-BUTIK-CURSOR           delimited by size
+                  into BUTIK of Transaktioner-Test-Linje
+                  with pointer pos
+           end-string
+           add 1 to GEN-BUTIK-CURSOR
+           if GEN-BUTIK-CURSOR > 10
+               move 1 to GEN-BUTIK-CURSOR
+           end-if
+           perform beregn-gen-dato
+           move spaces to DATO of Transaktioner-Test-Linje
+           move GEN-DATO-FELT to DATO of Transaktioner-Test-Linje
+           write Transaktioner-Test-Linje
+           exit.
+
+     *> --- Regner et beløb ud fra konto- og transaktionsnummeret,
+     *>     vekslende mellem positivt (indbetaling) og negativt
+     *>     (udbetaling), så begge retninger rammes i testdataet ---
+      beregn-gen-belob.
+           divide GEN-TRANS-I by 2 giving GEN-BELOB-DIV
+               remainder GEN-BELOB-REST
+           if GEN-BELOB-REST = 1
+               compute GEN-BELOB-NUM =
+                   - (((GEN-KONTO-I * 37) + (GEN-TRANS-I * 13)) / 100)
+           else
+               compute GEN-BELOB-NUM =
+                   ((GEN-KONTO-I * 37) + (GEN-TRANS-I * 13)) / 100
+           end-if
+           move GEN-BELOB-NUM to GEN-BELOB-EDIT
+           exit.
+
+     *> --- Rykker dato-markøren én dag videre (01-28, så alle
+     *>     måneder er gyldige) og ruller år/måned/dag videre i
+     *>     rækkefølge, holdt inden for START-AAR/SLUT-AAR ---
+      beregn-gen-dato.
+           move GEN-AAR-CURSOR to GEN-AAR-EDIT
+           move GEN-MAANED-CURSOR to GEN-MAANED-EDIT
+           move GEN-DAG-CURSOR to GEN-DAG-EDIT
+           move spaces to GEN-DATO-FELT
+           move 1 to pos
+           string
+               GEN-AAR-EDIT               delimited by size
+               "-"                        delimited by size
+               GEN-MAANED-EDIT            delimited by size
+               "-"                        delimited by size
+               GEN-DAG-EDIT               delimited by size
+                  into GEN-DATO-FELT
+                  with pointer pos
+           end-string
+           add 1 to GEN-DAG-CURSOR
+           if GEN-DAG-CURSOR > 28
+               move 1 to GEN-DAG-CURSOR
+               add 1 to GEN-MAANED-CURSOR
+               if GEN-MAANED-CURSOR > 12
+                   move 1 to GEN-MAANED-CURSOR
+                   add 1 to GEN-AAR-CURSOR
+                   if GEN-AAR-CURSOR > SLUT-AAR
+                       move START-AAR to GEN-AAR-CURSOR
+                   end-if
+               end-if
+           end-if
+           exit.
