@@ -0,0 +1,22 @@
+     *> --- KUNDE-UDTRAEK-LINJE: det faelles, dokumenterede layout for
+     *>     kundeudtraekket fra Kundeoplysninger.txt (KUNDER.cpy).
+     *>     Opgave6, Opgave7 og Opgave7del2 byggede tidligere hver sit
+     *>     eget format (konsol-only, en unavngivet 237-byte STRING, og
+     *>     en tredje labeled 300-byte layout) - enhver downstream-
+     *>     modtager skulle derfor vide, hvilket program der havde
+     *>     produceret filen, for at kunne parse den. Alle tre skriver
+     *>     nu denne samme post, så feltpositionerne er ens uanset
+     *>     hvilket program der kørte. Fast bredde pr. felt, ét felt pr.
+     *>     KUNDER.cpy-kilde, ingen labels i selve linjen. ---
+      01 KUNDE-UDTRAEK-LINJE.
+           02 KUL-KUNDE-ID             pic x(10).
+           02 KUL-FULD-NAVN            pic x(40).
+           02 KUL-KONTONUMMER          pic x(10).
+           02 KUL-BALANCE              pic 9(9)v99.
+           02 KUL-VALUTAKODE           pic x(3).
+           02 KUL-VEJNAVN              pic x(30).
+           02 KUL-HUSNUMMER            pic x(10).
+           02 KUL-POSTNUMMER           pic x(4).
+           02 KUL-BYNAVN               pic x(20).
+           02 KUL-TELEFON              pic x(15).
+           02 KUL-EMAIL                pic x(30).
