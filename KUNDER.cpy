@@ -0,0 +1,18 @@
+     *> --- Stamdata for en kunde, indlæst fra Kundeoplysninger.txt ---
+      02 Kunde-Id                 pic x(10).
+      02 Person-Navn.
+           03 Fornavn             pic x(20).
+           03 Efternavn           pic x(20).
+           03 Fuld-Navn           pic x(40).
+      02 Konto-Information.
+           03 Kontonummer         pic x(10).
+           03 Balance             pic 9(9)v99.
+           03 Valutakode          pic x(3).
+      02 Addresse-Oplysninger.
+           03 Vejnavn             pic x(30).
+           03 Husnummer           pic x(10).
+           03 Postnummer          pic x(4).
+           03 By-navn             pic x(20).
+      02 Kontakt-Oplysninger.
+           03 Telefon             pic x(15).
+           03 Email               pic x(30).
