@@ -5,29 +5,393 @@
       input-output section.
       file-control.
      *> --- Input/Output filer: Bankdata, Transaktioner og samlet ---
-     *> --- kontoudskrift ---
-           select Bank-Data-in 
-               assign to "text-files/Banker.txt"
+     *> --- kontoudskrift. Assign sker for alle disse (og resten af ---
+     *> --- filerne nedenfor) via et dynamisk filnavnsfelt, bygget af ---
+     *> --- opbyg-data-filnavne ud fra DATA-DIR-NAVN, så hele ---
+     *> --- text-files/-mappen kan flyttes/omdirigeres uden rekompilering ---
+           select Bank-Data-in
+               assign to dynamic BANKER-DYN-NAVN
                organization is line sequential.
-           select Transaktion-Data-in 
-               assign to "text-files/Transaktioner.txt"
+           select Transaktion-Data-in
+               assign to dynamic TRANSAKTIONER-DYN-NAVN
                organization is line sequential.
-           select Kontoudskrift-Out 
-               assign to "text-files/KundeUdskrift.txt"
+     *> --- Transaktioner valideres og strippes for HDR/TRL-linjer (se
+     *>     valider-og-strip-transaktioner) ned i denne mellemfil, FØR
+     *>     de sorteres - SORT ... USING læser selv hele inputfilen
+     *>     uden om en normal read-loop, så HDR/TRL skal være fjernet,
+     *>     inden SORT overhovedet ser filen ---
+           select Transaktion-Valideret-Work
+               assign to "TransValideret".
+     *> --- Transaktioner sorteres én gang efter DATO (og dermed efter
+     *>     år) ved kørslens start, så konto-tabel-opbygning-for-aar kan
+     *>     læse fremad i én samlet strøm hen over år-loopet i stedet
+     *>     for at genlæse Transaktioner.txt forfra for hvert år ---
+           select Sort-Trans-Work
+               assign to "Sorttrans".
+           select Transaktion-Sorted-Out
+               assign to dynamic TRANS-SORTERET-DYN-NAVN
                organization is line sequential.
+     *> --- Assign sker via en data-post, så stien kan skiftes til en ---
+     *> --- pr.-konto-fil i split-tilstand (se KONTOUDSKRIFT-SPLIT-FLAG ---
+     *> --- og indlæs-udskrift-parametre) uden at Kontoudskrift-Out ---
+     *> --- skal have sin egen FD ---
+           select Kontoudskrift-Out
+               assign to dynamic KONTOUDSKRIFT-DYN-NAVN
+               organization is line sequential.
+     *> --- Valgfri parameterfil til at slå pr.-konto udskrift-split ---
+     *>     til, uden at skulle rekompilere ---
+           select optional Udskrift-Parameter-In
+               assign to dynamic UDSKRIFT-PARM-DYN-NAVN
+               organization is line sequential.
+     *> --- Run-level kontrol-totaler (antal konti/transaktioner og ---
+     *>     grand-total saldi) skrevet ved kørslens afslutning, så en ---
+     *>     enkelt fil viser, om hele batchen kom igennem ---
+           select Korsels-Oversigt-Out
+               assign to dynamic KORSELS-OVERSIGT-DYN-NAVN
+               organization is line sequential.
+     *> --- Strukturerede linjer (BETINGELSE/KONTO-ID/REG-NR/ANTAL) for
+     *>     "tabellen er fuld"/"overskredet" overflow- og abend-stil
+     *>     advarsler, der ellers kun blev vist på konsollen og lagt i
+     *>     KorselsLog.txt som fri tekst - Konto-Overflow-Out/
+     *>     Trans-Overflow-Out nedenfor holder selve de fortrængte
+     *>     data til en 2. kørsel, denne fil holder den strukturerede
+     *>     betingelse, så den kan forarbejdes maskinelt ---
+           select Drifts-Exceptions-Out
+               assign to dynamic DRIFT-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Konti der ikke kunne rummes i KONTO-TABEL (se Transaktion.cpy)
+     *>     bliver skrevet her til en efterfølgende 2. kørsel, i stedet ---
+     *>     for at stoppe hele batchen ---
+           select Konto-Overflow-Out
+               assign to dynamic KONTO-OVERFLOW-DYN-NAVN
+               organization is line sequential.
+     *> --- Transaktioner nr. 21 og frem for en konto/år (se MAX-TRANS i
+     *>     Transaktion.cpy) bliver skrevet her, så de ikke går tabt ---
+           select Trans-Overflow-Out
+               assign to dynamic TRANS-OVERFLOW-DYN-NAVN
+               organization is line sequential.
+     *> --- Konti hvis REG-NR ikke matcher nogen post i Banker.txt ---
+     *>     bliver listet her, så bankstamdata kan rettes ---
+           select Bank-Exceptions-Out
+               assign to dynamic BANK-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Transaktioner hvis BELOB ikke kan parses som et tal ---
+     *>     bliver listet her og springes over, i stedet for at lade ---
+     *>     NUMVAL abende hele batchen ---
+           select Belob-Exceptions-Out
+               assign to dynamic BELOB-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Transaktioner hvis DATO ikke matcher et af de to kendte ---
+     *>     formater ("yyyy-mm-dd" eller "yyyy-mm-dd-hh.mm.ss...") ---
+     *>     bliver listet her og springes over, i stedet for at ---
+     *>     printe en ugyldig/ommøbleret dato på udskriften ---
+           select Dato-Exceptions-Out
+               assign to dynamic DATO-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Konti hvis saldo ved årets udgang er negativ listes her, ---
+     *>     som et overtræks-tilsyn sideløbende med den normale ---
+     *>     udskriftskørsel ---
+           select Overtraek-Exceptions-Out
+               assign to dynamic OVERTRAEK-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Konti hvis saldo ved årets udgang er positiv, men under ---
+     *>     LAV-SALDO-GRAENSE-DKK (sat via UdskriftParameter.txt), ---
+     *>     listes her, så collections kan kontakte kunden inden ---
+     *>     kontoen går i overtræk - se skriv-konto-totals ---
+           select Lav-Saldo-Exceptions-Out
+               assign to dynamic LAV-SALDO-EXCEPT-DYN-NAVN
+               organization is line sequential.
+     *> --- Pipe-separeret eksport af samme transaktions- og ---
+     *>     totalfelter som den trykte kontoudskrift, til brug for ---
+     *>     systemer der ikke skal parse det kolonne-opdelte layout ---
+           select Kontoudskrift-CSV-Out
+               assign to dynamic KONTOUDSKRIFT-CSV-DYN-NAVN
+               organization is line sequential.
+     *> --- Valgfri fil med kontostatus (aktiv/lukket + lukkedato), ---
+     *>     indlæst i KONTO-STATUS-TABEL af indlæs-konto-status-tabel.
+     *>     Findes filen ikke, forbliver alle konti status "A" ---
+           select optional Konto-Status-In
+               assign to dynamic KONTO-STATUS-DYN-NAVN
+               organization is line sequential.
+     *> --- Standalone afstemning af Banker.txt vs. Transaktioner.txt, ---
+     *>     kørt før selve udskriftskørslen - se reconciler-bank-og- ---
+     *>     transaktioner ---
+           select Bank-Trans-Afstemning-Out
+               assign to dynamic BANK-TRANS-AFSTEM-DYN-NAVN
+               organization is line sequential.
+     *> --- Valgfri parameterfil til at overstyre START-AAR/SLUT-AAR ---
+     *>     (Years.cpy) ved kørsel, uden at skulle rekompilere ---
+           select optional Aar-Parameter-In
+               assign to dynamic AAR-PARM-DYN-NAVN
+               organization is line sequential.
+     *> --- Valgfri parameterfil til genoptryk af én enkelt kontos
+     *>     udskrift for ét år, til brug for call-center-forespørgsler.
+     *>     Findes filen, begrænses kørslen til det ene år/den ene
+     *>     konto i stedet for hele START-AAR/SLUT-AAR-intervallet - se
+     *>     indlæs-reprint-parametre ---
+           select optional Reprint-Parameter-In
+               assign to dynamic REPRINT-PARM-DYN-NAVN
+               organization is line sequential.
+     *> --- Checkpoint for år-løkken i Program-Execute - indeholder kun
+     *>     det sidst fuldt gennemførte CURRENT-AAR. Findes filen ikke
+     *>     (første kørsel), starter løkken som hidtil fra START-AAR -
+     *>     se indlæs-checkpoint/skriv-checkpoint ---
+           select optional Checkpoint-In
+               assign to dynamic CHECKPOINT-DYN-NAVN
+               organization is line sequential.
+           select Checkpoint-Out
+               assign to dynamic CHECKPOINT-DYN-NAVN
+               organization is line sequential.
+     *> --- Kundestamdata (navn/adresse), indlæst i KUNDE-TABEL af ---
+     *>     indlæs-kunde-tabel. kunde-info-fra-konto slår op her i ---
+     *>     stedet for at bruge navn/adresse fra den enkelte ---
+     *>     transaktionslinje (se KT-NAVN/KT-ADRESSE i Transaktion.cpy) ---
+           select optional Kunde-Data-In
+               assign to dynamic KUNDE-DATA-DYN-NAVN
+               organization is line sequential.
+     *> --- Tidsstemplet kørselslog - alt hvad der vises på konsollen ---
+     *>     undervejs (fremdrift, advarsler, abend-beskeder) skrives ---
+     *>     også her, så en natlig, uovervåget kørsel kan gennemgås ---
+     *>     næste morgen - se skriv-korsels-log-linje ---
+           select Korsels-Log-Out
+               assign to dynamic KORSELS-LOG-DYN-NAVN
+               organization is line sequential.
+     *> --- Arkiv for transaktioner, der er medtaget i en gennemført
+     *>     statement-kørsel for deres år (se
+     *>     arkiver-og-rens-transaktioner) - datostemplet i filnavnet
+     *>     (ARKIV-DYN-NAVN), så gentagne kørsler ikke overskriver
+     *>     hinandens arkiver ---
+           select Transaktion-Arkiv-Out
+               assign to dynamic ARKIV-DYN-NAVN
+               organization is line sequential.
+     *> --- Midlertidig fil med de transaktioner, der IKKE er omfattet
+     *>     af dette kørsels år-interval - skrives tilbage til
+     *>     Transaktioner.txt, når arkiveringen er færdig, så
+     *>     arbejdsfilen forbliver sized til den aktuelle aktivitet ---
+           select Transaktion-Rest-Out
+               assign to dynamic TRANS-REST-DYN-NAVN
+               organization is line sequential.
+     *> --- Treasury-rapport: transaktionsvolumen og konverteret
+     *>     DKK-værdi pr. ValutaKode, akkumuleret over hele kørslen -
+     *>     se skriv-valuta-eksponering-rapport ---
+           select Valuta-Eksponering-Out
+               assign to dynamic VALUTA-EKSP-DYN-NAVN
+               organization is line sequential.
+     *> --- "Udskrift klar"-feed: én linje pr. konto, der netop har
+     *>     fået genereret en udskrift, med kunde- og bank-email, så en
+     *>     separat notifikationsjob kan sende e-mail/SMS uden selv at
+     *>     skulle udlede, hvilke konti der lige er kørt - se
+     *>     skriv-statement-ready-linje ---
+           select Statement-Ready-Out
+               assign to dynamic STATEMENT-READY-DYN-NAVN
+               organization is line sequential.
+     *> --- Persistent år-for-år konto-historik - modsat alle andre
+     *>     text-files/...-filer IKKE datostemplet eller nulstillet pr.
+     *>     kørsel, så trend/vækst-rapportering kan køre hen over
+     *>     flere kørsler uden at genudlede historikken fra
+     *>     Transaktioner.txt hver gang. FILE STATUS bruges til at
+     *>     afgøre i aabn-konto-historik-fil, om filen allerede
+     *>     findes (OPEN EXTEND) eller skal oprettes første gang
+     *>     (OPEN OUTPUT) - se skriv-konto-historik-linje ---
+           select Konto-Historik-Out
+               assign to dynamic KONTO-HISTORIK-DYN-NAVN
+               organization is line sequential
+               file status is KONTO-HISTORIK-STATUS.
 
       data division.
       file section.
       FD Bank-Data-in.
       01 Bank-Information.
            copy "Opgave10/Copybooks/Banker.cpy".
+     *> --- Alternativ visning af samme post, brugt af
+     *>     indlæs-bank-tabel til at kigge på de første 3 byte, før
+     *>     resten af posten tolkes som bankdata - se BHT-TAG. En
+     *>     gyldig HDR/TRL-linje er kortere end en bankpost, men da
+     *>     begge er LINE SEQUENTIAL, fylder FILLER blot resten af
+     *>     linjen op til samme længde som Bank-Information ---
+      01 Bank-Hdr-Trl-Linje.
+           02 BHT-TAG             pic x(3).
+           02 BHT-ANTAL           pic 9(7).
+           02 FILLER              pic x(121).
       FD Transaktion-Data-in.
+      01 Transaktion-Information-Raw.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+     *> --- Alternativ visning af samme post, se Bank-Hdr-Trl-Linje ---
+     *> --- ovenfor - samme HDR/TRL-konvention for Transaktioner.txt ---
+      01 Trans-Hdr-Trl-Linje.
+           02 THT-TAG             pic x(3).
+           02 THT-ANTAL           pic 9(7).
+           02 FILLER              pic x(186).
+      FD Transaktion-Valideret-Work.
+      01 Transaktion-Valideret-Linje.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+      SD Sort-Trans-Work.
+      01 Sort-Trans-Record.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+      FD Transaktion-Sorted-Out.
       01 Transaktion-Information.
            copy "Opgave10/Copybooks/Transaktioner.cpy".
       fd Kontoudskrift-Out.
       01 Udskriftslinje   pic x(300) value spaces.
+      fd Drifts-Exceptions-Out.
+      01 Drifts-Exceptions-Linje  pic x(200) value spaces.
+      fd Konto-Overflow-Out.
+      01 Konto-Overflow-Linje   pic x(200) value spaces.
+      fd Trans-Overflow-Out.
+      01 Trans-Overflow-Linje   pic x(200) value spaces.
+      fd Bank-Exceptions-Out.
+      01 Bank-Exceptions-Linje  pic x(200) value spaces.
+      fd Belob-Exceptions-Out.
+      01 Belob-Exceptions-Linje pic x(200) value spaces.
+      fd Dato-Exceptions-Out.
+      01 Dato-Exceptions-Linje  pic x(200) value spaces.
+      fd Overtraek-Exceptions-Out.
+      01 Overtraek-Exceptions-Linje pic x(200) value spaces.
+      fd Lav-Saldo-Exceptions-Out.
+      01 Lav-Saldo-Exceptions-Linje pic x(200) value spaces.
+      fd Kontoudskrift-CSV-Out.
+      01 Kontoudskrift-CSV-Linje pic x(300) value spaces.
+      fd Konto-Status-In.
+      01 Konto-Status-Linje.
+           02 KS-KONTO-ID-IN       pic x(14).
+           02 KS-STATUS-KODE-IN    pic x.
+           02 KS-LUKKE-DATO-IN     pic x(10).
+           02 KS-E-STATEMENT-FLAG-IN pic x.
+      fd Bank-Trans-Afstemning-Out.
+      01 Bank-Trans-Afstemning-Linje pic x(200) value spaces.
+      fd Aar-Parameter-In.
+      01 Aar-Parameter-Linje.
+           02 PARM-START-AAR    pic 9(4).
+           02 PARM-SLUT-AAR     pic 9(4).
+      fd Reprint-Parameter-In.
+      01 Reprint-Parameter-Linje.
+           02 PARM-REPRINT-KONTO-ID  pic x(14).
+           02 PARM-REPRINT-AAR       pic 9(4).
+      fd Checkpoint-In.
+      01 Checkpoint-Linje-In.
+           02 PARM-CHECKPOINT-AAR    pic 9(4).
+      fd Checkpoint-Out.
+      01 Checkpoint-Linje-Out.
+           02 CHECKPOINT-AAR-OUT     pic 9(4).
+      fd Udskrift-Parameter-In.
+      01 Udskrift-Parameter-Linje.
+           02 PARM-SPLIT-PR-KONTO   pic x.
+     *> --- "Y" slår masker-tilstand til for hele kørslen, se ---
+     *> --- KONTOUDSKRIFT-MASKERET-FLAG/skriv-konto-header ---
+           02 PARM-MASKERET-FLAG    pic x.
+     *> --- Lav-saldo-grænse (DKK) til Lav-Saldo-Exceptions-Out, se ---
+     *> --- LAV-SALDO-GRAENSE-DKK/skriv-konto-totals ---
+           02 PARM-LAV-SALDO-GRAENSE pic 9(13)v99.
+      fd Korsels-Oversigt-Out.
+      01 Korsels-Oversigt-Linje  pic x(200) value spaces.
+     *> --- Pipe-separeret: KONTO-ID|AAR|ANTAL-TRANS|SALDO-DKK - én
+     *>     linje pr. konto pr. år, appendet for hver kørsel ---
+      fd Konto-Historik-Out.
+      01 Konto-Historik-Linje   pic x(100) value spaces.
+      FD Kunde-Data-In.
+      01 Kunde-Information.
+           copy "KUNDER.cpy".
+      fd Korsels-Log-Out.
+      01 Korsels-Log-Linje  pic x(250) value spaces.
+      fd Transaktion-Arkiv-Out.
+      01 Transaktion-Arkiv-Linje.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+      fd Transaktion-Rest-Out.
+      01 Transaktion-Rest-Linje.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+      fd Valuta-Eksponering-Out.
+      01 Valuta-Eksponering-Linje  pic x(200) value spaces.
+      fd Statement-Ready-Out.
+      01 Statement-Ready-Linje     pic x(200) value spaces.
 
       working-storage section.
+     *> --- Rodmappe for alle text-files/-filerne herunder - default
+     *>     "text-files", men kan overstyres via miljøvariablen
+     *>     KONTOUDSKRIFT_DATA_DIR (se opbyg-data-filnavne), så
+     *>     operations kan pege en kørsel på et andet datasæt (test/
+     *>     prod/årsafslutnings-mapper) uden at rekompilere ---
+      01 DATA-DIR-NAVN               pic x(80) value "text-files".
+     *> --- Dynamiske filnavnsfelter for de faste text-files/-filer,
+     *>     bygget af opbyg-data-filnavne ud fra DATA-DIR-NAVN. Samme
+     *>     mønster som KONTOUDSKRIFT-DYN-NAVN/ARKIV-DYN-NAVN, som
+     *>     allerede bruger et data-felt i SELECT ... ASSIGN TO, nu
+     *>     udvidet til resten af filerne ---
+      01 BANKER-DYN-NAVN             pic x(100) value spaces.
+      01 TRANSAKTIONER-DYN-NAVN      pic x(100) value spaces.
+      01 TRANS-SORTERET-DYN-NAVN     pic x(100) value spaces.
+      01 UDSKRIFT-PARM-DYN-NAVN      pic x(100) value spaces.
+      01 KORSELS-OVERSIGT-DYN-NAVN   pic x(100) value spaces.
+      01 DRIFT-EXCEPT-DYN-NAVN       pic x(100) value spaces.
+      01 KONTO-OVERFLOW-DYN-NAVN     pic x(100) value spaces.
+      01 TRANS-OVERFLOW-DYN-NAVN     pic x(100) value spaces.
+      01 BANK-EXCEPT-DYN-NAVN        pic x(100) value spaces.
+      01 BELOB-EXCEPT-DYN-NAVN       pic x(100) value spaces.
+      01 DATO-EXCEPT-DYN-NAVN        pic x(100) value spaces.
+      01 OVERTRAEK-EXCEPT-DYN-NAVN   pic x(100) value spaces.
+      01 LAV-SALDO-EXCEPT-DYN-NAVN   pic x(100) value spaces.
+      01 KONTOUDSKRIFT-CSV-DYN-NAVN  pic x(100) value spaces.
+      01 KONTO-STATUS-DYN-NAVN       pic x(100) value spaces.
+      01 BANK-TRANS-AFSTEM-DYN-NAVN  pic x(100) value spaces.
+      01 AAR-PARM-DYN-NAVN           pic x(100) value spaces.
+      01 REPRINT-PARM-DYN-NAVN       pic x(100) value spaces.
+      01 KUNDE-DATA-DYN-NAVN         pic x(100) value spaces.
+      01 KORSELS-LOG-DYN-NAVN        pic x(100) value spaces.
+      01 TRANS-REST-DYN-NAVN         pic x(100) value spaces.
+      01 VALUTA-EKSP-DYN-NAVN        pic x(100) value spaces.
+      01 STATEMENT-READY-DYN-NAVN    pic x(100) value spaces.
+      01 KONTO-HISTORIK-DYN-NAVN     pic x(100) value spaces.
+     *> --- "35" = filen findes ikke endnu, se aabn-konto-historik-fil ---
+      01 KONTO-HISTORIK-STATUS       pic x(2)   value spaces.
+      01 CHECKPOINT-DYN-NAVN         pic x(100) value spaces.
+     *> --- Styrer om Kontoudskrift-Out skrives som én samlet fil ---
+     *> --- (default) eller som en fil pr. konto, se ---
+     *> --- indlæs-udskrift-parametre og læs-og-skriv-kontoudskrift ---
+      01 KONTOUDSKRIFT-SPLIT-FLAG    pic x value "N".
+           88 SPLIT-PR-KONTO         value "Y".
+           88 SAMLET-UDSKRIFT        value "N".
+      01 KONTOUDSKRIFT-DYN-NAVN      pic x(100) value spaces.
+     *> --- Husker den samlede KundeUdskrift.txt-sti, så
+     *>     læs-og-skriv-kontoudskrift kan gendanne KONTOUDSKRIFT-DYN-
+     *>     NAVN efter at have omdirigeret en e-udskrifts-tilmeldt
+     *>     konto til text-files/EStatementer/, når SAMLET-UDSKRIFT er
+     *>     aktivt - sat af opbyg-data-filnavne ---
+      01 KONTOUDSKRIFT-SAMLET-NAVN   pic x(100) value spaces.
+     *> --- Holder styr på, om Kontoudskrift-Out aktuelt er åben,
+     *>     uanset hvilken af de tre stier (samlet/split/e-udskrift)
+     *>     der åbnede den - så læs-og-skriv-kontoudskrift altid kan
+     *>     lukke den korrekt åbne fil, før den omdirigerer til en ny,
+     *>     også når split og e-udskrift optræder for samme konto ---
+      01 KONTOUDSKRIFT-AABEN-FLAG    pic x value "N".
+           88 KONTOUDSKRIFT-ER-AABEN     value "Y".
+           88 KONTOUDSKRIFT-ER-LUKKET    value "N".
+     *> --- Styrer om skriv-konto-header/kunde-info-fra-konto skriver
+     *>     Konto-ID og kundenavn i klar tekst (default) eller maskeret
+     *>     (sidste 4 cifre af Konto-ID, initialer i stedet for fuldt
+     *>     navn, adresse/by/telefon/email udeladt) - til brug når en
+     *>     kopi af kørslen skal ud af huset til revisor/leverandør.
+     *>     Se indlæs-udskrift-parametre og byg-initialer-fra-navn ---
+      01 KONTOUDSKRIFT-MASKERET-FLAG pic x value "N".
+           88 MASKERET-UDSKRIFT      value "Y".
+           88 UMASKERET-UDSKRIFT     value "N".
+     *> --- Hjælpefelter til maskering af Konto-ID (alt undtagen de
+     *>     sidste 4 cifre erstattes med "*") ---
+      01 KONTO-ID-TRIM               pic x(14) value spaces.
+      01 KONTO-ID-MASKERET           pic x(14) value spaces.
+      01 KONTO-ID-LAENGDE            pic 9(02) value 0.
+      01 KONTO-ID-START-SIDSTE4      pic 9(02) value 0.
+      01 ANTAL-STJERNER              pic 9(02) value 0.
+      01 STJERNE-FYLD                pic x(14) value
+           "**************".
+     *> --- Hjælpefelter til byg-initialer-fra-navn - omdanner et
+     *>     fuldt navn til forbogstaver (f.eks. "Jens Hansen" -> "J.H.")
+     *>     til brug i maskeret tilstand ---
+      01 NAVN-TIL-INITIALER          pic x(40) value spaces.
+      01 INITIALER-RESULTAT          pic x(20) value spaces.
+      01 INITIAL-POS                 pic 9(02) value 0.
+      01 INITIAL-UD-POS              pic 9(02) value 0.
+      01 NAVN-LAENGDE                pic 9(02) value 0.
+      01 EOF-check-udskrift-parm     pic x value "N".
+           88 end-of-file-udskrift-parm  value "Y".
      *> --- EOF Checks for hoved-transaktionsfil og bankfil ---
       01 EOF-check               pic x value "N".
            88 end-of-file        value "Y".
@@ -35,18 +399,194 @@
       01 EOF-check-bank          pic x value "N".
            88 end-of-file-bank   value "Y".
            88 more-to-read-bank  value "N".
+      01 EOF-check-konto-status  pic x value "N".
+           88 end-of-file-konto-status  value "Y".
+           88 more-to-read-konto-status value "N".
+      01 EOF-check-kunde         pic x value "N".
+           88 end-of-file-kunde  value "Y".
+           88 more-to-read-kunde value "N".
+      01 EOF-check-arkiv         pic x value "N".
+           88 end-of-file-arkiv  value "Y".
+           88 more-to-read-arkiv value "N".
+      01 EOF-check-rest          pic x value "N".
+           88 end-of-file-rest   value "Y".
+           88 more-to-read-rest  value "N".
+      01 EOF-check-trans-work    pic x value "N".
+           88 end-of-file-trans-work  value "Y".
+           88 more-to-read-trans-work value "N".
+     *> --- Antal/flag til HDR/TRL-kontrol af Banker.txt, se
+     *>     indlæs-bank-tabel - BANK-FORVENTET-ANTAL kommer fra
+     *>     HDR-linjens tal, BANK-TRAILER-ANTAL fra TRL-linjens, og
+     *>     BANK-FAKTISK-ANTAL er antal bankposter programmet faktisk
+     *>     læste mellem de to - stemmer de tre ikke overens, er filen
+     *>     blevet afbrudt eller beskåret under overførslen ---
+      01 BANK-FORVENTET-ANTAL    pic 9(7)   value 0.
+      01 BANK-FAKTISK-ANTAL      pic 9(7)   value 0.
+      01 BANK-TRAILER-ANTAL      pic 9(7)   value 0.
+      01 BANK-TRAILER-FLAG       pic x      value "N".
+           88 BANK-TRAILER-FUNDET      value "Y".
+           88 BANK-TRAILER-IKKE-FUNDET value "N".
+     *> --- Samme HDR/TRL-kontrol for Transaktioner.txt, se
+     *>     valider-og-strip-transaktioner ---
+      01 TRANS-FORVENTET-ANTAL   pic 9(7)   value 0.
+      01 TRANS-FAKTISK-ANTAL     pic 9(7)   value 0.
+      01 TRANS-TRAILER-ANTAL     pic 9(7)   value 0.
+      01 TRANS-TRAILER-FLAG      pic x      value "N".
+           88 TRANS-TRAILER-FUNDET      value "Y".
+           88 TRANS-TRAILER-IKKE-FUNDET value "N".
+     *> --- Dynamisk, datostemplet filnavn til Transaktion-Arkiv-Out, ---
+     *> --- bygget af arkiver-og-rens-transaktioner ---
+      01 ARKIV-DYN-NAVN          pic x(100) value spaces.
+      01 ANTAL-TRANS-ARKIVERET   pic 9(7)   value 0.
+      01 ANTAL-TRANS-BEVARET     pic 9(7)   value 0.
+     *> --- Bygget af hvert fremdrifts-/advarsels-/abend-display, og ---
+     *> --- skrevet tidsstemplet til KorselsLog.txt af ---
+     *> --- skriv-korsels-log-linje, så en natlig kørsel kan ---
+     *> --- gennemgås bagefter ---
+      01 KORSELS-LOG-TEKST       pic x(200) value spaces.
+      01 KORSELS-LOG-TIDSSTEMPEL pic x(21)  value spaces.
+     *> --- Sat af beregn-og-skriv-rente, True hvis kontoens status ---
+     *> --- matchede en sats i Rente-Sats-Tabel ---
+      01 RENTE-SATS-FLAG         pic x value "N".
+           88 RENTE-SATS-FUNDET       value "Y".
+           88 RENTE-SATS-IKKE-FUNDET  value "N".
+     *> --- Sat af bank-info-fra-konto, True hvis REG-NR matchede en ---
+     *> --- post i Banker.txt ---
+      01 BANK-MATCH-FLAG         pic x value "N".
+           88 BANK-FUNDET        value "Y".
+           88 BANK-IKKE-FUNDET   value "N".
+      01 ANTAL-BANK-EXCEPTIONS   pic 9(7)    value 0.
+     *> --- Sat af udfyld-transaktionsfelter-fra-tabel, True hvis ---
+     *> --- KT-BELOB for den aktuelle transaktion ikke er et gyldigt ---
+     *> --- tal (se FUNCTION TEST-NUMVAL) ---
+      01 BELOB-VALIDERING-FLAG  pic x value "Y".
+           88 BELOB-GYLDIG      value "Y".
+           88 BELOB-UGYLDIG     value "N".
+      01 ANTAL-BELOB-EXCEPTIONS pic 9(7)    value 0.
+     *> --- Sat af valider-dato-format, True hvis KT-DATO for den ---
+     *> --- aktuelle transaktion ikke matcher et af de to kendte ---
+     *> --- formater ---
+      01 DATO-VALIDERING-FLAG   pic x value "Y".
+           88 DATO-GYLDIG       value "Y".
+           88 DATO-UGYLDIG      value "N".
+      01 ANTAL-DATO-EXCEPTIONS  pic 9(7)    value 0.
+      01 ANTAL-OVERTRAEK-KONTI  pic 9(7)    value 0.
+     *> --- Lav-saldo-grænse (DKK), sat af indlæs-udskrift-parametre fra
+     *>     PARM-LAV-SALDO-GRAENSE i UdskriftParameter.txt. Forbliver 0
+     *>     (funktionen slået fra), hvis parameterfilen ikke findes,
+     *>     eller grænsen ikke er angivet dér ---
+      01 LAV-SALDO-GRAENSE-DKK  pic s9(13)v99 COMP-3 value 0.
+      01 LAV-SALDO-GRAENSE-DKK-E PIC -ZZZZZZZZZZ9.99.
+      01 ANTAL-LAV-SALDO-KONTI  pic 9(7)    value 0.
+     *> --- Antal linjer skrevet til text-files/StatementReadyFeed.txt -
+     *>     se skriv-statement-ready-linje ---
+      01 ANTAL-STATEMENT-READY  pic 9(7)    value 0.
+     *> --- Distinkte REG-NR fra Transaktioner.txt uden match i ---
+     *> --- BANK-TABEL, brugt af reconciler-bank-og-transaktioner til ---
+     *> --- at undgå at skrive samme REG-NR ud flere gange ---
+      01 Orphan-Trans-Reg-Tabel.
+           02 ORTR-ANTAL            pic 9(5) value 0.
+           02 ORTR-REG-NR OCCURS 5000 TIMES pic x(6).
+      01 ORTR-INDEX              pic 9(5) value 0.
+      01 ORTR-FOUND-FLAG         pic x value "N".
+           88 ORTR-FUNDET        value "Y".
+           88 ORTR-IKKE-FUNDET   value "N".
+      01 EOF-check-afstemning    pic x value "N".
+           88 end-of-file-afstemning value "Y".
+      01 EOF-check-aar-parm      pic x value "N".
+           88 end-of-file-aar-parm  value "Y".
+           88 more-to-read-aar-parm value "N".
+      01 EOF-check-reprint-parm  pic x value "N".
+           88 end-of-file-reprint-parm  value "Y".
+           88 more-to-read-reprint-parm value "N".
+      01 EOF-check-checkpoint    pic x value "N".
+           88 end-of-file-checkpoint  value "Y".
+           88 more-to-read-checkpoint value "N".
+     *> --- Sidst fuldt gennemførte CURRENT-AAR, læst fra den valgfrie
+     *>     KorselsCheckpoint.txt af indlæs-checkpoint. Forbliver 0, når
+     *>     filen ikke findes (ingen tidligere afbrudt kørsel) ---
+      01 CHECKPOINT-SIDSTE-AAR  pic 9(4) value 0.
+     *> --- Sat til TRUE af indlæs-reprint-parametre, når
+     *>     ReprintParameter.txt findes - begrænser
+     *>     læs-og-skriv-kontoudskrift til kun REPRINT-KONTO-ID, se
+     *>     call-center-genoptryk ---
+      01 REPRINT-MODE-FLAG       pic x value "N".
+           88 REPRINT-MODE-AKTIV    value "Y".
+           88 REPRINT-MODE-INAKTIV  value "N".
+      01 REPRINT-KONTO-ID        pic x(14) value spaces.
+     *> --- Styrer den enkelte kaldte konto-tabel-opbygning-for-aar: ---
+     *> --- Transaktion-Sorted-Out holdes åben hen over hele år-loopet, ---
+     *> --- og denne flag stopper læsningen for det aktuelle år, uden ---
+     *> --- at lukke filen, når vi møder en transaktion fra et senere år ---
+      01 STOP-AAR-BYGNING-FLAG   pic x value "N".
+           88 STOP-AAR-BYGNING   value "Y".
+     *> --- Holder en transaktion, der er læst men hører til et senere ---
+     *> --- år end CURRENT-AAR, til den kan bruges i den rigtige ---
+     *> --- iteration af år-loopet ---
+      01 HOLDING-REC-FLAG        pic x value "N".
+           88 HOLDING-VALID      value "Y".
+           88 HOLDING-IKKE-VALID value "N".
+      01 HOLDING-AAR             pic x(4)   value spaces.
+      01 Trans-Holding-Record.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
 
      *> --- Transaktion ARRAYS ---
       copy "Opgave10/Copybooks/Transaktion.cpy".
+     *> --- Bank ARRAY (hele Banker.txt cachet i memory) ---
+      copy "Opgave10/Copybooks/BankTabel.cpy".
+     *> --- Opsummering af BANK-TABEL pr. 4-cifret REG-NR-praefiks, ---
+     *> --- bygget af byg-bank-praefiks-tabel - se bank-info-fra-konto ---
+      copy "Opgave10/Copybooks/BankPraefiksTabel.cpy".
+     *> --- Konto-status ARRAY (hele den valgfri KontoStatus.txt ---
+     *> --- cachet i memory) ---
+      copy "Opgave10/Copybooks/KontoStatusTabel.cpy".
+     *> --- Kunde ARRAY (hele den valgfri Kundeoplysninger.txt ---
+     *> --- cachet i memory) ---
+      copy "Opgave10/Copybooks/KundeTabel.cpy".
+     *> --- Sidste-års-saldo pr. konto, tværs over CURRENT-AAR-loopet - ---
+     *> --- se skriv-konto-totals/skriv-sidste-aar-sammenligning ---
+      copy "Opgave10/Copybooks/PriorAarTabel.cpy".
      *> --- År Logik ---
       copy "Opgave10/Copybooks/Years.cpy".
      *> --- Bank-Information-Out ---
       copy "Opgave10/Copybooks/BankInfoOut.cpy".
      *> --- Pointer til STRING-ops og substring positioner ---
       01 pos                     pic 9(4)     value 0.
+      01 VK-INDEX                pic 9(3)     value 0.
+     *> --- Løbevariabler og bytte-felt til sortering af en ---
+     *> --- kontos transaktioner efter KT-DATO (bobbel-sortering) ---
+      01 Trans-Sort-Loeb.
+           02 SORT-I              pic 9(5)    value 0.
+           02 SORT-J              pic 9(5)    value 0.
+      01 Trans-Sort-Swap.
+           02 SWAP-BELOB          pic x(16)   value spaces.
+           02 SWAP-VALUTA         pic x(4)    value spaces.
+           02 SWAP-TYPE           pic x(20)   value spaces.
+           02 SWAP-BUTIK          pic x(20)   value spaces.
+           02 SWAP-DATO           pic x(26)   value spaces.
       01 Kunde-Info-Kontoudskrift.
            02 KUNDE-NAVN-OUT       pic x(300)     value spaces.
            02 KUNDE-ADRESSE-OUT    pic x(300)     value spaces.
+     *> --- Fyldes af kunde-info-fra-konto fra KUNDE-TABEL (se ---
+     *> --- KundeTabel.cpy) - forbliver spaces, hvis kontoen ikke ---
+     *> --- matcher en kunde i Kundeoplysninger.txt ---
+           02 KUNDE-BY-OUT         pic x(300)     value spaces.
+           02 KUNDE-TELEFON-OUT    pic x(300)     value spaces.
+           02 KUNDE-EMAIL-OUT      pic x(300)     value spaces.
+     *> --- Maskeret udgave af KUNDE-NAVN-OUT (initialer i stedet for
+     *>     fuldt navn), fyldt af kunde-info-fra-konto og brugt af
+     *>     skriv-konto-header, når MASKERET-UDSKRIFT er sat ---
+           02 KUNDE-NAVN-OUT-MASKERET  pic x(300)  value spaces.
+     *> --- Kundens rå e-mailadresse (uden "Email: "-label), fyldt af
+     *>     kunde-info-fra-konto og brugt af skriv-statement-ready-linje
+     *>     til "udskrift klar"-feedet, sammen med bankens EMAIL-RAW
+     *>     (BankInfoOut.cpy) ---
+           02 KUNDE-EMAIL-RAW      pic x(30)      value spaces.
+     *> --- Kundens foretrukne valuta fra kundemasteren (KU-VALUTAKODE),
+     *>     fyldt af kunde-info-fra-konto og brugt af
+     *>     skriv-konto-totals-i-praefereret-valuta til at vise
+     *>     kontoens samlede saldo i kundens egen valuta, ikke kun DKK ---
+           02 KUNDE-PRAEFERERET-VALUTA pic x(3)   value spaces.
       01 KontoUdskrift-ID-LINJE-OUT   pic x(300)  value spaces.
       01 KontoUdskrift-LINJE-OUT      pic x(300)  value spaces.
       01 nuvarende-konto-info.
@@ -63,6 +603,51 @@
      *> --- Valuta Konversioner (kurser og DKK-beløb i COMP-3) ---
       01 valuta-konvertering.
            copy "Opgave10/Copybooks/Valuta.cpy".
+     *> --- Valuta-eksponering til treasury-rapporten (se ---
+     *> --- skriv-valuta-eksponering-rapport) ---
+      01 valuta-eksponering.
+           copy "Opgave10/Copybooks/ValutaEksponering.cpy".
+     *> --- Rentesatser til årlig rentetilskrivning (se ---
+     *> --- beregn-og-skriv-rente) ---
+      01 rente-beregning.
+           copy "Opgave10/Copybooks/Rente.cpy".
+     *> --- Gebyrsatser til det årlige kontovedligeholdelsesgebyr (se ---
+     *> --- generer-og-tilfoej-aarligt-gebyr) ---
+      01 gebyr-beregning.
+           copy "Opgave10/Copybooks/GebyrTabel.cpy".
+     *> --- Transaktionstype-kodetabel (se ---
+     *> --- sæt-transaktionstype-retning) ---
+      01 transaktionstype-klassifikation.
+           copy "Opgave10/Copybooks/Transaktionstype.cpy".
+     *> --- Månedlige subtotaler for den aktuelle konto, nulstillet ---
+     *> --- for hver konto i læs-og-skriv-kontoudskrift og akkumuleret ---
+     *> --- transaktion for transaktion i akkumuler-maanedlig-subtotal ---
+      01 Maaned-Totaler.
+           02 MT-POST OCCURS 12 TIMES.
+              03 MT-IN                pic s9(13)v99 COMP-3 value 0.
+              03 MT-OUT               pic s9(13)v99 COMP-3 value 0.
+              03 MT-ANTAL             pic 9(5)        value 0.
+      01 MT-INDEX                    pic 9(2)        value 0.
+      01 MAANED-NU                   pic 9(2)        value 0.
+      01 MT-IN-E                     pic -ZZZZZZZZZZ9.99.
+      01 MT-OUT-E                    pic -ZZZZZZZZZZ9.99.
+     *> --- Månedsnavne til "Totaler pr. måned"-blokken - opbygget som ---
+     *> --- en FILLER-tabel på samme måde som Valuta-Kurs-Tabel ---
+      01 Maaned-Navn-Tabel-Data.
+           02 FILLER   pic x(9)     value "Januar   ".
+           02 FILLER   pic x(9)     value "Februar  ".
+           02 FILLER   pic x(9)     value "Marts    ".
+           02 FILLER   pic x(9)     value "April    ".
+           02 FILLER   pic x(9)     value "Maj      ".
+           02 FILLER   pic x(9)     value "Juni     ".
+           02 FILLER   pic x(9)     value "Juli     ".
+           02 FILLER   pic x(9)     value "August   ".
+           02 FILLER   pic x(9)     value "September".
+           02 FILLER   pic x(9)     value "Oktober  ".
+           02 FILLER   pic x(9)     value "November ".
+           02 FILLER   pic x(9)     value "December ".
+      01 Maaned-Navn-Tabel REDEFINES Maaned-Navn-Tabel-Data.
+           02 MAANED-NAVN OCCURS 12 TIMES pic x(9).
      *> --- Output-linjer til transaktioner pr. kunde/konto ---
       01 Kunde-Information-out.
            02 Konto-Linje-out          pic 9(4)    value 0.
@@ -74,67 +659,1310 @@
            02 Belob-Valuta-Linje-out   pic x(15)   value spaces.
            02 ValutaKode-Linje-out     pic x(4)    value spaces.
            02 Butik-Linje-out          pic x(20)   value spaces.
+           02 Saldo-Efter-Linje-out    pic x(16)   value spaces.
       01 felt-linje                    pic x(300)  value spaces.
       01 Saldo-Info-KontoUdskrift.
            02 Total-Saldo-DKK-IN       pic s9(13)v99 COMP-3 VALUE 0.
            02 Total-Saldo-DKK-OUT      pic s9(13)v99 COMP-3 VALUE 0.
            02 TOTAL-SUM-DKK            pic s9(13)v99 COMP-3 VALUE 0.
-           02 Total-Saldo-DKK-IN-E     PIC -ZZZZZZZZZZ9.99. 
+           02 Total-Saldo-DKK-IN-E     PIC -ZZZZZZZZZZ9.99.
            02 Total-Saldo-DKK-OUT-E    PIC -ZZZZZZZZZZ9.99.
            02 TOTAL-SUM-DKK-E          PIC -ZZZZZZZZZZ9.99.
+     *> --- Sidste års saldo og ændring for kontoen, slået op i ---
+     *> --- PRIOR-AAR-TABEL af skriv-sidste-aar-sammenligning ---
+           02 SIDSTE-AAR-SALDO-DKK     pic s9(13)v99 COMP-3 VALUE 0.
+           02 SIDSTE-AAR-AENDRING-DKK  pic s9(13)v99 COMP-3 VALUE 0.
+           02 SIDSTE-AAR-SALDO-DKK-E   PIC -ZZZZZZZZZZ9.99.
+           02 SIDSTE-AAR-AENDRING-DKK-E PIC -ZZZZZZZZZZ9.99.
+     *> --- Kontoens samlede saldo omregnet til kundens foretrukne ---
+     *> --- valuta (KUNDE-PRAEFERERET-VALUTA), se ---
+     *> --- skriv-konto-totals-i-praefereret-valuta ---
+           02 TOTAL-SUM-PRAEFERERET-VALUTA pic s9(13)v99 COMP-3 VALUE 0.
+           02 TOTAL-SUM-PRAEFERERET-VALUTA-E PIC -ZZZZZZZZZZ9.99.
            02 WS-BELOB-NUM             pic s9(13)v99 COMP-3 VALUE 0.
+     *> --- Tæller for konti, der ikke kunne rummes i KONTO-TABEL ---
+      01 ANTAL-KONTI-OVERFLOW          pic 9(7)    value 0.
+     *> --- Sidetælling for den enkelte kontoudskrift: MAX-LINJER-PR-SIDE
+     *>     styrer, hvor mange transaktionslinjer der må stå på en side,
+     *>     før skriv-konto-header/byg-og-skriv-transaktions-linje-til-
+     *>     udskrift slår sideskift og reprinter kolonne-headeren ---
+      77 MAX-LINJER-PR-SIDE            pic 9(4)    value 60.
+      01 SIDE-NUMMER                   pic 9(4)    value 0.
+      01 SIDE-LINJE-TAELLER            pic 9(4)    value 0.
+      01 FORM-FEED-CHAR                pic x       value x"0C".
+     *> --- Run-level kontrol-totaler, akkumuleret hen over hele ---
+     *> --- kørslen og skrevet til text-files/KorselsOversigt.txt af ---
+     *> --- skriv-korsels-oversigt ved run-slut ---
+      01 Korsels-Oversigt-Totaler.
+           02 GT-ANTAL-AAR-PROCESSERET pic 9(4)       value 0.
+           02 GT-ANTAL-KONTI-TOTAL     pic 9(7)       value 0.
+           02 GT-ANTAL-TRANS-TOTAL     pic 9(7)       value 0.
+           02 GT-SALDO-IN-TOTAL        pic s9(13)v99 COMP-3 value 0.
+           02 GT-SALDO-OUT-TOTAL       pic s9(13)v99 COMP-3 value 0.
+           02 GT-SALDO-SUM-TOTAL       pic s9(13)v99 COMP-3 value 0.
+           02 GT-SALDO-IN-TOTAL-E      pic -ZZZZZZZZZZ9.99.
+           02 GT-SALDO-OUT-TOTAL-E     pic -ZZZZZZZZZZ9.99.
+           02 GT-SALDO-SUM-TOTAL-E     pic -ZZZZZZZZZZ9.99.
 
       procedure division.
      *> --- Hovedforløb: loop igennem år, byg kontotabel og ---
      *> --- skriv kontoudskrifter ---
       Program-Execute.
-           open output Kontoudskrift-Out
+     *> --- Skal køres før noget som helst OPEN, da de dynamiske ---
+     *> --- filnavnsfelter ellers stadig er tomme ---
+           perform opbyg-data-filnavne
+           open output Korsels-Log-Out
+           open output Drifts-Exceptions-Out
+           open output Konto-Overflow-Out
+           open output Trans-Overflow-Out
+           open output Bank-Exceptions-Out
+           open output Belob-Exceptions-Out
+           open output Dato-Exceptions-Out
+           open output Overtraek-Exceptions-Out
+           open output Lav-Saldo-Exceptions-Out
+           open output Kontoudskrift-CSV-Out
+           open output Bank-Trans-Afstemning-Out
+           open output Statement-Ready-Out
+     *> --- Konto-Historik-Out er den eneste fil, der skal bevares hen
+     *>     over kørsler, så den åbnes med EXTEND/OUTPUT i stedet for
+     *>     et almindeligt "open output" - se aabn-konto-historik-fil ---
+           perform aabn-konto-historik-fil
+           move 0 to ANTAL-KONTI-OVERFLOW
+           move 0 to ANTAL-BANK-EXCEPTIONS
+           move 0 to ANTAL-BELOB-EXCEPTIONS
+           move 0 to ANTAL-DATO-EXCEPTIONS
+           move 0 to ANTAL-OVERTRAEK-KONTI
+           move 0 to ANTAL-LAV-SALDO-KONTI
+           move 0 to ANTAL-STATEMENT-READY
+     *> --- Overstyrer START-AAR/SLUT-AAR fra Years.cpy, hvis en ---
+     *> --- parameterfil er lagt op til kørslen ---
+           perform indlæs-aar-parametre
+     *> --- Genoptryk-mode for én enkelt konto overstyrer igen START-
+     *>     AAR/SLUT-AAR til det ene ønskede år, hvis en
+     *>     ReprintParameter.txt er lagt op til kørslen ---
+           perform indlæs-reprint-parametre
+     *> --- Rykker START-AAR frem til lige efter det sidst fuldt
+     *>     gennemførte år, hvis en tidligere kørsel af år-løkken blev
+     *>     afbrudt undervejs - springes over i genoptryk-mode, da
+     *>     START-AAR/SLUT-AAR der allerede er bundet til ét bestemt år ---
+           if not REPRINT-MODE-AKTIV
+               perform indlæs-checkpoint
+           end-if
+
+     *> --- Sorterer Transaktioner.txt én gang efter DATO, så hele ---
+     *> --- filen kun skal læses igennem én gang samlet, uanset hvor ---
+     *> --- mange år START-AAR/SLUT-AAR spænder over ---
+           perform sorter-transaktioner-en-gang
+     *> --- Indlæser Banker.txt i BANK-TABEL én gang, så ---
+     *> --- bank-info-fra-konto kan slå op i memory i stedet for at ---
+     *> --- genscanne filen for hver konto ---
+           perform indlæs-bank-tabel
+     *> --- Indlæser den valgfri KontoStatus.txt, så lukkede konti ---
+     *> --- kan mærkes på udskriften - se find-eller-opret-konto ---
+           perform indlæs-konto-status-tabel
+     *> --- Indlæser den valgfri Kundeoplysninger.txt, så ---
+     *> --- kunde-info-fra-konto kan slå navn/adresse op i ---
+     *> --- kundestamdata i stedet for i transaktionslinjen ---
+           perform indlæs-kunde-tabel
+     *> --- Standalone afstemning af Banker.txt og Transaktioner.txt, ---
+     *>     før selve udskriftskørslen - se reconciler-bank-og- ---
+     *>     transaktioner ---
+           perform reconciler-bank-og-transaktioner
+           close Bank-Trans-Afstemning-Out
+           display "Afstemning af Banker.txt/Transaktioner.txt skrevet"
+               " til text-files/BankTransAfstemning.txt"
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Afstemning af Banker.txt/Transaktioner.txt skrevet til "
+                                     delimited by size
+               "text-files/BankTransAfstemning.txt"
+                                     delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
+           open input Transaktion-Sorted-Out
+           move "N" to EOF-check
+           move "N" to HOLDING-REC-FLAG
+     *> --- Læser en valgfri parameterfil, der slår pr.-konto udskrift-
+     *>     split til. Filen findes ikke i en almindelig kørsel, og vi
+     *>     falder så tilbage til samlet udskrift i KundeUdskrift.txt ---
+           perform indlæs-udskrift-parametre
+           if SAMLET-UDSKRIFT
+               open output Kontoudskrift-Out
+               set KONTOUDSKRIFT-ER-AABEN to TRUE
+           end-if
 
+           display "Kører Kontoudskrift for aar " start-aar " til "
+               SLUT-AAR
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Koerer Kontoudskrift for aar "  delimited by size
+               start-aar                        delimited by size
+               " til "                          delimited by size
+               SLUT-AAR                         delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
            perform varying CURRENT-AAR from start-aar by 1
                until CURRENT-AAR > SLUT-AAR
 
                move CURRENT-AAR to CURRENT-AAR-CHAR
                display "=== Starter Kontoudskrift for aar: " CURRENT-AAR
                    " ==="
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "=== Starter Kontoudskrift for aar: " delimited by size
+                   CURRENT-AAR                           delimited by size
+                   " ==="                                delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
                move 0 to ANTAL-KONTI
      *> --- Bygger konto-/transaktions-tabel i memory ---
      *> --- for det aktuelle år ---
                perform konto-tabel-opbygning-for-aar
                display "ANTAL-KONTI fundet: " ANTAL-KONTI
-    
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ANTAL-KONTI fundet: "   delimited by size
+                   ANTAL-KONTI              delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+               add 1 to GT-ANTAL-AAR-PROCESSERET
+               add ANTAL-KONTI to GT-ANTAL-KONTI-TOTAL
                    if ANTAL-KONTI > 0
                        perform læs-og-skriv-kontoudskrift
                    else
                        display "Ingen konto med transaktioner i aar."
                            CURRENT-AAR
+                       move spaces to KORSELS-LOG-TEKST
+                       move 1 to pos
+                       string
+                           "Ingen konto med transaktioner i aar. "
+                                                delimited by size
+                           CURRENT-AAR          delimited by size
+                              into KORSELS-LOG-TEKST
+                              with pointer pos
+                       end-string
+                       perform skriv-korsels-log-linje
                    end-if
+     *> --- Dette år er nu fuldt gennemført - gem det som checkpoint, så
+     *>     en genstartet kørsel kan springe det over. Springes over i
+     *>     genoptryk-mode, hvor CURRENT-AAR blot er det ene pinned år
+     *>     fra REPRINT-AAR og ikke et reelt fremskridt i den
+     *>     flerårige batch-kørsel - se indlæs-checkpoint ---
+               if not REPRINT-MODE-AKTIV
+                   perform skriv-checkpoint
+               end-if
            end-perform
-           close Kontoudskrift-Out
+           close Transaktion-Sorted-Out
+           if SAMLET-UDSKRIFT
+               close Kontoudskrift-Out
+               set KONTOUDSKRIFT-ER-LUKKET to TRUE
+           end-if
+           close Drifts-Exceptions-Out
+           close Konto-Overflow-Out
+           close Trans-Overflow-Out
+           close Bank-Exceptions-Out
+           close Belob-Exceptions-Out
+           close Dato-Exceptions-Out
+           close Overtraek-Exceptions-Out
+           close Lav-Saldo-Exceptions-Out
+           close Kontoudskrift-CSV-Out
+           close Statement-Ready-Out
+           close Konto-Historik-Out
+           if ANTAL-BANK-EXCEPTIONS > 0
+               display "ADVARSEL: " ANTAL-BANK-EXCEPTIONS
+                   " konto(er) med REG-NR uden match i Banker.txt - se "
+                   "text-files/BankMatchExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-BANK-EXCEPTIONS      delimited by size
+                   " konto(er) med REG-NR uden match i Banker.txt - se "
+                                               delimited by size
+                   "text-files/BankMatchExceptions.txt"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+           if ANTAL-BELOB-EXCEPTIONS > 0
+               display "ADVARSEL: " ANTAL-BELOB-EXCEPTIONS
+                   " transaktion(er) med ugyldigt BELOB sprunget over - "
+                   "se text-files/BelobExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-BELOB-EXCEPTIONS     delimited by size
+                   " transaktion(er) med ugyldigt BELOB sprunget over -"
+                                               delimited by size
+                   " se text-files/BelobExceptions.txt"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+           if ANTAL-DATO-EXCEPTIONS > 0
+               display "ADVARSEL: " ANTAL-DATO-EXCEPTIONS
+                   " transaktion(er) med ugyldig DATO sprunget over - "
+                   "se text-files/DatoExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-DATO-EXCEPTIONS      delimited by size
+                   " transaktion(er) med ugyldig DATO sprunget over -"
+                                               delimited by size
+                   " se text-files/DatoExceptions.txt"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+           if ANTAL-OVERTRAEK-KONTI > 0
+               display "ADVARSEL: " ANTAL-OVERTRAEK-KONTI
+                   " konto(er) med negativ saldo ved årets udgang - se "
+                   "text-files/OvertraekExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-OVERTRAEK-KONTI      delimited by size
+                   " konto(er) med negativ saldo ved aarets udgang -"
+                                               delimited by size
+                   " se text-files/OvertraekExceptions.txt"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+           if ANTAL-LAV-SALDO-KONTI > 0
+               display "ADVARSEL: " ANTAL-LAV-SALDO-KONTI
+                   " konto(er) under lav-saldo-graensen ved aarets "
+                   "udgang - se text-files/LavSaldoExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-LAV-SALDO-KONTI     delimited by size
+                   " konto(er) under lav-saldo-graensen ved aarets"
+                                               delimited by size
+                   " udgang - se text-files/LavSaldoExceptions.txt"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+           if ANTAL-KONTI-OVERFLOW > 0
+               display "ADVARSEL: " ANTAL-KONTI-OVERFLOW
+                   " konto(er) kunne ikke rummes i KONTO-TABEL - se "
+                   "text-files/KontoOverflow.txt til en 2. kørsel"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ADVARSEL: "               delimited by size
+                   ANTAL-KONTI-OVERFLOW       delimited by size
+                   " konto(er) kunne ikke rummes i KONTO-TABEL - se"
+                                               delimited by size
+                   " text-files/KontoOverflow.txt til en 2. koersel"
+                                               delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+           end-if
+     *> --- Arkivering, valuta-eksponering og run-level kontrol-totaler
+     *>     er alle beregnet over hele batchens år-interval/datasæt, ikke
+     *>     over den ene konto et genoptryk kører for - springes derfor
+     *>     over i genoptryk-mode, så et enkelt genoptryk hverken
+     *>     arkiverer/renser hele Transaktioner.txt eller overskriver
+     *>     den rigtige batchkørsels rapporter med tal fra kun den ene
+     *>     genoptrykte konto - se indlæs-reprint-parametre ---
+           if not REPRINT-MODE-AKTIV
+     *> --- Arkiver de transaktioner, der netop er blevet udskrevet, og
+     *>     rens Transaktioner.txt, så den ikke vokser ubegrænset år
+     *>     for år ---
+               perform arkiver-og-rens-transaktioner
+     *> --- Skriv treasury-rapport over valuta-eksponering for hele ---
+     *> --- kørslen ---
+               perform skriv-valuta-eksponering-rapport
+     *> --- Skriv run-level kontrol-totaler for hele batchen ---
+               perform skriv-korsels-oversigt
+           end-if
+           close Korsels-Log-Out
              stop run.
-     
-     *> --- Læser hele transaktionsfilen og ---
-     *> --- bygger kontotabel for et bestemt år ---
-      konto-tabel-opbygning-for-aar.
-       move "N" to EOF-check
-       open input Transaktion-Data-in
-           
-           perform until end-of-file
+
+     *> --- Skriver den aktuelle KORSELS-LOG-TEKST tidsstemplet til ---
+     *> --- text-files/KorselsLog.txt. Kaldes ved siden af hvert ---
+     *> --- fremdrifts-/advarsels-/abend-display i programmet, så ---
+     *> --- beskederne overlever, når konsollen er lukket ---
+      skriv-korsels-log-linje.
+           move function CURRENT-DATE to KORSELS-LOG-TIDSSTEMPEL
+           move spaces to Korsels-Log-Linje
+           move 1 to pos
+           string
+               KORSELS-LOG-TIDSSTEMPEL (1:8)  delimited by size
+               "-"                            delimited by size
+               KORSELS-LOG-TIDSSTEMPEL (9:6)   delimited by size
+               " "                            delimited by size
+               function TRIM(KORSELS-LOG-TEKST) delimited by size
+                  into Korsels-Log-Linje
+                  with pointer pos
+           end-string
+           write Korsels-Log-Linje
+           exit.
+
+     *> --- Arkiverer de transaktioner, der ligger i det netop
+     *>     gennemførte START-AAR/SLUT-AAR-interval, til en
+     *>     datostemplet arkivfil, og skriver Transaktioner.txt om, så
+     *>     kun de transaktioner, der falder uden for intervallet (og
+     *>     derfor endnu ikke er behandlet), bliver liggende. Kaldes
+     *>     kun én gang, efter år-loopet er kørt succesfuldt igennem ---
+      arkiver-og-rens-transaktioner.
+           move function CURRENT-DATE to KORSELS-LOG-TIDSSTEMPEL
+           move spaces to ARKIV-DYN-NAVN
+           move 1 to pos
+           string
+               function TRIM(DATA-DIR-NAVN)     delimited by size
+               "/TransaktionerArkiv_"            delimited by size
+               KORSELS-LOG-TIDSSTEMPEL (1:8)     delimited by size
+               ".txt"                            delimited by size
+                  into ARKIV-DYN-NAVN
+                  with pointer pos
+           end-string
+           move 0 to ANTAL-TRANS-ARKIVERET
+           move 0 to ANTAL-TRANS-BEVARET
+           move "N" to EOF-check-arkiv
+           open input Transaktion-Data-in
+           open output Transaktion-Arkiv-Out
+           open output Transaktion-Rest-Out
+     *> --- Transaktioner.txt er på dette tidspunkt allerede valideret
+     *>     af valider-og-strip-transaktioner tidligere i kørslen, så
+     *>     HDR-linjen her springes blot over, og TRL-linjen afslutter
+     *>     loopet, uden at deres indhold genvalideres ---
+           read Transaktion-Data-in
+               at end move "Y" to EOF-check-arkiv
+           end-read
+           perform until end-of-file-arkiv
                read Transaktion-Data-in
-                   at end set end-of-file to TRUE
+                   at end move "Y" to EOF-check-arkiv
                    not at end
-     *> --- Udtræk år fra dato-felt og filtrer kun transaktioner ---
-     *> --- for CURRENT-AAR ---
-                       move function TRIM(DATO 
-                       of Transaktion-Information)
-                           to DATO-RAW-NU
-                       move DATO-RAW-NU(1:4) to AAR-FRA-DATO
-                       if AAR-FRA-DATO = CURRENT-AAR
-                           perform find-eller-opret-konto
-                           perform tilføj-transaktion-til-konto
+                       if THT-TAG of Trans-Hdr-Trl-Linje = "TRL"
+                           move "Y" to EOF-check-arkiv
+                       else
+                           move function TRIM(DATO
+                                   of Transaktion-Information-Raw)
+                               to DATO-RAW-NU
+                           move DATO-RAW-NU (1:4) to AAR-FRA-DATO
+                           if AAR-FRA-DATO >= START-AAR
+                               and AAR-FRA-DATO <= SLUT-AAR
+                               write Transaktion-Arkiv-Linje
+                                   from Transaktion-Information-Raw
+                               add 1 to ANTAL-TRANS-ARKIVERET
+                           else
+                               write Transaktion-Rest-Linje
+                                   from Transaktion-Information-Raw
+                               add 1 to ANTAL-TRANS-BEVARET
+                           end-if
                        end-if
+           end-perform
+           close Transaktion-Data-in
+           close Transaktion-Arkiv-Out
+           close Transaktion-Rest-Out
+     *> --- Skriv de bevarede (endnu ikke behandlede) transaktioner ---
+     *> --- tilbage til Transaktioner.txt, igen omsluttet af en ny ---
+     *> --- HDR/TRL-linje, så næste kørsels valider-og-strip- ---
+     *> --- transaktioner stadig kan validere filen ---
+     *> --- "open output" overskriver den oprindelige fil med et nyt, ---
+     *> --- tomt indhold ---
+           move "N" to EOF-check-rest
+           open input Transaktion-Rest-Out
+           open output Transaktion-Data-in
+           move spaces to Trans-Hdr-Trl-Linje
+           move "HDR" to THT-TAG of Trans-Hdr-Trl-Linje
+           move ANTAL-TRANS-BEVARET to THT-ANTAL of Trans-Hdr-Trl-Linje
+           write Transaktion-Information-Raw from Trans-Hdr-Trl-Linje
+           perform until end-of-file-rest
+               read Transaktion-Rest-Out
+                   at end move "Y" to EOF-check-rest
+                   not at end
+                       write Transaktion-Information-Raw
+                           from Transaktion-Rest-Linje
                end-read
            end-perform
+           move spaces to Trans-Hdr-Trl-Linje
+           move "TRL" to THT-TAG of Trans-Hdr-Trl-Linje
+           move ANTAL-TRANS-BEVARET to THT-ANTAL of Trans-Hdr-Trl-Linje
+           write Transaktion-Information-Raw from Trans-Hdr-Trl-Linje
+           close Transaktion-Rest-Out
            close Transaktion-Data-in
+           display "Transaktioner arkiveret til " ARKIV-DYN-NAVN
+               ": " ANTAL-TRANS-ARKIVERET
+           display "Transaktioner bevaret i Transaktioner.txt: "
+               ANTAL-TRANS-BEVARET
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Transaktioner arkiveret til "  delimited by size
+               function TRIM(ARKIV-DYN-NAVN)   delimited by size
+               ": "                            delimited by size
+               ANTAL-TRANS-ARKIVERET           delimited by size
+               " - bevaret i Transaktioner.txt: "
+                                                delimited by size
+               ANTAL-TRANS-BEVARET             delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
+           exit.
+
+     *> --- Skriver én linje pr. konto til
+     *>     text-files/StatementReadyFeed.txt, lige efter udskriften
+     *>     for den konto er skrevet - Konto-ID, år, kunde-email og
+     *>     bank-email (begge rå, uden "Email: "-label), pipe-
+     *>     separeret, så en notifikationsjob kan slå konti op og
+     *>     sende e-mail/SMS uden selv at genudlede, hvilke konti der
+     *>     netop fik en udskrift ---
+      skriv-statement-ready-linje.
+           move spaces to Statement-Ready-Linje
+           move 1 to pos
+           string
+               function TRIM(KT-KONTO-ID (I-KONTO)) delimited by size
+               "|"                                   delimited by size
+               CURRENT-AAR                           delimited by size
+               "|"                                   delimited by size
+               function TRIM(KUNDE-EMAIL-RAW)        delimited by size
+               "|"                                   delimited by size
+               function TRIM(EMAIL-RAW)              delimited by size
+                  into Statement-Ready-Linje
+                  with pointer pos
+           end-string
+           write Statement-Ready-Linje
+           add 1 to ANTAL-STATEMENT-READY
+           exit.
+
+     *> --- Skriver én linje pr. konto pr. år til
+     *>     text-files/KontoHistorik.txt - Konto-ID, år, antal
+     *>     transaktioner og slutsaldo (DKK), pipe-separeret. Modsat
+     *>     alle andre text-files/...-filer bliver denne fil IKKE
+     *>     nulstillet pr. kørsel, se aabn-konto-historik-fil, så
+     *>     historikken vokser år for år hen over gentagne kørsler ---
+      skriv-konto-historik-linje.
+           move spaces to Konto-Historik-Linje
+           move TOTAL-SUM-DKK to TOTAL-SUM-DKK-E
+           move 1 to pos
+           string
+               function TRIM(KT-KONTO-ID (I-KONTO)) delimited by size
+               "|"                                   delimited by size
+               CURRENT-AAR                           delimited by size
+               "|"                                   delimited by size
+               function TRIM(KT-ANTAL-TRANS (I-KONTO)) delimited by size
+               "|"                                   delimited by size
+               function TRIM(TOTAL-SUM-DKK-E)        delimited by size
+                  into Konto-Historik-Linje
+                  with pointer pos
+           end-string
+           write Konto-Historik-Linje
+           exit.
+
+     *> --- Skriver den akkumulerede valuta-eksponering (se
+     *>     konverter-belob-til-dkk) til
+     *>     text-files/ValutaEksponering.txt - én linje pr. ValutaKode
+     *>     i Valuta-Kurs-Tabel, plus en linje for transaktioner med en
+     *>     ukendt/udokumenteret valutakode. Kaldes kun én gang, ved
+     *>     kørslens afslutning ---
+      skriv-valuta-eksponering-rapport.
+           open output Valuta-Eksponering-Out
+           write Valuta-Eksponering-Linje from
+               "=== Valuta-eksponering - treasury-rapport ==="
+           perform varying VE-INDEX from 1 by 1
+               until VE-INDEX > ANTAL-VALUTAER
+               move VE-VOLUMEN-ORIGINAL (VE-INDEX) to VE-VOLUMEN-ORIGINAL-E
+               move VE-VOLUMEN-DKK (VE-INDEX) to VE-VOLUMEN-DKK-E
+               move spaces to Valuta-Eksponering-Linje
+               move 1 to pos
+               string
+                   function TRIM(VK-KODE (VE-INDEX)) delimited by size
+                   ": antal="                         delimited by size
+                   VE-ANTAL-TRANS (VE-INDEX)          delimited by size
+                   " volumen="                        delimited by size
+                   function TRIM(VE-VOLUMEN-ORIGINAL-E)
+                                                       delimited by size
+                   " DKK-modvaerdi="                  delimited by size
+                   function TRIM(VE-VOLUMEN-DKK-E)    delimited by size
+                      into Valuta-Eksponering-Linje
+                      with pointer pos
+               end-string
+               write Valuta-Eksponering-Linje
+           end-perform
+           move VE-VOLUMEN-DKK-UKENDT to VE-VOLUMEN-DKK-E
+           move spaces to Valuta-Eksponering-Linje
+           move 1 to pos
+           string
+               "UKENDT: antal="                   delimited by size
+               VE-ANTAL-TRANS-UKENDT              delimited by size
+               " DKK-modvaerdi="                  delimited by size
+               function TRIM(VE-VOLUMEN-DKK-E)    delimited by size
+                  into Valuta-Eksponering-Linje
+                  with pointer pos
+           end-string
+           write Valuta-Eksponering-Linje
+           close Valuta-Eksponering-Out
+           exit.
+
+     *> --- Skriver de akkumulerede run-level kontrol-totaler til ---
+     *> --- text-files/KorselsOversigt.txt, så en enkelt fil viser, ---
+     *> --- om hele batchen kom igennem ---
+      skriv-korsels-oversigt.
+           open output Korsels-Oversigt-Out
+           move GT-SALDO-IN-TOTAL  to GT-SALDO-IN-TOTAL-E
+           move GT-SALDO-OUT-TOTAL to GT-SALDO-OUT-TOTAL-E
+           move GT-SALDO-SUM-TOTAL to GT-SALDO-SUM-TOTAL-E
+           write Korsels-Oversigt-Linje from
+               "=== Korsels-oversigt - kontoudskrift-batch ==="
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Aar behandlet: "                   delimited by size
+               START-AAR                           delimited by size
+               " - "                                delimited by size
+               SLUT-AAR                             delimited by size
+               " (antal: "                          delimited by size
+               function TRIM(GT-ANTAL-AAR-PROCESSERET)
+                                                    delimited by size
+               ")"                                  delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Antal konti behandlet (alle aar): " delimited by size
+               function TRIM(GT-ANTAL-KONTI-TOTAL)  delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Antal transaktioner behandlet: "    delimited by size
+               function TRIM(GT-ANTAL-TRANS-TOTAL)  delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Grand total indbetalt (DKK): "      delimited by size
+               function TRIM(GT-SALDO-IN-TOTAL-E)   delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Grand total udbetalt (DKK): "       delimited by size
+               function TRIM(GT-SALDO-OUT-TOTAL-E)  delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Grand total saldo (DKK): "          delimited by size
+               function TRIM(GT-SALDO-SUM-TOTAL-E)  delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Antal linjer i StatementReadyFeed.txt: "
+                                                     delimited by size
+               function TRIM(ANTAL-STATEMENT-READY) delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Korsels-Oversigt-Linje from felt-linje
+           close Korsels-Oversigt-Out
+           exit.
+
+     *> --- Bygger de dynamiske filnavnsfelter, alle SELECT-klausulerne
+     *>     ovenfor (ARKIV-DYN-NAVN undtaget - den bygges pr. kørsel i
+     *>     arkiver-og-rens-transaktioner, og KONTOUDSKRIFT-DYN-NAVN i
+     *>     split-tilstand i læs-og-skriv-kontoudskrift) slår op ved
+     *>     OPEN. DATA-DIR-NAVN er defaultet til "text-files" via sin
+     *>     VALUE-klausul; findes miljøvariablen KONTOUDSKRIFT_DATA_DIR
+     *>     ikke, lader ACCEPT ... FROM ENVIRONMENT feltet urørt, og vi
+     *>     falder naturligt tilbage til den default - samme
+     *>     find-det-eller-brug-standard-mønster som de valgfri
+     *>     parameterfiler ---
+      opbyg-data-filnavne.
+           accept DATA-DIR-NAVN from environment "KONTOUDSKRIFT_DATA_DIR"
+               on exception
+                   continue
+           end-accept
+           if DATA-DIR-NAVN = spaces
+               move "text-files" to DATA-DIR-NAVN
+           end-if
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/Banker.txt"                 delimited by size
+                  into BANKER-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/Transaktioner.txt"          delimited by size
+                  into TRANSAKTIONER-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/TransaktionerSorteret.txt"  delimited by size
+                  into TRANS-SORTERET-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KundeUdskrift.txt"          delimited by size
+                  into KONTOUDSKRIFT-DYN-NAVN
+           end-string
+           move KONTOUDSKRIFT-DYN-NAVN to KONTOUDSKRIFT-SAMLET-NAVN
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/UdskriftParameter.txt"      delimited by size
+                  into UDSKRIFT-PARM-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KorselsOversigt.txt"        delimited by size
+                  into KORSELS-OVERSIGT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/DriftsExceptions.txt"       delimited by size
+                  into DRIFT-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KontoOverflow.txt"          delimited by size
+                  into KONTO-OVERFLOW-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/TransaktionOverflow.txt"    delimited by size
+                  into TRANS-OVERFLOW-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/BankMatchExceptions.txt"    delimited by size
+                  into BANK-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/BelobExceptions.txt"        delimited by size
+                  into BELOB-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/DatoExceptions.txt"         delimited by size
+                  into DATO-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/OvertraekExceptions.txt"    delimited by size
+                  into OVERTRAEK-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/LavSaldoExceptions.txt"     delimited by size
+                  into LAV-SALDO-EXCEPT-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KontoudskriftCSV.txt"       delimited by size
+                  into KONTOUDSKRIFT-CSV-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KontoStatus.txt"            delimited by size
+                  into KONTO-STATUS-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/BankTransAfstemning.txt"    delimited by size
+                  into BANK-TRANS-AFSTEM-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/AarParameter.txt"           delimited by size
+                  into AAR-PARM-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/ReprintParameter.txt"       delimited by size
+                  into REPRINT-PARM-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/Kundeoplysninger.txt"       delimited by size
+                  into KUNDE-DATA-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KorselsLog.txt"             delimited by size
+                  into KORSELS-LOG-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/TransaktionerRest.txt"      delimited by size
+                  into TRANS-REST-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/ValutaEksponering.txt"      delimited by size
+                  into VALUTA-EKSP-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/StatementReadyFeed.txt"     delimited by size
+                  into STATEMENT-READY-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KontoHistorik.txt"          delimited by size
+                  into KONTO-HISTORIK-DYN-NAVN
+           end-string
+           string
+               function TRIM(DATA-DIR-NAVN) delimited by size
+               "/KorselsCheckpoint.txt"      delimited by size
+                  into CHECKPOINT-DYN-NAVN
+           end-string
+           exit.
+
+     *> --- Åbner Konto-Historik-Out til fortsat tilskrivning hen over
+     *>     kørsler. "open extend" fejler med FILE STATUS "35", hvis
+     *>     filen ikke findes endnu (første kørsel nogensinde) - i så
+     *>     fald oprettes filen i stedet med "open output" ---
+      aabn-konto-historik-fil.
+           open extend Konto-Historik-Out
+           if KONTO-HISTORIK-STATUS = "35"
+               open output Konto-Historik-Out
+           end-if
+           exit.
+
+     *> --- Læser en valgfri parameterfil med START-AAR/SLUT-AAR.
+     *>     Filen findes ikke i en almindelig kørsel, og OPTIONAL på
+     *>     SELECT'en gør, at vi så bare får "at end" med det samme og
+     *>     falder tilbage til de værdier, Years.cpy er compileret med---
+      indlæs-aar-parametre.
+           move "N" to EOF-check-aar-parm
+           open input Aar-Parameter-In
+           read Aar-Parameter-In
+               at end move "Y" to EOF-check-aar-parm
+               not at end
+                   move PARM-START-AAR to START-AAR
+                   move PARM-SLUT-AAR  to SLUT-AAR
+                   display "Aar-parametre laest fra "
+                       "text-files/AarParameter.txt: "
+                       START-AAR " - " SLUT-AAR
+                   move spaces to KORSELS-LOG-TEKST
+                   move 1 to pos
+                   string
+                       "Aar-parametre laest fra text-files/AarParameter.txt: "
+                                             delimited by size
+                       START-AAR             delimited by size
+                       " - "                 delimited by size
+                       SLUT-AAR              delimited by size
+                          into KORSELS-LOG-TEKST
+                          with pointer pos
+                   end-string
+                   perform skriv-korsels-log-linje
+           end-read
+           close Aar-Parameter-In
+           exit.
+
+     *> --- Læser en valgfri parameterfil med Konto-ID/Aar til
+     *>     genoptryk af én enkelt kontos udskrift (call-center-
+     *>     forespørgsler). Findes filen, overstyrer den START-AAR/
+     *>     SLUT-AAR til det ene år (ligesom indlæs-aar-parametre) og
+     *>     sætter REPRINT-MODE-AKTIV, så læs-og-skriv-kontoudskrift
+     *>     springer alle konti over, der ikke matcher REPRINT-KONTO-
+     *>     ID - findes filen ikke, køres der som en almindelig batch ---
+      indlæs-reprint-parametre.
+           move "N" to EOF-check-reprint-parm
+           open input Reprint-Parameter-In
+           read Reprint-Parameter-In
+               at end move "Y" to EOF-check-reprint-parm
+               not at end
+                   move "Y" to REPRINT-MODE-FLAG
+                   move PARM-REPRINT-KONTO-ID to REPRINT-KONTO-ID
+                   move PARM-REPRINT-AAR to START-AAR
+                   move PARM-REPRINT-AAR to SLUT-AAR
+                   display "Genoptryk-mode: konto " REPRINT-KONTO-ID
+                       " for aar " START-AAR
+                   move spaces to KORSELS-LOG-TEKST
+                   move 1 to pos
+                   string
+                       "Genoptryk-mode: konto "   delimited by size
+                       REPRINT-KONTO-ID            delimited by size
+                       " for aar "                 delimited by size
+                       START-AAR                   delimited by size
+                          into KORSELS-LOG-TEKST
+                          with pointer pos
+                   end-string
+                   perform skriv-korsels-log-linje
+           end-read
+           close Reprint-Parameter-In
+           exit.
+
+     *> --- Læser den valgfri KorselsCheckpoint.txt, skrevet af
+     *>     skriv-checkpoint ved slutningen af hvert fuldt gennemført
+     *>     år i år-løkken. Findes filen, og det gemte år ligger inden
+     *>     for det nuværende START-AAR/SLUT-AAR-interval, rykkes
+     *>     START-AAR frem til lige efter det gemte år, så en genstartet
+     *>     kørsel ikke genskriver udskrifter for år, der allerede er
+     *>     gennemført ---
+      indlæs-checkpoint.
+           move "N" to EOF-check-checkpoint
+           open input Checkpoint-In
+           read Checkpoint-In
+               at end move "Y" to EOF-check-checkpoint
+               not at end
+                   move PARM-CHECKPOINT-AAR to CHECKPOINT-SIDSTE-AAR
+                   if CHECKPOINT-SIDSTE-AAR >= START-AAR
+                       and CHECKPOINT-SIDSTE-AAR <= SLUT-AAR
+                       compute START-AAR = CHECKPOINT-SIDSTE-AAR + 1
+                       display "Checkpoint fundet - genoptager kørsel "
+                           "fra aar " START-AAR
+                       move spaces to KORSELS-LOG-TEKST
+                       move 1 to pos
+                       string
+                           "Checkpoint fundet - genoptager koersel fra "
+                                                delimited by size
+                           "aar "               delimited by size
+                           START-AAR            delimited by size
+                              into KORSELS-LOG-TEKST
+                              with pointer pos
+                       end-string
+                       perform skriv-korsels-log-linje
+                   end-if
+           end-read
+           close Checkpoint-In
+           exit.
+
+     *> --- Skriver CURRENT-AAR til KorselsCheckpoint.txt, lige efter
+     *>     det år er fuldt gennemført i år-løkken i Program-Execute.
+     *>     "open output" overskriver hver gang, så filen altid kun
+     *>     indeholder det sidst gennemførte år ---
+      skriv-checkpoint.
+           move CURRENT-AAR to CHECKPOINT-AAR-OUT
+           open output Checkpoint-Out
+           write Checkpoint-Linje-Out
+           close Checkpoint-Out
+           exit.
+
+     *> --- Læser en valgfri parameterfil, der slår pr.-konto udskrift-
+     *>     split til. Filen findes ikke i en almindelig kørsel, og vi
+     *>     falder så tilbage til samlet udskrift i KundeUdskrift.txt ---
+      indlæs-udskrift-parametre.
+           move "N" to EOF-check-udskrift-parm
+           open input Udskrift-Parameter-In
+           read Udskrift-Parameter-In
+               at end move "Y" to EOF-check-udskrift-parm
+               not at end
+                   move PARM-SPLIT-PR-KONTO to KONTOUDSKRIFT-SPLIT-FLAG
+                   if SPLIT-PR-KONTO
+                       display "Udskrift-split slaaet til: en fil pr. "
+                           "konto i text-files/Kontoudskrifter/"
+                       move "Udskrift-split slaaet til: en fil pr. konto i text-files/Kontoudskrifter/"
+                           to KORSELS-LOG-TEKST
+                       perform skriv-korsels-log-linje
+                   end-if
+                   move PARM-MASKERET-FLAG to KONTOUDSKRIFT-MASKERET-FLAG
+                   if MASKERET-UDSKRIFT
+                       display "Masker-tilstand slaaet til: Konto-ID og "
+                           "kundenavn udskrives maskeret"
+                       move "Masker-tilstand slaaet til: Konto-ID og kundenavn udskrives maskeret"
+                           to KORSELS-LOG-TEKST
+                       perform skriv-korsels-log-linje
+                   end-if
+                   move PARM-LAV-SALDO-GRAENSE to LAV-SALDO-GRAENSE-DKK
+                   if LAV-SALDO-GRAENSE-DKK > 0
+                       move LAV-SALDO-GRAENSE-DKK to LAV-SALDO-GRAENSE-DKK-E
+                       display "Lav-saldo-graense slaaet til: "
+                           function TRIM(LAV-SALDO-GRAENSE-DKK-E) " DKK"
+                       move spaces to KORSELS-LOG-TEKST
+                       move 1 to pos
+                       string
+                           "Lav-saldo-graense slaaet til: "
+                                                 delimited by size
+                           function TRIM(LAV-SALDO-GRAENSE-DKK-E)
+                                                 delimited by size
+                           " DKK"                delimited by size
+                              into KORSELS-LOG-TEKST
+                              with pointer pos
+                       end-string
+                       perform skriv-korsels-log-linje
+                   end-if
+           end-read
+           close Udskrift-Parameter-In
+           exit.
+
+     *> --- Indlæser hele Banker.txt i BANK-TABEL. Kaldes kun én gang, ---
+     *> --- før år-loopet i Program-Execute, ikke pr. konto. Filen ---
+     *> --- skal indledes af en HDR-linje (forventet antal bankposter) ---
+     *> --- og afsluttes af en TRL-linje (faktisk antal) - se ---
+     *> --- Bank-Hdr-Trl-Linje - så en afbrudt/beskåret overførsel af ---
+     *> --- Banker.txt bliver fanget her, i stedet for at give en ---
+     *> --- stiltiende ufuldstændig bank-tabel ---
+      indlæs-bank-tabel.
+           move 0 to BT-ANTAL-BANKER
+           move 0 to BANK-FORVENTET-ANTAL
+           move 0 to BANK-FAKTISK-ANTAL
+           move 0 to BANK-TRAILER-ANTAL
+           move "N" to BANK-TRAILER-FLAG
+           move "N" to EOF-check-bank
+           open input Bank-Data-in
+           read Bank-Data-in
+               at end
+                   move "ABEND: Banker.txt er tom - HDR-linje mangler"
+                       to KORSELS-LOG-TEKST
+                   perform skriv-korsels-log-linje
+                   display KORSELS-LOG-TEKST
+                   close Bank-Data-in
+                   stop run
+           end-read
+           if BHT-TAG of Bank-Hdr-Trl-Linje not = "HDR"
+               move "ABEND: Banker.txt's foerste linje er ikke en HDR-linje"
+                   to KORSELS-LOG-TEKST
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               close Bank-Data-in
+               stop run
+           end-if
+           move BHT-ANTAL of Bank-Hdr-Trl-Linje to BANK-FORVENTET-ANTAL
+           perform until end-of-file-bank or BANK-TRAILER-FUNDET
+               read Bank-Data-in
+                   at end move "Y" to EOF-check-bank
+                   not at end
+                       if BHT-TAG of Bank-Hdr-Trl-Linje = "TRL"
+                           move "Y" to BANK-TRAILER-FLAG
+                           move BHT-ANTAL of Bank-Hdr-Trl-Linje
+                               to BANK-TRAILER-ANTAL
+                       else
+                           add 1 to BANK-FAKTISK-ANTAL
+                           if BT-ANTAL-BANKER < MAX-BANKER
+                               add 1 to BT-ANTAL-BANKER
+                               move REG-NR of Bank-Information
+                                   to BT-REG-NR (BT-ANTAL-BANKER)
+                               move BANKNAVN of Bank-Information
+                                   to BT-BANKNAVN (BT-ANTAL-BANKER)
+                               move BANKADDRESSE of Bank-Information
+                                   to BT-BANKADDRESSE (BT-ANTAL-BANKER)
+                               move TELEFON of Bank-Information
+                                   to BT-TELEFON (BT-ANTAL-BANKER)
+                               move EMAIL of Bank-Information
+                                   to BT-EMAIL (BT-ANTAL-BANKER)
+                           else
+                               display "Antal banker har oversteget MAX-BANKER"
+                                   " i BankTabel.cpy - resten af Banker.txt"
+                                   " ignoreres"
+                               move "Antal banker har oversteget MAX-BANKER i BankTabel.cpy - resten af Banker.txt ignoreres"
+                                   to KORSELS-LOG-TEKST
+                               perform skriv-korsels-log-linje
+                           end-if
+                       end-if
+           end-perform
+           close Bank-Data-in
+           if BANK-TRAILER-IKKE-FUNDET
+               move "ABEND: Banker.txt mangler TRL-linjen - filen er sandsynligvis afbrudt under overfoersel"
+                   to KORSELS-LOG-TEKST
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               stop run
+           end-if
+           if BANK-FORVENTET-ANTAL not = BANK-FAKTISK-ANTAL
+               or BANK-TRAILER-ANTAL not = BANK-FAKTISK-ANTAL
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ABEND: Banker.txt record-antal stemmer ikke - HDR: "
+                                                delimited by size
+                   BANK-FORVENTET-ANTAL         delimited by size
+                   " TRL: "                     delimited by size
+                   BANK-TRAILER-ANTAL           delimited by size
+                   " faktisk laest: "           delimited by size
+                   BANK-FAKTISK-ANTAL           delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               stop run
+           end-if
+           display "Bank-tabel indlæst, antal banker: " BT-ANTAL-BANKER
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Bank-tabel indlaest, antal banker: " delimited by size
+               BT-ANTAL-BANKER                       delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
+     *> --- Sorterer tabellen efter BT-REG-NR, så bank-info-fra-konto ---
+     *> --- kan slå op med SEARCH ALL (binær søgning) i stedet for en ---
+     *> --- lineær scanning ---
+           perform sorter-bank-tabel
+     *> --- Opsummerer BANK-TABEL til BANK-PRAEFIKS-TABEL, så et ---
+     *> --- ambigt 4-cifret REG-NR-praefiks kan opdages ---
+           perform byg-bank-praefiks-tabel
+           exit.
+
+     *> --- Bygger BANK-PRAEFIKS-TABEL fra den allerede sorterede
+     *>     BANK-TABEL. BT-POST er sorteret på det fulde BT-REG-NR, så
+     *>     poster, der deler de første fire cifre, ligger altid side
+     *>     om side - et nyt praefiks starter en ny BP-POST, og et
+     *>     gensete praefiks markerer både den nye og den oprindelige
+     *>     BP-POST som ambigu i stedet for at overskrive den ---
+      byg-bank-praefiks-tabel.
+           move 0 to BP-ANTAL
+           perform varying BT-IDX from 1 by 1
+               until BT-IDX > BT-ANTAL-BANKER
+               if BP-ANTAL > 0
+                   and BT-REG-NR (BT-IDX)(1:4) = BP-PRAEFIKS (BP-ANTAL)
+                   set BP-ER-AMBIGU (BP-ANTAL) to TRUE
+                   add 1 to BP-ANTAL-BANKER (BP-ANTAL)
+               else
+                   add 1 to BP-ANTAL
+                   move BT-REG-NR (BT-IDX)(1:4) to BP-PRAEFIKS (BP-ANTAL)
+                   move BT-REG-NR (BT-IDX)      to BP-REG-NR   (BP-ANTAL)
+                   move 1                        to BP-ANTAL-BANKER (BP-ANTAL)
+                   set BP-ER-UNIK (BP-ANTAL)    to TRUE
+               end-if
+           end-perform
+           exit.
+
+     *> --- Bobbel-sortering af BANK-TABEL efter BT-REG-NR - der er ---
+     *> --- højst MAX-BANKER (5000) poster, så det er rigeligt hurtigt ---
+       sorter-bank-tabel.
+           perform varying BANK-SORT-I from 1 by 1
+               until BANK-SORT-I >= BT-ANTAL-BANKER
+               perform varying BANK-SORT-J from 1 by 1
+                   until BANK-SORT-J >= (BT-ANTAL-BANKER - BANK-SORT-I + 1)
+                   if BT-REG-NR (BANK-SORT-J)
+                           > BT-REG-NR (BANK-SORT-J + 1)
+                       move BT-REG-NR       (BANK-SORT-J) to SWAP-BT-REG-NR
+                       move BT-BANKNAVN     (BANK-SORT-J) to SWAP-BT-BANKNAVN
+                       move BT-BANKADDRESSE (BANK-SORT-J)
+                           to SWAP-BT-BANKADDRESSE
+                       move BT-TELEFON      (BANK-SORT-J) to SWAP-BT-TELEFON
+                       move BT-EMAIL        (BANK-SORT-J) to SWAP-BT-EMAIL
+
+                       move BT-REG-NR       (BANK-SORT-J + 1)
+                           to BT-REG-NR       (BANK-SORT-J)
+                       move BT-BANKNAVN     (BANK-SORT-J + 1)
+                           to BT-BANKNAVN     (BANK-SORT-J)
+                       move BT-BANKADDRESSE (BANK-SORT-J + 1)
+                           to BT-BANKADDRESSE (BANK-SORT-J)
+                       move BT-TELEFON      (BANK-SORT-J + 1)
+                           to BT-TELEFON      (BANK-SORT-J)
+                       move BT-EMAIL        (BANK-SORT-J + 1)
+                           to BT-EMAIL        (BANK-SORT-J)
+
+                       move SWAP-BT-REG-NR to BT-REG-NR (BANK-SORT-J + 1)
+                       move SWAP-BT-BANKNAVN
+                           to BT-BANKNAVN     (BANK-SORT-J + 1)
+                       move SWAP-BT-BANKADDRESSE
+                           to BT-BANKADDRESSE (BANK-SORT-J + 1)
+                       move SWAP-BT-TELEFON
+                           to BT-TELEFON      (BANK-SORT-J + 1)
+                       move SWAP-BT-EMAIL to BT-EMAIL (BANK-SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Kontrollerer Transaktioner.txt's HDR/TRL-linjer (se
+     *>     Trans-Hdr-Trl-Linje, samme konvention som
+     *>     indlæs-bank-tabel bruger for Banker.txt) og skriver kun de
+     *>     rigtige transaktionslinjer - uden HDR/TRL - videre til
+     *>     TransValideret. SORT ... USING læser selv hele sin
+     *>     inputfil uden om en normal read-loop, så HDR/TRL skal være
+     *>     strippet FØR sorter-transaktioner-en-gang kører SORT på
+     *>     denne mellemfil i stedet for direkte på Transaktioner.txt ---
+      valider-og-strip-transaktioner.
+           move 0 to TRANS-FORVENTET-ANTAL
+           move 0 to TRANS-FAKTISK-ANTAL
+           move 0 to TRANS-TRAILER-ANTAL
+           move "N" to TRANS-TRAILER-FLAG
+           move "N" to EOF-check
+           open input Transaktion-Data-in
+           open output Transaktion-Valideret-Work
+           read Transaktion-Data-in
+               at end
+                   move "ABEND: Transaktioner.txt er tom - HDR-linje mangler"
+                       to KORSELS-LOG-TEKST
+                   perform skriv-korsels-log-linje
+                   display KORSELS-LOG-TEKST
+                   close Transaktion-Data-in
+                   close Transaktion-Valideret-Work
+                   stop run
+           end-read
+           if THT-TAG of Trans-Hdr-Trl-Linje not = "HDR"
+               move "ABEND: Transaktioner.txt's foerste linje er ikke en HDR-linje"
+                   to KORSELS-LOG-TEKST
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               close Transaktion-Data-in
+               close Transaktion-Valideret-Work
+               stop run
+           end-if
+           move THT-ANTAL of Trans-Hdr-Trl-Linje to TRANS-FORVENTET-ANTAL
+           perform until end-of-file or TRANS-TRAILER-FUNDET
+               read Transaktion-Data-in
+                   at end move "Y" to EOF-check
+                   not at end
+                       if THT-TAG of Trans-Hdr-Trl-Linje = "TRL"
+                           move "Y" to TRANS-TRAILER-FLAG
+                           move THT-ANTAL of Trans-Hdr-Trl-Linje
+                               to TRANS-TRAILER-ANTAL
+                       else
+                           add 1 to TRANS-FAKTISK-ANTAL
+                           write Transaktion-Valideret-Linje
+                               from Transaktion-Information-Raw
+                       end-if
+           end-perform
+           close Transaktion-Data-in
+           close Transaktion-Valideret-Work
+           if TRANS-TRAILER-IKKE-FUNDET
+               move "ABEND: Transaktioner.txt mangler TRL-linjen - filen er sandsynligvis afbrudt under overfoersel"
+                   to KORSELS-LOG-TEKST
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               stop run
+           end-if
+           if TRANS-FORVENTET-ANTAL not = TRANS-FAKTISK-ANTAL
+               or TRANS-TRAILER-ANTAL not = TRANS-FAKTISK-ANTAL
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "ABEND: Transaktioner.txt record-antal stemmer ikke - HDR: "
+                                                delimited by size
+                   TRANS-FORVENTET-ANTAL        delimited by size
+                   " TRL: "                     delimited by size
+                   TRANS-TRAILER-ANTAL          delimited by size
+                   " faktisk laest: "           delimited by size
+                   TRANS-FAKTISK-ANTAL          delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
+               display KORSELS-LOG-TEKST
+               stop run
+           end-if
+           exit.
+
+     *> --- Sorterer de validerede, HDR/TRL-strippede transaktioner ---
+     *> --- efter DATO ind i TransaktionerSorteret.txt. Kaldes kun ---
+     *> --- én gang, før år-loopet i Program-Execute, ikke pr. år ---
+      sorter-transaktioner-en-gang.
+           perform valider-og-strip-transaktioner
+           sort Sort-Trans-Work
+               on ascending key DATO of Sort-Trans-Record
+               using Transaktion-Valideret-Work
+               giving Transaktion-Sorted-Out
+           exit.
+
+     *> --- Bygger kontotabel for CURRENT-AAR ud fra den sorterede ---
+     *> --- transaktionsfil. Filen åbnes og lukkes én gang samlet i ---
+     *> --- Program-Execute, ikke her - denne paragraf læser bare ---
+     *> --- videre fra, hvor sidste kald slap, da transaktionerne ---
+     *> --- allerede ligger i kronologisk (og dermed årsvis) orden.
+     *>     En transaktion, der hører til et senere år end CURRENT-AAR,
+     *>     bliver liggende i HOLDING-feltet til den rigtige iteration
+     *>     af år-loopet i stedet for at blive smidt væk eller medføre
+     *>     en ny gennemlæsning af filen. ---
+      konto-tabel-opbygning-for-aar.
+           move "N" to STOP-AAR-BYGNING-FLAG
+           perform until STOP-AAR-BYGNING or end-of-file
+               if HOLDING-VALID
+                   if HOLDING-AAR = CURRENT-AAR-CHAR
+                       move Trans-Holding-Record to Transaktion-Information
+                       move "N" to HOLDING-REC-FLAG
+                       perform find-eller-opret-konto
+                       if KONTO-FUNDET
+                           perform tilføj-transaktion-til-konto
+                       end-if
+                   else
+                       if HOLDING-AAR < CURRENT-AAR-CHAR
+     *> --- Den gemte transaktion hører til et år, der allerede er
+     *>     passeret (checkpoint-genstart sprang det over, eller et
+     *>     genoptryk har flyttet CURRENT-AAR direkte til REPRINT-AAR) -
+     *>     kassér den og læs videre, i stedet for at blokere resten af
+     *>     år-loopet bag en gemt post, der aldrig får sit eget år igen ---
+                           move "N" to HOLDING-REC-FLAG
+                       else
+     *> --- Den gemte transaktion hører til et endnu senere år - ---
+     *> --- intet mere at gøre for CURRENT-AAR lige nu ---
+                           set STOP-AAR-BYGNING to TRUE
+                       end-if
+                   end-if
+               else
+                   read Transaktion-Sorted-Out
+                       at end set end-of-file to TRUE
+                       not at end
+     *> --- Udtræk år fra dato-felt ---
+                           move function TRIM(DATO
+                               of Transaktion-Information)
+                               to DATO-RAW-NU
+                           move DATO-RAW-NU(1:4) to AAR-FRA-DATO
+                           if AAR-FRA-DATO = CURRENT-AAR
+                               perform find-eller-opret-konto
+                               if KONTO-FUNDET
+                                   perform tilføj-transaktion-til-konto
+                               end-if
+                           else
+                               if AAR-FRA-DATO < CURRENT-AAR
+     *> --- Hører til et år, der allerede er passeret (samme
+     *>     checkpoint-/genoptryk-situation som ovenfor) - kassér og
+     *>     læs videre i stedet for at gemme den til hold ---
+                                   continue
+                               else
+     *> --- Hører til et senere år - gem til næste/en senere ---
+     *> --- iteration af år-loopet ---
+                                   move Transaktion-Information
+                                       to Trans-Holding-Record
+                                   move AAR-FRA-DATO to HOLDING-AAR
+                                   move "Y" to HOLDING-REC-FLAG
+                                   set STOP-AAR-BYGNING to TRUE
+                               end-if
+                           end-if
+                   end-read
+               end-if
+           end-perform
            exit.
 
      *> --- Her finder eller opretter vi konto i tabellen ---
@@ -167,13 +1995,82 @@
                        to KT-NAVN (I-KONTO)
                    move ADRESSE of Transaktion-Information
                        to KT-ADRESSE (I-KONTO)
+                   move KUNDE-ID of Transaktion-Information
+                       to KT-KUNDE-ID (I-KONTO)
 
                    move 0 to KT-ANTAL-TRANS (I-KONTO)
+                   move 0 to KT-ANTAL-TRANS-OVERFLOW (I-KONTO)
+                   move 0 to KT-OVERFLOW-SALDO-DKK-IN (I-KONTO)
+                   move 0 to KT-OVERFLOW-SALDO-DKK-OUT (I-KONTO)
+     *> --- Slår kontostatus op i KONTO-STATUS-TABEL - forbliver "A" ---
+     *> --- (aktiv) hvis kontoen ikke findes i KontoStatus.txt ---
+                   move "A" to KT-STATUS-KODE (I-KONTO)
+                   move spaces to KT-LUKKE-DATO (I-KONTO)
+                   move "N" to KT-E-STATEMENT-FLAG (I-KONTO)
+                   set KONTO-STATUS-IKKE-FUNDET to TRUE
+                   search all KS-POST
+                       when KS-KONTO-ID (KS-IDX)
+                           = KONTO-ID of Transaktion-Information
+                           move KS-STATUS-KODE (KS-IDX)
+                               to KT-STATUS-KODE (I-KONTO)
+                           move KS-LUKKE-DATO (KS-IDX)
+                               to KT-LUKKE-DATO (I-KONTO)
+                           move KS-E-STATEMENT-FLAG (KS-IDX)
+                               to KT-E-STATEMENT-FLAG (I-KONTO)
+                           set KONTO-STATUS-FUNDET to TRUE
+                   end-search
                else
-     *> --- Beskyttelse mod overflow i kontotabel ---
+     *> --- KONTO-TABEL er fuld. I stedet for at stoppe hele batchen
+     *>     skrives kontoen til Konto-Overflow-Out til en 2. kørsel,
+     *>     og vi springer denne transaktion over for nu. ---
+                   set KONTO-TABEL-FULD to TRUE
+                   add 1 to ANTAL-KONTI-OVERFLOW
+                   move spaces to Konto-Overflow-Linje
+                   move 1 to pos
+                   string
+                       "AAR="                delimited by size
+                       CURRENT-AAR-CHAR      delimited by size
+                       " KONTO-ID="          delimited by size
+                       KONTO-ID of Transaktion-Information
+                                             delimited by size
+                       " REG-NR="            delimited by size
+                       REG-NR of Transaktion-Information
+                                             delimited by size
+                       " NAVN="              delimited by size
+                       function TRIM(NAVN of Transaktion-Information)
+                                             delimited by size
+                          into Konto-Overflow-Linje
+                          with pointer pos
+                   end-string
+                   write Konto-Overflow-Linje
+     *> --- Strukturet linje om selve betingelsen (til forskel fra ---
+     *> --- Konto-Overflow-Linje ovenfor, som holder kontoens data) ---
+                   move spaces to Drifts-Exceptions-Linje
+                   move 1 to pos
+                   string
+                       "BETINGELSE=KONTO-TABEL-FULD"
+                                             delimited by size
+                       " AAR="               delimited by size
+                       CURRENT-AAR-CHAR      delimited by size
+                       " KONTO-ID="          delimited by size
+                       KONTO-ID of Transaktion-Information
+                                             delimited by size
+                       " REG-NR="            delimited by size
+                       REG-NR of Transaktion-Information
+                                             delimited by size
+                       " ANTAL-KONTI-OVERFLOW="
+                                             delimited by size
+                       ANTAL-KONTI-OVERFLOW  delimited by size
+                          into Drifts-Exceptions-Linje
+                          with pointer pos
+                   end-string
+                   write Drifts-Exceptions-Linje
                    display "Antal Konto har oversteget, maximum antal"
-                    " konto tabellen understoetter"
-                   stop run
+                    " konto tabellen understoetter - se "
+                    "text-files/KontoOverflow.txt"
+                   move "Antal Konto har oversteget maximum antal konto tabellen understoetter - se text-files/KontoOverflow.txt"
+                       to KORSELS-LOG-TEKST
+                   perform skriv-korsels-log-linje
                end-if
            end-if
            exit.
@@ -181,13 +2078,89 @@
      *> --- Her tilføjes Transaktioner til Konti i kontotabellen ---
       tilføj-transaktion-til-konto.
            if KT-ANTAL-TRANS (I-KONTO) >= MAX-TRANS
-               display "For mange transaktioner for konto-index=" 
+     *> --- Kontoen har allerede MAX-TRANS transaktioner i KT-TRANS.
+     *>     Transaktionen tabes ikke - den skrives til
+     *>     Trans-Overflow-Out, så den kan med på en supplerende
+     *>     udskriftsside i stedet, og dens beløb lægges til kontoens
+     *>     overflow-saldo, så selve kontoens saldo på udskriften
+     *>     stadig er korrekt og fuldstændig - se
+     *>     akkumuler-overflow-transaktion-i-saldo ---
+               add 1 to KT-ANTAL-TRANS-OVERFLOW (I-KONTO)
+               perform akkumuler-overflow-transaktion-i-saldo
+               move spaces to Trans-Overflow-Linje
+               move 1 to pos
+               string
+                   "AAR="                delimited by size
+                   CURRENT-AAR-CHAR      delimited by size
+                   " KONTO-ID="          delimited by size
+                   KT-KONTO-ID (I-KONTO) delimited by size
+                   " REG-NR="            delimited by size
+                   KT-REG-NR (I-KONTO)   delimited by size
+                   " DATO="              delimited by size
+                   function TRIM(DATO of Transaktion-Information)
+                                         delimited by size
+                   " BELOB="             delimited by size
+                   function TRIM(BELOB of Transaktion-Information)
+                                         delimited by size
+                   " VALUTA="            delimited by size
+                   function TRIM(VALUTA of Transaktion-Information)
+                                         delimited by size
+                      into Trans-Overflow-Linje
+                      with pointer pos
+               end-string
+               write Trans-Overflow-Linje
+     *> --- Strukturet linje om selve betingelsen (til forskel fra ---
+     *> --- Trans-Overflow-Linje ovenfor, som holder transaktionens ---
+     *> --- data) ---
+               move spaces to Drifts-Exceptions-Linje
+               move 1 to pos
+               string
+                   "BETINGELSE=MAX-TRANS-OVERSKREDET"
+                                         delimited by size
+                   " AAR="               delimited by size
+                   CURRENT-AAR-CHAR      delimited by size
+                   " KONTO-ID="          delimited by size
+                   KT-KONTO-ID (I-KONTO) delimited by size
+                   " REG-NR="            delimited by size
+                   KT-REG-NR (I-KONTO)   delimited by size
+                   " ANTAL-TRANS-OVERFLOW-FOR-KONTO="
+                                         delimited by size
+                   KT-ANTAL-TRANS-OVERFLOW (I-KONTO)
+                                         delimited by size
+                      into Drifts-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Drifts-Exceptions-Linje
+               display "For mange transaktioner for konto-index="
                    I-KONTO
                display "  Konto-ID=" KT-KONTO-ID(I-KONTO)
                display "  Reg-Nr  =" KT-REG-NR(I-KONTO)
                display "  KT-ANTAL-TRANS=" KT-ANTAL-TRANS(I-KONTO)
                display "  MAX-TRANS     =" MAX-TRANS
-               continue
+               display "  -> se text-files/TransaktionOverflow.txt"
+     *> --- Samler de fem display-linjer til én log-linje, så ---
+     *> --- overflow-advarslen fylder pænt i KorselsLog.txt ---
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "For mange transaktioner for konto-index="
+                                         delimited by size
+                   I-KONTO               delimited by size
+                   " Konto-ID="          delimited by size
+                   KT-KONTO-ID(I-KONTO)  delimited by size
+                   " Reg-Nr="            delimited by size
+                   KT-REG-NR(I-KONTO)    delimited by size
+                   " KT-ANTAL-TRANS="    delimited by size
+                   KT-ANTAL-TRANS(I-KONTO)
+                                         delimited by size
+                   " MAX-TRANS="         delimited by size
+                   MAX-TRANS             delimited by size
+                   " - se text-files/TransaktionOverflow.txt"
+                                         delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
            else
                add 1 to KT-ANTAL-TRANS (I-KONTO)
                move KT-ANTAL-TRANS (I-KONTO) to I-TRANS
@@ -204,16 +2177,134 @@
                    to KT-DATO (I-KONTO, I-TRANS)
            end-if
            exit.
-      
+
+     *> --- Omregner en overflowet transaktions beløb til DKK og
+     *>     lægger det til kontoens KT-OVERFLOW-SALDO-DKK-IN/-OUT, så
+     *>     skriv-konto-totals kan medtage det i kontoens printede
+     *>     Total-Saldo-DKK-IN/-OUT/TOTAL-SUM-DKK, selv om selve
+     *>     transaktionslinjen ikke kommer med på udskriften. Samme
+     *>     valutakurs- og transaktionstype-opslag som konverter-
+     *>     belob-til-dkk/sæt-transaktionstype-retning bruger til de
+     *>     printede transaktioner, men uden deres print- og
+     *>     rapport-bivirkninger (Belob-DKK-NU, Valuta-Eksponering-
+     *>     Tabel, Transaktion-Linje-out) - et ugyldigt BELOB tæller
+     *>     her som i BELOB-exceptions-håndteringen, ikke med i
+     *>     saldoen ---
+      akkumuler-overflow-transaktion-i-saldo.
+           if function TEST-NUMVAL(BELOB of Transaktion-Information) = 0
+               move function NUMVAL(BELOB of Transaktion-Information)
+                   to WS-BELOB-NUM
+               perform varying VK-INDEX from 1 by 1
+                   until VK-INDEX > ANTAL-VALUTAER
+                       or function TRIM(VALUTA of Transaktion-Information)
+                          = function TRIM(VK-KODE (VK-INDEX))
+                   continue
+               end-perform
+               if VK-INDEX > ANTAL-VALUTAER
+                   move WS-BELOB-NUM to WS-BELOB-DKK-NUM
+               else
+                   compute WS-BELOB-DKK-NUM rounded =
+                       WS-BELOB-NUM * VK-KURS (VK-INDEX)
+               end-if
+               set TRANS-TYPE-IKKE-FUNDET to TRUE
+               perform varying TT-INDEX from 1 by 1
+                   until TRANS-TYPE-FUNDET or TT-INDEX > ANTAL-TRANS-TYPER
+                   if function TRIM(TT-RAW-TEKST (TT-INDEX)) =
+                       function TRIM(TRANSAKTIONS-TYPE of
+                           Transaktion-Information)
+                       set TRANS-TYPE-FUNDET to TRUE
+                       move TT-RETNING (TT-INDEX) to TT-MATCHET-RETNING
+                   end-if
+               end-perform
+               if TRANS-TYPE-FUNDET
+                   if TT-MATCHET-IND
+                       add WS-BELOB-DKK-NUM
+                           to KT-OVERFLOW-SALDO-DKK-IN (I-KONTO)
+                   else
+                       add WS-BELOB-DKK-NUM
+                           to KT-OVERFLOW-SALDO-DKK-OUT (I-KONTO)
+                   end-if
+               else
+                   if WS-BELOB-DKK-NUM < 0
+                       add WS-BELOB-DKK-NUM
+                           to KT-OVERFLOW-SALDO-DKK-OUT (I-KONTO)
+                   end-if
+                   if WS-BELOB-DKK-NUM > 0
+                       add WS-BELOB-DKK-NUM
+                           to KT-OVERFLOW-SALDO-DKK-IN (I-KONTO)
+                   end-if
+               end-if
+           end-if
+           exit.
+
      *> --- Loop igennem alle konti og ---
      *> --- generer fuld kontoudskrift pr. konto ---
       læs-og-skriv-kontoudskrift.
-           perform varying I-KONTO from 1 by 1 
+           perform varying I-KONTO from 1 by 1
                until I-KONTO > ANTAL-KONTI
+     *> --- I genoptryk-mode springer vi alle konti over, der ikke er
+     *>     den ene konto, der er bedt om - se indlæs-reprint-
+     *>     parametre. Normalt (REPRINT-MODE-INAKTIV) behandles alle
+     *>     konti som hidtil ---
+           if REPRINT-MODE-INAKTIV
+               or KT-KONTO-ID (I-KONTO) = REPRINT-KONTO-ID
+     *> --- I split-tilstand skriver vi til en fil pr. konto i stedet ---
+     *> --- for den samlede KundeUdskrift.txt - se ---
+     *> --- KONTOUDSKRIFT-SPLIT-FLAG/indlæs-udskrift-parametre ---
+           if SPLIT-PR-KONTO
+               move spaces to KONTOUDSKRIFT-DYN-NAVN
+               string
+                   function TRIM(DATA-DIR-NAVN)  delimited by size
+                   "/Kontoudskrifter/"            delimited by size
+                   function TRIM(KT-KONTO-ID (I-KONTO))
+                                                   delimited by size
+                   ".txt"                         delimited by size
+                      into KONTOUDSKRIFT-DYN-NAVN
+               end-string
+               open extend Kontoudskrift-Out
+               set KONTOUDSKRIFT-ER-AABEN to TRUE
+           end-if
+     *> --- Konto tilmeldt e-udskrift - omdirigerer udskriften til sin
+     *>     egen fil under text-files/EStatementer/ i stedet for
+     *>     papirudskriften, uanset SPLIT-PR-KONTO. Den fil, der
+     *>     aktuelt er åben for kontoen (samlet- eller split-filen -
+     *>     afgøres af KONTOUDSKRIFT-AABEN-FLAG, ikke af SAMLET-
+     *>     UDSKRIFT/SPLIT-PR-KONTO-tilstanden alene), lukkes
+     *>     midlertidigt, mens denne kontos udskrift skrives ---
+           if KT-E-STATEMENT-TILMELDT (I-KONTO)
+               if KONTOUDSKRIFT-ER-AABEN
+                   close Kontoudskrift-Out
+                   set KONTOUDSKRIFT-ER-LUKKET to TRUE
+               end-if
+               move spaces to KONTOUDSKRIFT-DYN-NAVN
+               string
+                   function TRIM(DATA-DIR-NAVN)  delimited by size
+                   "/EStatementer/"               delimited by size
+                   function TRIM(KT-KONTO-ID (I-KONTO))
+                                                   delimited by size
+                   ".txt"                         delimited by size
+                      into KONTOUDSKRIFT-DYN-NAVN
+               end-string
+               open extend Kontoudskrift-Out
+               set KONTOUDSKRIFT-ER-AABEN to TRUE
+           end-if
      *> --- Nulstil saldoer per konto før vi summerer transaktioner ---
            move 0 to Total-Saldo-DKK-IN
                      Total-Saldo-DKK-OUT
                      TOTAL-SUM-DKK
+     *> --- Nulstil månedlige subtotaler per konto ---
+           perform varying MT-INDEX from 1 by 1 until MT-INDEX > 12
+               move 0 to MT-IN (MT-INDEX)
+               move 0 to MT-OUT (MT-INDEX)
+               move 0 to MT-ANTAL (MT-INDEX)
+           end-perform
+     *> --- Genererer det årlige kontovedligeholdelsesgebyr som en
+     *>     rigtig transaktion i KT-TRANS, før sorteringen nedenfor, så
+     *>     den falder på plads kronologisk som alle andre poster ---
+           perform generer-og-tilfoej-aarligt-gebyr
+     *> --- Sorter kontoens transaktioner efter dato, så udskriften ---
+     *> --- læses kronologisk ---
+           perform sorter-transaktioner-for-konto
      *> --- Hent bank- og kunde-info for nuværende konto ---
            perform bank-info-fra-konto
            perform kunde-info-fra-konto
@@ -223,13 +2314,421 @@
            perform varying I-TRANS from 1 by 1
                    until I-TRANS > KT-ANTAL-TRANS(I-KONTO)
                perform udfyld-transaktionsfelter-fra-tabel
-               perform byg-og-skriv-transaktions-linje-til-udskrift
+               if BELOB-GYLDIG and DATO-GYLDIG
+                   perform akkumuler-maanedlig-subtotal
+                   perform byg-og-skriv-transaktions-linje-til-udskrift
+               end-if
            end-perform
      *> --- Afslut med totaler for kontoen ---
            perform skriv-konto-totals
+     *> --- Meld kontoen til "udskrift klar"-feedet, nu hvor dens ---
+     *> --- udskrift faktisk er skrevet ---
+           perform skriv-statement-ready-linje
+           if KT-E-STATEMENT-TILMELDT (I-KONTO)
+               close Kontoudskrift-Out
+               set KONTOUDSKRIFT-ER-LUKKET to TRUE
+               if SAMLET-UDSKRIFT
+                   move KONTOUDSKRIFT-SAMLET-NAVN to KONTOUDSKRIFT-DYN-NAVN
+                   open extend Kontoudskrift-Out
+                   set KONTOUDSKRIFT-ER-AABEN to TRUE
+               end-if
+           else
+               if SPLIT-PR-KONTO
+                   close Kontoudskrift-Out
+                   set KONTOUDSKRIFT-ER-LUKKET to TRUE
+               end-if
+           end-if
+           end-if
            end-perform
            exit.
 
+     *> --- Slår kontoens status op i Gebyr-Sats-Tabel og tilføjer
+     *>     årets kontovedligeholdelsesgebyr til KT-TRANS som en helt
+     *>     normal transaktion (type "GEBYR", se Transaktionstype.cpy),
+     *>     hvis kontoen kvalificerer - dvs. har mindst
+     *>     GS-MIN-ANTAL-TRANS transaktioner i året. Lukkede konti har
+     *>     en sats på 0 og pålægges derfor intet gebyr. Beløbet lægges
+     *>     sidst i KT-TRANS pr. 31/12 og falder derefter på plads
+     *>     kronologisk, når sorter-transaktioner-for-konto sorterer ---
+      generer-og-tilfoej-aarligt-gebyr.
+           set GEBYR-SATS-IKKE-FUNDET to TRUE
+           move 0 to GEBYR-BELOB-DKK
+           perform varying GS-INDEX from 1 by 1
+               until GEBYR-SATS-FUNDET or GS-INDEX > ANTAL-GEBYR-SATSER
+               if GS-STATUS-KODE (GS-INDEX) = KT-STATUS-KODE (I-KONTO)
+                   set GEBYR-SATS-FUNDET to TRUE
+                   if GS-GEBYR-DKK (GS-INDEX) > 0
+                       and KT-ANTAL-TRANS (I-KONTO)
+                           >= GS-MIN-ANTAL-TRANS (GS-INDEX)
+                       move GS-GEBYR-DKK (GS-INDEX) to GEBYR-BELOB-DKK
+                   end-if
+               end-if
+           end-perform
+           if GEBYR-BELOB-DKK > 0
+               if KT-ANTAL-TRANS (I-KONTO) >= MAX-TRANS
+     *> --- Ingen ledig plads i KT-TRANS til gebyret - logges som en
+     *>     drifts-exception, i stedet for at overskrive en eksisterende
+     *>     transaktion ---
+                   move spaces to Drifts-Exceptions-Linje
+                   move 1 to pos
+                   string
+                       "BETINGELSE=GEBYR-IKKE-TILFOEJET-MAX-TRANS"
+                                             delimited by size
+                       " AAR="               delimited by size
+                       CURRENT-AAR-CHAR      delimited by size
+                       " KONTO-ID="          delimited by size
+                       KT-KONTO-ID (I-KONTO) delimited by size
+                       " REG-NR="            delimited by size
+                       KT-REG-NR (I-KONTO)   delimited by size
+                          into Drifts-Exceptions-Linje
+                          with pointer pos
+                   end-string
+                   write Drifts-Exceptions-Linje
+               else
+                   add 1 to KT-ANTAL-TRANS (I-KONTO)
+                   compute GEBYR-BELOB-DKK rounded = GEBYR-BELOB-DKK * -1
+                   move GEBYR-BELOB-DKK to GEBYR-BELOB-EDIT
+                   move function TRIM(GEBYR-BELOB-EDIT)
+                       to KT-BELOB (I-KONTO, KT-ANTAL-TRANS (I-KONTO))
+                   move "DKK"  to KT-VALUTA (I-KONTO,
+                       KT-ANTAL-TRANS (I-KONTO))
+                   move "GEBYR" to KT-TYPE (I-KONTO,
+                       KT-ANTAL-TRANS (I-KONTO))
+                   move "Aarligt kontogebyr" to KT-BUTIK (I-KONTO,
+                       KT-ANTAL-TRANS (I-KONTO))
+                   move spaces to KT-DATO (I-KONTO,
+                       KT-ANTAL-TRANS (I-KONTO))
+                   string
+                       CURRENT-AAR-CHAR  delimited by size
+                       "-12-31"          delimited by size
+                          into KT-DATO (I-KONTO, KT-ANTAL-TRANS (I-KONTO))
+                   end-string
+               end-if
+           end-if
+           exit.
+
+     *> --- Sorterer KT-TRANS for den aktuelle konto kronologisk ---
+     *> --- efter KT-DATO, med en simpel bobbel-sortering - der er ---
+     *> --- højst MAX-TRANS (20) rækker pr. konto, så det er rigeligt---
+      sorter-transaktioner-for-konto.
+           perform varying SORT-I from 1 by 1
+               until SORT-I >= KT-ANTAL-TRANS (I-KONTO)
+               perform varying SORT-J from 1 by 1
+                   until SORT-J > KT-ANTAL-TRANS (I-KONTO) - SORT-I
+                   if KT-DATO (I-KONTO, SORT-J)
+                      > KT-DATO (I-KONTO, SORT-J + 1)
+                       move KT-BELOB  (I-KONTO, SORT-J) to SWAP-BELOB
+                       move KT-VALUTA (I-KONTO, SORT-J) to SWAP-VALUTA
+                       move KT-TYPE   (I-KONTO, SORT-J) to SWAP-TYPE
+                       move KT-BUTIK  (I-KONTO, SORT-J) to SWAP-BUTIK
+                       move KT-DATO   (I-KONTO, SORT-J) to SWAP-DATO
+
+                       move KT-BELOB  (I-KONTO, SORT-J + 1)
+                           to KT-BELOB  (I-KONTO, SORT-J)
+                       move KT-VALUTA (I-KONTO, SORT-J + 1)
+                           to KT-VALUTA (I-KONTO, SORT-J)
+                       move KT-TYPE   (I-KONTO, SORT-J + 1)
+                           to KT-TYPE   (I-KONTO, SORT-J)
+                       move KT-BUTIK  (I-KONTO, SORT-J + 1)
+                           to KT-BUTIK  (I-KONTO, SORT-J)
+                       move KT-DATO   (I-KONTO, SORT-J + 1)
+                           to KT-DATO   (I-KONTO, SORT-J)
+
+                       move SWAP-BELOB  to KT-BELOB  (I-KONTO, SORT-J + 1)
+                       move SWAP-VALUTA to KT-VALUTA (I-KONTO, SORT-J + 1)
+                       move SWAP-TYPE   to KT-TYPE   (I-KONTO, SORT-J + 1)
+                       move SWAP-BUTIK  to KT-BUTIK  (I-KONTO, SORT-J + 1)
+                       move SWAP-DATO   to KT-DATO   (I-KONTO, SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Indlæser den valgfri KontoStatus.txt i KONTO-STATUS-TABEL, ---
+     *> --- én gang, hvis filen findes - findes den ikke, forbliver ---
+     *> --- alle konti status "A" (aktiv), som sat i Transaktion.cpy ---
+      indlæs-konto-status-tabel.
+           move 0 to KS-ANTAL
+           move "N" to EOF-check-konto-status
+           open input Konto-Status-In
+           perform until end-of-file-konto-status
+               read Konto-Status-In
+                   at end move "Y" to EOF-check-konto-status
+                   not at end
+                       if KS-ANTAL < MAX-KONTO-STATUS
+                           add 1 to KS-ANTAL
+                           move KS-KONTO-ID-IN to KS-KONTO-ID (KS-ANTAL)
+                           move KS-STATUS-KODE-IN
+                               to KS-STATUS-KODE (KS-ANTAL)
+                           move KS-LUKKE-DATO-IN
+                               to KS-LUKKE-DATO (KS-ANTAL)
+                           move KS-E-STATEMENT-FLAG-IN
+                               to KS-E-STATEMENT-FLAG (KS-ANTAL)
+                       else
+                           display "Antal kontostatus-poster har"
+                               " oversteget MAX-KONTO-STATUS i"
+                               " KontoStatusTabel.cpy - resten af"
+                               " KontoStatus.txt ignoreres"
+                           move "Antal kontostatus-poster har oversteget MAX-KONTO-STATUS i KontoStatusTabel.cpy - resten af KontoStatus.txt ignoreres"
+                               to KORSELS-LOG-TEKST
+                           perform skriv-korsels-log-linje
+                       end-if
+           end-perform
+           close Konto-Status-In
+           display "Konto-status-tabel indlæst, antal poster: " KS-ANTAL
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Konto-status-tabel indlaest, antal poster: "
+                                     delimited by size
+               KS-ANTAL              delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
+           perform sorter-konto-status-tabel
+           exit.
+
+     *> --- Bobbel-sortering af KONTO-STATUS-TABEL efter KS-KONTO-ID, ---
+     *> --- så find-eller-opret-konto kan slå status op med SEARCH ALL ---
+      sorter-konto-status-tabel.
+           perform varying KS-SORT-I from 1 by 1
+               until KS-SORT-I >= KS-ANTAL
+               perform varying KS-SORT-J from 1 by 1
+                   until KS-SORT-J >= (KS-ANTAL - KS-SORT-I + 1)
+                   if KS-KONTO-ID (KS-SORT-J) > KS-KONTO-ID (KS-SORT-J + 1)
+                       move KS-KONTO-ID    (KS-SORT-J) to SWAP-KS-KONTO-ID
+                       move KS-STATUS-KODE (KS-SORT-J)
+                           to SWAP-KS-STATUS-KODE
+                       move KS-LUKKE-DATO  (KS-SORT-J) to SWAP-KS-LUKKE-DATO
+                       move KS-E-STATEMENT-FLAG (KS-SORT-J)
+                           to SWAP-KS-E-STATEMENT-FLAG
+
+                       move KS-KONTO-ID    (KS-SORT-J + 1)
+                           to KS-KONTO-ID    (KS-SORT-J)
+                       move KS-STATUS-KODE (KS-SORT-J + 1)
+                           to KS-STATUS-KODE (KS-SORT-J)
+                       move KS-LUKKE-DATO  (KS-SORT-J + 1)
+                           to KS-LUKKE-DATO  (KS-SORT-J)
+                       move KS-E-STATEMENT-FLAG (KS-SORT-J + 1)
+                           to KS-E-STATEMENT-FLAG (KS-SORT-J)
+
+                       move SWAP-KS-KONTO-ID to KS-KONTO-ID (KS-SORT-J + 1)
+                       move SWAP-KS-STATUS-KODE
+                           to KS-STATUS-KODE (KS-SORT-J + 1)
+                       move SWAP-KS-LUKKE-DATO
+                           to KS-LUKKE-DATO  (KS-SORT-J + 1)
+                       move SWAP-KS-E-STATEMENT-FLAG
+                           to KS-E-STATEMENT-FLAG (KS-SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Indlæser den valgfri Kundeoplysninger.txt i KUNDE-TABEL, ---
+     *> --- én gang, hvis filen findes - findes den ikke, forbliver ---
+     *> --- kunde-info-fra-konto's fallback til KT-NAVN/KT-ADRESSE i ---
+     *> --- brug ---
+      indlæs-kunde-tabel.
+           move 0 to KU-ANTAL-KUNDER
+           move "N" to EOF-check-kunde
+           open input Kunde-Data-In
+           perform until end-of-file-kunde
+               read Kunde-Data-In
+                   at end move "Y" to EOF-check-kunde
+                   not at end
+                       if KU-ANTAL-KUNDER < MAX-KUNDER
+                           add 1 to KU-ANTAL-KUNDER
+                           move Kunde-Id of Kunde-Information
+                               to KU-KUNDE-ID (KU-ANTAL-KUNDER)
+                           move Fuld-Navn of Kunde-Information
+                               to KU-FULD-NAVN (KU-ANTAL-KUNDER)
+                           move Kontonummer of Kunde-Information
+                               to KU-KONTONUMMER (KU-ANTAL-KUNDER)
+                           move Vejnavn of Kunde-Information
+                               to KU-VEJNAVN (KU-ANTAL-KUNDER)
+                           move Husnummer of Kunde-Information
+                               to KU-HUSNUMMER (KU-ANTAL-KUNDER)
+                           move Postnummer of Kunde-Information
+                               to KU-POSTNUMMER (KU-ANTAL-KUNDER)
+                           move By-navn of Kunde-Information
+                               to KU-BYNAVN (KU-ANTAL-KUNDER)
+                           move Telefon of Kunde-Information
+                               to KU-TELEFON (KU-ANTAL-KUNDER)
+                           move Email of Kunde-Information
+                               to KU-EMAIL (KU-ANTAL-KUNDER)
+                           move Valutakode of Kunde-Information
+                               to KU-VALUTAKODE (KU-ANTAL-KUNDER)
+                       else
+                           display "Antal kunder har oversteget MAX-KUNDER"
+                               " i KundeTabel.cpy - resten af"
+                               " Kundeoplysninger.txt ignoreres"
+                           move "Antal kunder har oversteget MAX-KUNDER i KundeTabel.cpy - resten af Kundeoplysninger.txt ignoreres"
+                               to KORSELS-LOG-TEKST
+                           perform skriv-korsels-log-linje
+                       end-if
+           end-perform
+           close Kunde-Data-In
+           display "Kunde-tabel indlæst, antal poster: " KU-ANTAL-KUNDER
+           move spaces to KORSELS-LOG-TEKST
+           move 1 to pos
+           string
+               "Kunde-tabel indlaest, antal poster: "
+                                     delimited by size
+               KU-ANTAL-KUNDER       delimited by size
+                  into KORSELS-LOG-TEKST
+                  with pointer pos
+           end-string
+           perform skriv-korsels-log-linje
+           perform sorter-kunde-tabel
+           exit.
+
+     *> --- Bobbel-sortering af KUNDE-TABEL efter KU-KUNDE-ID, så ---
+     *> --- kunde-info-fra-konto kan slå op med SEARCH ALL ---
+      sorter-kunde-tabel.
+           perform varying KUNDE-SORT-I from 1 by 1
+               until KUNDE-SORT-I >= KU-ANTAL-KUNDER
+               perform varying KUNDE-SORT-J from 1 by 1
+                   until KUNDE-SORT-J >= (KU-ANTAL-KUNDER - KUNDE-SORT-I + 1)
+                   if KU-KUNDE-ID (KUNDE-SORT-J)
+                           > KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move KU-KUNDE-ID    (KUNDE-SORT-J) to SWAP-KU-KUNDE-ID
+                       move KU-FULD-NAVN   (KUNDE-SORT-J) to SWAP-KU-FULD-NAVN
+                       move KU-KONTONUMMER (KUNDE-SORT-J)
+                           to SWAP-KU-KONTONUMMER
+                       move KU-VEJNAVN     (KUNDE-SORT-J) to SWAP-KU-VEJNAVN
+                       move KU-HUSNUMMER   (KUNDE-SORT-J) to SWAP-KU-HUSNUMMER
+                       move KU-POSTNUMMER  (KUNDE-SORT-J) to SWAP-KU-POSTNUMMER
+                       move KU-BYNAVN      (KUNDE-SORT-J) to SWAP-KU-BYNAVN
+                       move KU-TELEFON     (KUNDE-SORT-J) to SWAP-KU-TELEFON
+                       move KU-EMAIL       (KUNDE-SORT-J) to SWAP-KU-EMAIL
+                       move KU-VALUTAKODE  (KUNDE-SORT-J)
+                           to SWAP-KU-VALUTAKODE
+
+                       move KU-KUNDE-ID    (KUNDE-SORT-J + 1)
+                           to KU-KUNDE-ID    (KUNDE-SORT-J)
+                       move KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                           to KU-FULD-NAVN   (KUNDE-SORT-J)
+                       move KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                           to KU-KONTONUMMER (KUNDE-SORT-J)
+                       move KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                           to KU-VEJNAVN     (KUNDE-SORT-J)
+                       move KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                           to KU-HUSNUMMER   (KUNDE-SORT-J)
+                       move KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                           to KU-POSTNUMMER  (KUNDE-SORT-J)
+                       move KU-BYNAVN      (KUNDE-SORT-J + 1)
+                           to KU-BYNAVN      (KUNDE-SORT-J)
+                       move KU-TELEFON     (KUNDE-SORT-J + 1)
+                           to KU-TELEFON     (KUNDE-SORT-J)
+                       move KU-EMAIL       (KUNDE-SORT-J + 1)
+                           to KU-EMAIL       (KUNDE-SORT-J)
+                       move KU-VALUTAKODE  (KUNDE-SORT-J + 1)
+                           to KU-VALUTAKODE  (KUNDE-SORT-J)
+
+                       move SWAP-KU-KUNDE-ID to KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move SWAP-KU-FULD-NAVN
+                           to KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-KONTONUMMER
+                           to KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                       move SWAP-KU-VEJNAVN
+                           to KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-HUSNUMMER
+                           to KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-POSTNUMMER
+                           to KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                       move SWAP-KU-BYNAVN to KU-BYNAVN (KUNDE-SORT-J + 1)
+                       move SWAP-KU-TELEFON
+                           to KU-TELEFON     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-EMAIL to KU-EMAIL (KUNDE-SORT-J + 1)
+                       move SWAP-KU-VALUTAKODE
+                           to KU-VALUTAKODE  (KUNDE-SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Standalone afstemning mellem Banker.txt og Transaktioner.txt, ---
+     *> --- kørt én gang før selve udskriftskørslen: lister REG-NR fra ---
+     *> --- transaktioner uden match i BANK-TABEL, og REG-NR i ---
+     *> --- BANK-TABEL som ingen transaktion refererer ---
+      reconciler-bank-og-transaktioner.
+           move 0 to ORTR-ANTAL
+           perform varying BT-IDX from 1 by 1 until BT-IDX > BT-ANTAL-BANKER
+               set BT-IKKE-SET-SEEN (BT-IDX) to TRUE
+           end-perform
+           move "N" to EOF-check-afstemning
+           open input Transaktion-Sorted-Out
+           perform until end-of-file-afstemning
+               read Transaktion-Sorted-Out
+                   at end move "Y" to EOF-check-afstemning
+                   not at end
+                       move function TRIM(REG-NR of Transaktion-Information)
+                           to REG-NR-KUNDE-TRIM-6
+                       if function LENGTH(REG-NR-KUNDE-TRIM-6) >= 4
+                           move REG-NR-KUNDE-TRIM-6(1:4)
+                               to REG-NR-KUNDE-TRIM-4
+                       else
+                           move REG-NR-KUNDE-TRIM-6 to REG-NR-KUNDE-TRIM-4
+                       end-if
+                       move spaces to REG-NR-SEARCH-KEY
+                       move REG-NR-KUNDE-TRIM-4 to REG-NR-SEARCH-KEY
+                       set BANK-IKKE-FUNDET to TRUE
+                       search all BT-POST
+                           when BT-REG-NR (BT-IDX) = REG-NR-SEARCH-KEY
+                               set BT-SET-SEEN (BT-IDX) to TRUE
+                               set BANK-FUNDET to TRUE
+                       end-search
+                       if BANK-IKKE-FUNDET
+                           set ORTR-IKKE-FUNDET to TRUE
+                           perform varying ORTR-INDEX from 1 by 1
+                               until ORTR-FUNDET or ORTR-INDEX > ORTR-ANTAL
+                               if ORTR-REG-NR (ORTR-INDEX)
+                                   = REG-NR-SEARCH-KEY
+                                   set ORTR-FUNDET to TRUE
+                               end-if
+                           end-perform
+                           if ORTR-IKKE-FUNDET and ORTR-ANTAL < 5000
+                               add 1 to ORTR-ANTAL
+                               move REG-NR-SEARCH-KEY
+                                   to ORTR-REG-NR (ORTR-ANTAL)
+                               move spaces to Bank-Trans-Afstemning-Linje
+                               move 1 to pos
+                               string
+                                   "REG-NR="              delimited by size
+                                   function TRIM(REG-NR-SEARCH-KEY)
+                                                          delimited by size
+                                   " findes i Transaktioner.txt, men"
+                                                          delimited by size
+                                   " ikke i Banker.txt"   delimited by size
+                                      into Bank-Trans-Afstemning-Linje
+                                      with pointer pos
+                               end-string
+                               write Bank-Trans-Afstemning-Linje
+                           end-if
+                       end-if
+           end-perform
+           close Transaktion-Sorted-Out
+     *> --- Lister banker i Banker.txt, som ingen transaktion ---
+     *> --- refererer ---
+           perform varying BT-IDX from 1 by 1 until BT-IDX > BT-ANTAL-BANKER
+               if BT-IKKE-SET-SEEN (BT-IDX)
+                   move spaces to Bank-Trans-Afstemning-Linje
+                   move 1 to pos
+                   string
+                       "REG-NR="                 delimited by size
+                       function TRIM(BT-REG-NR (BT-IDX))
+                                                  delimited by size
+                       " findes i Banker.txt, men ikke i"
+                                                  delimited by size
+                       " Transaktioner.txt"       delimited by size
+                          into Bank-Trans-Afstemning-Linje
+                          with pointer pos
+                   end-string
+                   write Bank-Trans-Afstemning-Linje
+               end-if
+           end-perform
+           exit.
 
      *> --- Hent bankinfo ud fra reg-nr og fyld bank-outputfelter ---
       bank-info-fra-konto.
@@ -255,22 +2754,31 @@
                   into REG-NR-OUT
                with pointer pos
            end-string
-     *> --- Hent bank information fra bank-data baseret på REG-NR  ---
-       open input Bank-Data-in
-           move "N" to EOF-check-bank
-     *> --- Læs bankdata indtil matchende reg-nr er fundet eller EOF ---
-           perform until end-of-file-bank
-           read Bank-Data-in
-               at end move "Y" to EOF-check-bank
-               not at end
-                   move function TRIM(REG-NR of Bank-Information)
-                       to REG-NR-BANK-TRIM
-               if REG-NR-KUNDE-TRIM-4 = REG-NR-BANK-TRIM
-                   move BANKNAVN of Bank-Information to BANKNAVN-RAW
-                   move BANKADDRESSE of Bank-Information 
-                       to BANKADDRESSE-RAW
-                   move TELEFON of Bank-Information to TELEFON-RAW
-                   move EMAIL of Bank-Information to EMAIL-RAW
+     *> --- Validerer det afkortede 4-cifrede praefiks mod
+     *>     BANK-PRAEFIKS-TABEL, før det bruges til at slå bankinfo op
+     *>     - i stedet for at stole blindt på, at de første fire
+     *>     karakterer af KT-REG-NR entydigt identificerer en bank.
+     *>     Deler mere end én distinkt BT-REG-NR samme praefiks, er
+     *>     kontoen ambigt matchet og får ikke en bank sat ---
+           set BANK-PRAEFIKS-IKKE-FUNDET to TRUE
+           search all BP-POST
+               when BP-PRAEFIKS (BP-IDX) = REG-NR-KUNDE-TRIM-4
+                   set BANK-PRAEFIKS-FUNDET to TRUE
+           end-search
+     *> --- Slå bankinfo op i BANK-TABEL (indlæst og sorteret på ---
+     *> --- BT-REG-NR én gang af indlæs-bank-tabel/sorter-bank-tabel) ---
+     *> --- med en binær søgning i stedet for at scanne Banker.txt ---
+     *> --- forfra, eller hele banktabellen lineært, for hver konto ---
+           set BANK-IKKE-FUNDET to TRUE
+           if BANK-PRAEFIKS-FUNDET and BP-ER-UNIK (BP-IDX)
+           move spaces to REG-NR-SEARCH-KEY
+           move BP-REG-NR (BP-IDX) to REG-NR-SEARCH-KEY
+           search all BT-POST
+               when BT-REG-NR (BT-IDX) = REG-NR-SEARCH-KEY
+                   move BT-BANKNAVN (BT-IDX)     to BANKNAVN-RAW
+                   move BT-BANKADDRESSE (BT-IDX) to BANKADDRESSE-RAW
+                   move BT-TELEFON (BT-IDX)      to TELEFON-RAW
+                   move BT-EMAIL (BT-IDX)        to EMAIL-RAW
      *> --- Byg tekstlinjer til banknavn, adresse, telefon og e-mail ---
                    move spaces to BANKNAVN-OUT
                    move 151 to pos
@@ -311,43 +2819,240 @@
                           into EMAIL-OUT
                           with pointer pos
                    end-string
-                   move "Y" to EOF-check-bank
+                   set BANK-FUNDET to TRUE
+           end-search
+           end-if
+     *> --- Intet match i BANK-TABEL - enten fordi praefikset er ---
+     *> --- ukendt, eller fordi det er ambigt (deles af flere ---
+     *> --- distinkte BT-REG-NR) - kontoen listes i undtagelsesfilen ---
+     *> --- med en BETINGELSE, der skelner de to tilfaelde ---
+           if BANK-IKKE-FUNDET
+               add 1 to ANTAL-BANK-EXCEPTIONS
+               move spaces to Bank-Exceptions-Linje
+               move 1 to pos
+               if BANK-PRAEFIKS-FUNDET
+                   string
+                       "BETINGELSE=AMBIGU-REG-NR-PRAEFIKS "
+                                                  delimited by size
+                          into Bank-Exceptions-Linje
+                          with pointer pos
+                   end-string
+               else
+                   string
+                       "BETINGELSE=REG-NR-UKENDT " delimited by size
+                          into Bank-Exceptions-Linje
+                          with pointer pos
+                   end-string
+               end-if
+               string
+                   "KONTO-ID="                delimited by size
+                   KT-KONTO-ID (I-KONTO)      delimited by size
+                   " REG-NR="                 delimited by size
+                   KT-REG-NR (I-KONTO)        delimited by size
+                   " AAR="                    delimited by size
+                   CURRENT-AAR-CHAR           delimited by size
+                      into Bank-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Bank-Exceptions-Linje
+           end-if
+           exit.
+
+     *> --- Omdanner navnet i NAVN-TIL-INITIALER til forbogstaver
+     *>     ("Jens Hansen" -> "J.H."), til brug i MASKERET-UDSKRIFT.
+     *>     Et nyt forbogstav sættes for hvert tegn, der ikke er et
+     *>     mellemrum, og hvor det foregående tegn er et mellemrum
+     *>     (eller det er selve det første tegn i navnet) ---
+      byg-initialer-fra-navn.
+           move spaces to INITIALER-RESULTAT
+           move 0 to INITIAL-UD-POS
+           move function LENGTH(function TRIM(NAVN-TIL-INITIALER))
+               to NAVN-LAENGDE
+           perform varying INITIAL-POS from 1 by 1
+               until INITIAL-POS > NAVN-LAENGDE
+               if NAVN-TIL-INITIALER (INITIAL-POS:1) not = space
+                   and (INITIAL-POS = 1
+                   or NAVN-TIL-INITIALER (INITIAL-POS - 1:1) = space)
+                   add 1 to INITIAL-UD-POS
+                   move NAVN-TIL-INITIALER (INITIAL-POS:1)
+                       to INITIALER-RESULTAT (INITIAL-UD-POS:1)
+                   add 1 to INITIAL-UD-POS
+                   move "."
+                       to INITIALER-RESULTAT (INITIAL-UD-POS:1)
                end-if
-           end-read
            end-perform
-           close Bank-Data-in
-           exit.  
+           exit.
 
-     *> --- Henter kundeinfo (navn og adresse) fra kontotabellen ---
+     *> --- Henter kundeinfo (navn og adresse) fra KUNDE-TABEL, slået
+     *>     op på Kunde-Id (KT-KUNDE-ID mod KU-KUNDE-ID) - en rigtig
+     *>     nøgle i stedet for kontonummer/navn-matching. Har kontoen
+     *>     ingen Kunde-Id (konti med transaktioner, der ikke har
+     *>     KUNDE-ID-feltet udfyldt), falder vi tilbage til en lineær
+     *>     søgning på kontonummer (KT-KONTO-ID mod KU-KONTONUMMER) -
+     *>     KUNDE-TABEL er ikke sorteret efter KU-KONTONUMMER, så den
+     *>     søgning kan ikke bruge SEARCH ALL. Findes kontoen slet
+     *>     ikke i Kundeoplysninger.txt (eller findes filen slet
+     *>     ikke), falder vi helt tilbage til KT-NAVN/KT-ADRESSE, som
+     *>     kommer fra den første transaktionslinje set for kontoen ---
       kunde-info-fra-konto.
      *> --- Reset kunde-output og sætter outputlinje til spaces ---
            move space to KUNDE-NAVN-OUT KUNDE-ADRESSE-OUT
+           move space to KUNDE-BY-OUT KUNDE-TELEFON-OUT KUNDE-EMAIL-OUT
+           move space to KUNDE-NAVN-OUT-MASKERET KUNDE-EMAIL-RAW
+           move space to KUNDE-PRAEFERERET-VALUTA
+           set KUNDE-IKKE-FUNDET to TRUE
+           if KT-KUNDE-ID (I-KONTO) not = spaces
+               search all KU-POST
+                   when KU-KUNDE-ID (KU-IDX) = KT-KUNDE-ID (I-KONTO)
+                       set KUNDE-FUNDET to TRUE
+               end-search
+           end-if
+     *> --- Ingen Kunde-Id på kontoen, eller ingen post matchede den -
+     *>     falder tilbage til kontonummer via en lineær søgning ---
+           if KUNDE-IKKE-FUNDET
+               perform varying KU-IDX from 1 by 1
+                   until KUNDE-FUNDET or KU-IDX > KU-ANTAL-KUNDER
+                   if KU-KONTONUMMER (KU-IDX) = KT-KONTO-ID (I-KONTO)
+                       set KUNDE-FUNDET to TRUE
+                   end-if
+               end-perform
+           end-if
      *> --- Håndtere kundens navn ---
+           move 1 to pos
+           if KUNDE-FUNDET
+               string
+                    "Kunde: "              delimited by size
+                    function TRIM(KU-FULD-NAVN (KU-IDX))
+                                           delimited by size
+                         into KUNDE-NAVN-OUT
+                    with pointer pos
+               end-string
+               move KU-FULD-NAVN (KU-IDX) to NAVN-TIL-INITIALER
+           else
+               string
+                    "Kunde: "              delimited by size
+                    function TRIM(KT-NAVN (I-KONTO))
+                                           delimited by size
+                         into KUNDE-NAVN-OUT
+                    with pointer pos
+               end-string
+               move KT-NAVN (I-KONTO) to NAVN-TIL-INITIALER
+           end-if
+     *> --- Bygger den maskerede udgave af kundenavnet (til brug i ---
+     *> --- MASKERET-UDSKRIFT, se byg-initialer-fra-navn) ---
+           perform byg-initialer-fra-navn
            move 1 to pos
            string
-                "Kunde: "              delimited by size
-                function TRIM(KT-NAVN (I-KONTO))
-                                       delimited by size
-                     into KUNDE-NAVN-OUT
+                "Kunde: "                 delimited by size
+                function TRIM(INITIALER-RESULTAT)
+                                           delimited by size
+                     into KUNDE-NAVN-OUT-MASKERET
                 with pointer pos
            end-string
      *> --- Håndtere kundens adresse ---
            move 1 to pos
-           string
-                "Adresse: "             delimited by size
-                function TRIM(KT-ADRESSE (I-KONTO))
-                                        delimited by size
-                        into KUNDE-ADRESSE-OUT
-                with pointer pos
-           end-string
+           if KUNDE-FUNDET
+               string
+                    "Adresse: "             delimited by size
+                    function TRIM(KU-VEJNAVN (KU-IDX))
+                                            delimited by size
+                    " "                     delimited by size
+                    function TRIM(KU-HUSNUMMER (KU-IDX))
+                                            delimited by size
+                            into KUNDE-ADRESSE-OUT
+                    with pointer pos
+               end-string
+           else
+               string
+                    "Adresse: "             delimited by size
+                    function TRIM(KT-ADRESSE (I-KONTO))
+                                            delimited by size
+                            into KUNDE-ADRESSE-OUT
+                    with pointer pos
+               end-string
+           end-if
+     *> --- Postnummer/by, telefon og email findes kun i ---
+     *> --- Kundeoplysninger.txt - ingen af dem har en modsvarende ---
+     *> --- værdi i KONTO-TABEL, så der er intet fallback her; ---
+     *> --- linjerne forbliver spaces, hvis kontoen ikke matcher en ---
+     *> --- kunde i kundemasteren ---
+           if KUNDE-FUNDET
+               move 1 to pos
+               string
+                    function TRIM(KU-POSTNUMMER (KU-IDX))
+                                            delimited by size
+                    " "                     delimited by size
+                    function TRIM(KU-BYNAVN (KU-IDX))
+                                            delimited by size
+                            into KUNDE-BY-OUT
+                    with pointer pos
+               end-string
+               move 1 to pos
+               string
+                    "Telefon: "             delimited by size
+                    function TRIM(KU-TELEFON (KU-IDX))
+                                            delimited by size
+                            into KUNDE-TELEFON-OUT
+                    with pointer pos
+               end-string
+               move 1 to pos
+               string
+                    "Email: "               delimited by size
+                    function TRIM(KU-EMAIL (KU-IDX))
+                                            delimited by size
+                            into KUNDE-EMAIL-OUT
+                    with pointer pos
+               end-string
+               move KU-EMAIL (KU-IDX) to KUNDE-EMAIL-RAW
+               move KU-VALUTAKODE (KU-IDX) to KUNDE-PRAEFERERET-VALUTA
+           end-if
+           exit.
+
+     *> --- Maskerer KT-KONTO-ID (I-KONTO) til KONTO-ID-MASKERET -
+     *>     alle cifre undtagen de sidste 4 erstattes med "*". Er
+     *>     Konto-ID 4 tegn eller kortere, er der ikke nok til
+     *>     meningsfuldt at maskere, og det kopieres uændret ---
+      byg-maskeret-konto-id.
+           move function TRIM(KT-KONTO-ID (I-KONTO)) to KONTO-ID-TRIM
+           move function LENGTH(function TRIM(KONTO-ID-TRIM))
+               to KONTO-ID-LAENGDE
+           if KONTO-ID-LAENGDE > 4
+               compute ANTAL-STJERNER = KONTO-ID-LAENGDE - 4
+               compute KONTO-ID-START-SIDSTE4 = KONTO-ID-LAENGDE - 3
+               move spaces to KONTO-ID-MASKERET
+               move 1 to pos
+               string
+                   STJERNE-FYLD (1:ANTAL-STJERNER)    delimited by size
+                   KONTO-ID-TRIM (KONTO-ID-START-SIDSTE4:4)
+                                                       delimited by size
+                      into KONTO-ID-MASKERET
+                      with pointer pos
+               end-string
+           else
+               move KONTO-ID-TRIM to KONTO-ID-MASKERET
+           end-if
            exit.
 
      *> --- Konto-header skrives til udskrift ---
       skriv-konto-header.
-     *> --- Skriv kunde info til udskrift ---
+     *> --- Nulstil side-tælling for denne kontoudskrift ---
+           move 1 to SIDE-NUMMER
+           move 0 to SIDE-LINJE-TAELLER
+     *> --- Skriv kunde info til udskrift - i MASKERET-UDSKRIFT ---
+     *> --- udskrives kun initialerne, og adresse/by/telefon/email ---
+     *> --- udelades helt (til brug når statementet skal ud af huset ---
+     *> --- til revisor/leverandør, se indlæs-udskrift-parametre) ---
            write Udskriftslinje from "-------------------------------"
-           write Udskriftslinje from KUNDE-NAVN-OUT
-           write Udskriftslinje from KUNDE-ADRESSE-OUT
+           if MASKERET-UDSKRIFT
+               write Udskriftslinje from KUNDE-NAVN-OUT-MASKERET
+               write Udskriftslinje from "Adresse: [udeladt - maskeret udskrift]"
+           else
+               write Udskriftslinje from KUNDE-NAVN-OUT
+               write Udskriftslinje from KUNDE-ADRESSE-OUT
+               write Udskriftslinje from KUNDE-BY-OUT
+               write Udskriftslinje from KUNDE-TELEFON-OUT
+               write Udskriftslinje from KUNDE-EMAIL-OUT
+           end-if
            write Udskriftslinje from spaces
            write Udskriftslinje from spaces
      *> --- Skriv bank info til udskrift ---
@@ -359,20 +3064,68 @@
            write Udskriftslinje from spaces
            write Udskriftslinje from spaces
            write Udskriftslinje from spaces
-     *> --- Skriv konto-ID og år som header-linje ---
+     *> --- Skriv konto-ID og år som header-linje - i MASKERET- ---
+     *> --- UDSKRIFT bruges Konto-ID-MASKERET i stedet for det ---
+     *> --- fulde Konto-ID (se byg-maskeret-konto-id) ---
+           perform byg-maskeret-konto-id
+           move spaces to felt-linje
+           move 1 to pos
+           if MASKERET-UDSKRIFT
+               string
+                    "Kontoudskrift for kontonr.: " delimited by size
+                    function TRIM(KONTO-ID-MASKERET) delimited by size
+                    "                          "   delimited by size
+                    "Aar: "                        delimited by size
+                    CURRENT-AAR-CHAR               delimited by size
+                        into felt-linje
+                        with pointer pos
+               end-string
+           else
+               string
+                    "Kontoudskrift for kontonr.: " delimited by size
+                    function TRIM(KT-KONTO-ID (I-KONTO)) delimited by size
+                    "                          "   delimited by size
+                    "Aar: "                        delimited by size
+                    CURRENT-AAR-CHAR               delimited by size
+                        into felt-linje
+                        with pointer pos
+               end-string
+           end-if
+              write Udskriftslinje from felt-linje
+     *> --- Mærk udskriften, hvis kontoen er lukket (se KontoStatus.txt
+     *>     /indlæs-konto-status-tabel/find-eller-opret-konto) ---
+           if KT-KONTO-LUKKET (I-KONTO)
+               move spaces to felt-linje
+               move 1 to pos
+               string
+                   "*** KONTO LUKKET pr. "                delimited by size
+                   function TRIM(KT-LUKKE-DATO (I-KONTO))  delimited by size
+                   " ***"                                  delimited by size
+                      into felt-linje
+                      with pointer pos
+               end-string
+               write Udskriftslinje from felt-linje
+               write Udskriftslinje from spaces
+           end-if
+     *> --- Skriv side-nummer og kolonne-overskrifter for ---
+     *> --- transaktionslinjer ---
+           perform skriv-side-og-kolonne-header
+           exit.
+
+     *> --- Skriver "Side: N" og kolonne-overskrifterne for ---
+     *> --- transaktionslinjer. Kaldes fra skriv-konto-header for ---
+     *> --- statementets første side, og fra side-skift hver gang ---
+     *> --- MAX-LINJER-PR-SIDE transaktionslinjer er nået ---
+      skriv-side-og-kolonne-header.
            move spaces to felt-linje
            move 1 to pos
            string
-                "Kontoudskrift for kontonr.: " delimited by size
-                function TRIM(KT-KONTO-ID (I-KONTO)) delimited by size
-                "                          "   delimited by size
-                "Aar: "                        delimited by size
-                CURRENT-AAR-CHAR               delimited by size                
-                    into felt-linje
-                    with pointer pos
+               "Side: "                    delimited by size
+               function TRIM(SIDE-NUMMER)  delimited by size
+                  into felt-linje
+                  with pointer pos
            end-string
-              write Udskriftslinje from felt-linje
-     *> --- Skriv kolonne-overskrifter for transaktionslinjer ---
+           write Udskriftslinje from felt-linje
            MOVE SPACES TO KontoUdskrift-LINJE-OUT
            MOVE 1 TO pos
            STRING
@@ -382,71 +3135,433 @@
                "Beløb (DKK)  "         DELIMITED BY SIZE
                "Beløb (valuta)  "      DELIMITED BY SIZE
                "Valutakode   "         DELIMITED BY SIZE
-               "Butik"                 DELIMITED BY SIZE
+               "Butik                "  DELIMITED BY SIZE
+               "Saldo efter (DKK)"     DELIMITED BY SIZE
                INTO KontoUdskrift-LINJE-OUT
                WITH POINTER pos
            END-STRING
            WRITE Udskriftslinje FROM KontoUdskrift-LINJE-OUT
            exit.
-     
+
+     *> --- Sideskift: skriver et form-feed, tæller siden op og ---
+     *> --- reprinter kolonne-headeren, når en statement-side har ---
+     *> --- ramt MAX-LINJER-PR-SIDE transaktionslinjer ---
+      side-skift.
+           write Udskriftslinje from FORM-FEED-CHAR
+           add 1 to SIDE-NUMMER
+           move 0 to SIDE-LINJE-TAELLER
+           perform skriv-side-og-kolonne-header
+           exit.
+
+     *> --- Lægger den aktuelle transaktion ind i den månedlige ---
+     *> --- subtotal for dens måned, ud fra Dato-NU(6:2) ---
+     *> --- Samme IND/UD-klassifikation som udfyld-transaktionsfelter-
+     *>     fra-tabel bruger til års-totalerne (TT-MATCHET-IND/-UD, når
+     *>     transaktionstypen er matchet i Trans-Type-Tabel, ellers
+     *>     fortegnet på BELOB) - ellers ville de månedlige subtotaler
+     *>     kunne afvige fra års-totalerne på samme udskrift ---
+       akkumuler-maanedlig-subtotal.
+           move Dato-NU(6:2) to MAANED-NU
+           if MAANED-NU >= 1 and MAANED-NU <= 12
+               if TRANS-TYPE-FUNDET
+                   if TT-MATCHET-IND
+                       add WS-BELOB-DKK-NUM to MT-IN (MAANED-NU)
+                   else
+                       add WS-BELOB-DKK-NUM to MT-OUT (MAANED-NU)
+                   end-if
+               else
+                   if WS-BELOB-DKK-NUM < 0
+                       add WS-BELOB-DKK-NUM to MT-OUT (MAANED-NU)
+                   end-if
+                   if WS-BELOB-DKK-NUM > 0
+                       add WS-BELOB-DKK-NUM to MT-IN (MAANED-NU)
+                   end-if
+               end-if
+               add 1 to MT-ANTAL (MAANED-NU)
+           end-if
+           exit.
+
+     *> --- Skriver "Totaler pr. måned"-blokken for den aktuelle konto, ---
+     *> --- én linje pr. måned med mindst én transaktion, inden ---
+     *> --- års-totalerne skrives i skriv-konto-totals ---
+       skriv-maanedlige-subtotaler.
+           write Udskriftslinje from spaces
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Totaler pr. måned:"    delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Udskriftslinje from felt-linje
+           perform varying MT-INDEX from 1 by 1 until MT-INDEX > 12
+               if MT-ANTAL (MT-INDEX) > 0
+                   move MT-IN (MT-INDEX) to MT-IN-E
+                   move MT-OUT (MT-INDEX) to MT-OUT-E
+                   move spaces to felt-linje
+                   move 1 to pos
+                   string
+                       "  "                         delimited by size
+                       MAANED-NAVN (MT-INDEX)        delimited by size
+                       "  Indbetalt (DKK): "         delimited by size
+                       function TRIM(MT-IN-E)        delimited by size
+                       "  Udbetalt (DKK): "          delimited by size
+                       function TRIM(MT-OUT-E)       delimited by size
+                          into felt-linje
+                          with pointer pos
+                   end-string
+                   write Udskriftslinje from felt-linje
+               end-if
+           end-perform
+           exit.
+
+     *> --- Udskriver kontoens samlede saldo i kundens foretrukne ---
+     *> --- valuta (KUNDE-PRAEFERERET-VALUTA, slået op fra ---
+     *> --- kundemasteren af kunde-info-fra-konto), ud over den ---
+     *> --- normale DKK-linje - slår op i samme Valuta-Kurs-Tabel som ---
+     *> --- konverter-belob-til-dkk. Er valutaen blank, ukendt, eller ---
+     *> --- DKK i sig selv, skrives ingen ekstra linje ---
+      skriv-konto-totals-i-praefereret-valuta.
+           if KUNDE-PRAEFERERET-VALUTA not = spaces
+               and function TRIM(KUNDE-PRAEFERERET-VALUTA) not = "DKK"
+               perform varying VK-INDEX from 1 by 1
+                   until VK-INDEX > ANTAL-VALUTAER
+                      or function TRIM(KUNDE-PRAEFERERET-VALUTA)
+                         = function TRIM(VK-KODE (VK-INDEX))
+               end-perform
+               if VK-INDEX <= ANTAL-VALUTAER
+                   compute TOTAL-SUM-PRAEFERERET-VALUTA rounded =
+                       TOTAL-SUM-DKK / VK-KURS (VK-INDEX)
+                   move TOTAL-SUM-PRAEFERERET-VALUTA
+                       to TOTAL-SUM-PRAEFERERET-VALUTA-E
+                   move spaces to felt-linje
+                   move 1 to pos
+                   string
+                       "Saldo ("              delimited by size
+                       function TRIM(KUNDE-PRAEFERERET-VALUTA)
+                                              delimited by size
+                       "): "                 delimited by size
+                       function TRIM(TOTAL-SUM-PRAEFERERET-VALUTA-E)
+                                              delimited by size
+                          into felt-linje
+                          with pointer pos
+                   end-string
+                   write Udskriftslinje from felt-linje
+               end-if
+           end-if
+           exit.
+
+     *> --- Slår kontoens saldo fra det foregående år op i ---
+     *> --- PRIOR-AAR-TABEL og skriver en "vs. sidste år"-linje, hvis ---
+     *> --- kontoen havde en registreret saldo fra et tidligere år. ---
+     *> --- Kaldes FØR opdater-sidste-aar-saldo overskriver posten med ---
+     *> --- dette års saldo, så sammenligningen er mod det faktisk ---
+     *> --- foregående år ---
+      skriv-sidste-aar-sammenligning.
+           set PRIOR-AAR-IKKE-FUNDET to TRUE
+           move 1 to PY-INDEX
+           perform until PRIOR-AAR-FUNDET or PY-INDEX > ANTAL-PRIOR-AAR
+               if PY-KONTO-ID (PY-INDEX) = KT-KONTO-ID (I-KONTO)
+                   set PRIOR-AAR-FUNDET to TRUE
+               else
+                   add 1 to PY-INDEX
+               end-if
+           end-perform
+           if PRIOR-AAR-FUNDET
+               move PY-SALDO-DKK (PY-INDEX) to SIDSTE-AAR-SALDO-DKK
+               compute SIDSTE-AAR-AENDRING-DKK =
+                   TOTAL-SUM-DKK - SIDSTE-AAR-SALDO-DKK
+               move SIDSTE-AAR-SALDO-DKK to SIDSTE-AAR-SALDO-DKK-E
+               move SIDSTE-AAR-AENDRING-DKK to SIDSTE-AAR-AENDRING-DKK-E
+               move spaces to felt-linje
+               move 1 to pos
+               string
+                   "Saldo sidste aar (DKK): "     delimited by size
+                   function TRIM(SIDSTE-AAR-SALDO-DKK-E)
+                                                   delimited by size
+                   " (aendring: "                 delimited by size
+                   function TRIM(SIDSTE-AAR-AENDRING-DKK-E)
+                                                   delimited by size
+                   ")"                            delimited by size
+                      into felt-linje
+                      with pointer pos
+               end-string
+               write Udskriftslinje from felt-linje
+           end-if
+           exit.
+
+     *> --- Gemmer kontoens saldo for dette år i PRIOR-AAR-TABEL, så ---
+     *> --- den kan bruges som "sidste års saldo" næste gang samme ---
+     *> --- konto behandles i et senere CURRENT-AAR - samme find- ---
+     *> --- eller-opret-mønster som find-eller-opret-konto ---
+      opdater-sidste-aar-saldo.
+           set PRIOR-AAR-IKKE-FUNDET to TRUE
+           move 1 to PY-INDEX
+           perform until PRIOR-AAR-FUNDET or PY-INDEX > ANTAL-PRIOR-AAR
+               if PY-KONTO-ID (PY-INDEX) = KT-KONTO-ID (I-KONTO)
+                   set PRIOR-AAR-FUNDET to TRUE
+               else
+                   add 1 to PY-INDEX
+               end-if
+           end-perform
+           if PRIOR-AAR-IKKE-FUNDET
+               if ANTAL-PRIOR-AAR < MAX-PRIOR-AAR
+                   add 1 to ANTAL-PRIOR-AAR
+                   move ANTAL-PRIOR-AAR to PY-INDEX
+                   move KT-KONTO-ID (I-KONTO) to PY-KONTO-ID (PY-INDEX)
+                   set PRIOR-AAR-FUNDET to TRUE
+               else
+                   display "Bemærk: Antal konti har oversteget "
+                       "MAX-PRIOR-AAR - aars-sammenligning ikke "
+                       "opdateret for konto " KT-KONTO-ID (I-KONTO)
+               end-if
+           end-if
+           if PRIOR-AAR-FUNDET
+               move CURRENT-AAR to PY-AAR (PY-INDEX)
+               move TOTAL-SUM-DKK to PY-SALDO-DKK (PY-INDEX)
+           end-if
+           exit.
+
+     *> --- Beregner årlig rente på kontoens saldo ved årets udgang ---
+     *> --- (TOTAL-SUM-DKK) ud fra Rente-Sats-Tabel, slået op på ---
+     *> --- kontoens status (se KT-STATUS-KODE i Transaktion.cpy), og ---
+     *> --- skriver en "Renter tilskrevet"-linje til udskriften. Der ---
+     *> --- tilskrives kun rente på en positiv saldo ---
+      beregn-og-skriv-rente.
+           move 0 to RENTE-BELOB-DKK
+           if TOTAL-SUM-DKK > 0
+               set RENTE-SATS-IKKE-FUNDET to TRUE
+     *> --- Findes kontoens status ikke i tabellen, tilskrives ingen ---
+     *> --- rente ---
+               perform varying RS-INDEX from 1 by 1
+                   until RENTE-SATS-FUNDET or RS-INDEX > ANTAL-RENTE-SATSER
+                   if RS-STATUS-KODE (RS-INDEX) = KT-STATUS-KODE (I-KONTO)
+                       set RENTE-SATS-FUNDET to TRUE
+                       compute RENTE-BELOB-DKK rounded =
+                           TOTAL-SUM-DKK * RS-SATS (RS-INDEX) / 100
+                   end-if
+               end-perform
+           end-if
+           move RENTE-BELOB-DKK to RENTE-BELOB-DKK-E
+           move spaces to felt-linje
+           move 1 to pos
+           string
+               "Renter tilskrevet (DKK): "   delimited by size
+               function TRIM(RENTE-BELOB-DKK-E) delimited by size
+                  into felt-linje
+                  with pointer pos
+           end-string
+           write Udskriftslinje from felt-linje
+           exit.
+
+     *> --- Validerer at DATO-RAW-NU matcher et af de to kendte ---
+     *> --- formater - "yyyy-mm-dd" eller "yyyy-mm-dd-hh.mm.ss..." - ---
+     *> --- i stedet for blot at antage formatet og reformattere ---
+     *> --- en tilfældig tekststreng uden videre ---
+       valider-dato-format.
+           set DATO-GYLDIG to TRUE
+           if DATO-RAW-NU(11:1) = "-"
+               if DATO-RAW-NU(1:4) is not numeric
+                   or DATO-RAW-NU(5:1) not = "-"
+                   or DATO-RAW-NU(6:2) is not numeric
+                   or DATO-RAW-NU(8:1) not = "-"
+                   or DATO-RAW-NU(9:2) is not numeric
+                   or DATO-RAW-NU(12:2) is not numeric
+                   or DATO-RAW-NU(14:1) not = "."
+                   or DATO-RAW-NU(15:2) is not numeric
+                   or DATO-RAW-NU(17:1) not = "."
+                   or DATO-RAW-NU(18:2) is not numeric
+                   set DATO-UGYLDIG to TRUE
+               end-if
+           else
+               if function TRIM(DATO-RAW-NU) = spaces
+                   or DATO-RAW-NU(1:4) is not numeric
+                   or DATO-RAW-NU(5:1) not = "-"
+                   or DATO-RAW-NU(6:2) is not numeric
+                   or DATO-RAW-NU(8:1) not = "-"
+                   or DATO-RAW-NU(9:2) is not numeric
+                   set DATO-UGYLDIG to TRUE
+               end-if
+           end-if
+           exit.
+
+     *> --- Slår KT-TYPE op i Trans-Type-Tabel (Transaktionstype.cpy)
+     *>     og sætter Transaktion-Linje-out til den matchede posts
+     *>     standardiserede label (i stedet for den frie tekst), samt
+     *>     TT-MATCHET-RETNING/TT-MATCHET-LABEL, som
+     *>     udfyld-transaktionsfelter-fra-tabel bruger til at afgøre
+     *>     IND/UD-klassifikationen. Matcher KT-TYPE ingen post,
+     *>     forbliver TRANS-TYPE-IKKE-FUNDET sat, og den frie tekst
+     *>     bruges som hidtil på udskriften ---
+       sæt-transaktionstype-retning.
+           set TRANS-TYPE-IKKE-FUNDET to TRUE
+           move function TRIM(KT-TYPE (I-KONTO, I-TRANS))
+                to Transaktion-Linje-out
+           perform varying TT-INDEX from 1 by 1
+               until TRANS-TYPE-FUNDET or TT-INDEX > ANTAL-TRANS-TYPER
+               if function TRIM(TT-RAW-TEKST (TT-INDEX)) =
+                   function TRIM(KT-TYPE (I-KONTO, I-TRANS))
+                   set TRANS-TYPE-FUNDET to TRUE
+                   move TT-LABEL (TT-INDEX) to TT-MATCHET-LABEL
+                   move TT-RETNING (TT-INDEX) to TT-MATCHET-RETNING
+                   move function TRIM(TT-MATCHET-LABEL)
+                       to Transaktion-Linje-out
+               end-if
+           end-perform
+           exit.
+
      *> --- Udfylder arbejdsfelter for en transaktion ---
      *> --- ud fra kontotabellen ---
        udfyld-transaktionsfelter-fra-tabel.
      *> --- Splitter timestamp til dato- og tidsdel ---
-     *> --- (forventet format yyyy-mm-dd-hh.mm.ss...) ---
+     *> --- (forventet format yyyy-mm-dd-hh.mm.ss... eller blot ---
+     *> --- yyyy-mm-dd) - valideres først, se valider-dato-format ---
            move KT-DATO (I-KONTO, I-TRANS) to DATO-RAW-NU
-           if DATO-RAW-NU(11:1) = "-"
-               move DATO-RAW-NU(1:10) to Dato-NU
-               move DATO-RAW-NU(12:8) to Tidspunkt-NU
+           perform valider-dato-format
+           if DATO-GYLDIG
+               if DATO-RAW-NU(11:1) = "-"
+                   move DATO-RAW-NU(1:10) to Dato-NU
+                   move DATO-RAW-NU(12:8) to Tidspunkt-NU
+               else
+                   move function TRIM(DATO-RAW-NU) to Dato-NU
+                   move spaces to Tidspunkt-NU
+               end-if
+               move Dato-NU to Dato-Linje-out
+               move Tidspunkt-NU to Tidspunkt-Linje-out
            else
-               move function TRIM(DATO-RAW-NU) to Dato-NU
-               move spaces to Tidspunkt-NU
+               add 1 to ANTAL-DATO-EXCEPTIONS
+               move spaces to Dato-Exceptions-Linje
+               move 1 to pos
+               string
+                   "AAR="                delimited by size
+                   CURRENT-AAR-CHAR      delimited by size
+                   " KONTO-ID="          delimited by size
+                   KT-KONTO-ID (I-KONTO) delimited by size
+                   " DATO="              delimited by size
+                   function TRIM(DATO-RAW-NU)
+                                         delimited by size
+                      into Dato-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Dato-Exceptions-Linje
+               display "Ugyldig DATO for konto-index=" I-KONTO
+                   " transaktion=" I-TRANS " - se "
+                   "text-files/DatoExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "Ugyldig DATO for konto-index="  delimited by size
+                   I-KONTO                          delimited by size
+                   " transaktion="                  delimited by size
+                   I-TRANS                           delimited by size
+                   " - se text-files/DatoExceptions.txt"
+                                                     delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
            end-if
-           move Dato-NU to Dato-Linje-out
-           move Tidspunkt-NU to Tidspunkt-Linje-out
-     *> --- Valutakode, butik og transaktionstype kopieres og trimmes --
+     *> --- Valutakode og butik kopieres og trimmes ---
            move function TRIM(KT-VALUTA (I-KONTO, I-TRANS))
                 to ValutaKode-Linje-out
            move function TRIM(KT-BUTIK (I-KONTO, I-TRANS))
                 to Butik-Linje-out
-           move function TRIM(KT-TYPE (I-KONTO, I-TRANS)) 
-                to Transaktion-Linje-out
+     *> --- Slår transaktionstypen op i Trans-Type-Tabel, så den
+     *>     printede "Transaktionstype" og ind/ud-klassifikationen
+     *>     kommer fra en rigtig kodetabel i stedet for den frie tekst
+     *>     i KT-TYPE - se sæt-transaktionstype-retning ---
+           perform sæt-transaktionstype-retning
      *> --- Håndter beløb, valuta, butik ---
-     *> --- Transactionstype i generet data, har ikke nogen
-     *>     relevans til den egentlige transaktion. ---
-           move function NUMVAL(KT-BELOB  (I-KONTO, I-TRANS)) 
-               to WS-BELOB-NUM
+     *> --- Validerer BELOB med FUNCTION TEST-NUMVAL før NUMVAL, så en
+     *>     forkert/ugyldig tekststreng ikke kan abende hele batchen ---
+           set BELOB-GYLDIG to TRUE
+           if function TEST-NUMVAL(KT-BELOB (I-KONTO, I-TRANS)) = 0
+               move function NUMVAL(KT-BELOB  (I-KONTO, I-TRANS))
+                   to WS-BELOB-NUM
      *> --- Konverter Valuta til DKK ---
-           perform konverter-belob-til-dkk
-
+               perform konverter-belob-til-dkk
      *> --- Opdater totals for indbetaling/udbetaling og ---
-     *> --- samlet saldo i DKK ---
-           if WS-BELOB-DKK-NUM < 0 add WS-BELOB-DKK-NUM 
-               to Total-Saldo-DKK-OUT
-           end-if
-           if WS-BELOB-DKK-NUM > 0 add WS-BELOB-DKK-NUM 
-               to Total-Saldo-DKK-IN
+     *> --- samlet saldo i DKK - kendes transaktionstypen, er det dens
+     *>     retning, der afgør IND/UD, ikke fortegnet på BELOB ---
+               if TRANS-TYPE-FUNDET
+                   if TT-MATCHET-IND
+                       add WS-BELOB-DKK-NUM to Total-Saldo-DKK-IN
+                   else
+                       add WS-BELOB-DKK-NUM to Total-Saldo-DKK-OUT
+                   end-if
+               else
+                   if WS-BELOB-DKK-NUM < 0 add WS-BELOB-DKK-NUM
+                       to Total-Saldo-DKK-OUT
+                   end-if
+                   if WS-BELOB-DKK-NUM > 0 add WS-BELOB-DKK-NUM
+                       to Total-Saldo-DKK-IN
+                   end-if
+               end-if
+               ADD WS-BELOB-DKK-NUM TO TOTAL-SUM-DKK
+           else
+               set BELOB-UGYLDIG to TRUE
+               add 1 to ANTAL-BELOB-EXCEPTIONS
+               move spaces to Belob-Exceptions-Linje
+               move 1 to pos
+               string
+                   "AAR="                delimited by size
+                   CURRENT-AAR-CHAR      delimited by size
+                   " KONTO-ID="          delimited by size
+                   KT-KONTO-ID (I-KONTO) delimited by size
+                   " DATO="              delimited by size
+                   function TRIM(DATO-RAW-NU)
+                                         delimited by size
+                   " BELOB="             delimited by size
+                   KT-BELOB (I-KONTO, I-TRANS)
+                                         delimited by size
+                      into Belob-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Belob-Exceptions-Linje
+               display "Ugyldigt BELOB for konto-index=" I-KONTO
+                   " transaktion=" I-TRANS " - se "
+                   "text-files/BelobExceptions.txt"
+               move spaces to KORSELS-LOG-TEKST
+               move 1 to pos
+               string
+                   "Ugyldigt BELOB for konto-index=" delimited by size
+                   I-KONTO                           delimited by size
+                   " transaktion="                   delimited by size
+                   I-TRANS                            delimited by size
+                   " - se text-files/BelobExceptions.txt"
+                                                      delimited by size
+                      into KORSELS-LOG-TEKST
+                      with pointer pos
+               end-string
+               perform skriv-korsels-log-linje
            end-if
-           ADD WS-BELOB-DKK-NUM TO TOTAL-SUM-DKK
            exit.
 
-     *> --- Valutakonvertering: USD/EUR -> DKK, ---
-     *> --- andre koder behandles som DKK ---
+     *> --- Valutakonvertering: slår valutakoden op i ---
+     *> --- Valuta-Kurs-Tabel (Valuta.cpy) i stedet for en fast ---
+     *> --- EVALUATE, så nye valutaer kun kræver en ny FILLER-linje ---
       konverter-belob-til-dkk.
-           evaluate function TRIM(ValutaKode-Linje-out)
-               when "DKK"
-                   move WS-BELOB-NUM to WS-BELOB-DKK-NUM
-               when "EUR"
-                   compute WS-BELOB-DKK-NUM rounded =
-                       WS-BELOB-NUM * KURS-EUR-TIL-DKK
-               when "USD"
-                   compute WS-BELOB-DKK-NUM rounded =
-                       WS-BELOB-NUM * KURS-USD-TIL-DKK
-     *> --- Hvis det ikke er nogen af de faste værdier, bliver det ---
-     *> --- anset som Dansk Valuta ---
-               when other
-                   move WS-BELOB-NUM to WS-BELOB-DKK-NUM
-           end-evaluate
+           perform varying VK-INDEX from 1 by 1
+               until VK-INDEX > ANTAL-VALUTAER
+                   or function TRIM(ValutaKode-Linje-out)
+                      = function TRIM(VK-KODE (VK-INDEX))
+           end-perform
+     *> --- Hvis valutakoden ikke findes i tabellen, behandles ---
+     *> --- beløbet som allerede værende i DKK ---
+           if VK-INDEX > ANTAL-VALUTAER
+               move WS-BELOB-NUM to WS-BELOB-DKK-NUM
+     *> --- Akkumuler til treasury-rapporten - ukendt valutakode ---
+               add 1 to VE-ANTAL-TRANS-UKENDT
+               add WS-BELOB-DKK-NUM to VE-VOLUMEN-DKK-UKENDT
+           else
+               compute WS-BELOB-DKK-NUM rounded =
+                   WS-BELOB-NUM * VK-KURS (VK-INDEX)
+     *> --- Akkumuler til treasury-rapporten - kendt valutakode, se ---
+     *> --- skriv-valuta-eksponering-rapport ---
+               add 1 to VE-ANTAL-TRANS (VK-INDEX)
+               add WS-BELOB-NUM to VE-VOLUMEN-ORIGINAL (VK-INDEX)
+               add WS-BELOB-DKK-NUM to VE-VOLUMEN-DKK (VK-INDEX)
+           end-if
      *> --- Beløb gemmes både i DKK og original valuta til udskrift ---
            move WS-BELOB-DKK-NUM to Belob-DKK-NU
            move WS-BELOB-NUM to Belob-Valuta-NU
@@ -458,10 +3573,18 @@
            MOVE SPACES TO felt-linje
            move spaces to Belob-DKK-Linje-out
            move spaces to Belob-Valuta-Linje-out
-           move function TRIM(Belob-DKK-NU) 
+           move spaces to Saldo-Efter-Linje-out
+           move function TRIM(Belob-DKK-NU)
                to Belob-DKK-Linje-out
-           move function TRIM(Belob-Valuta-NU) 
+           move function TRIM(Belob-Valuta-NU)
                to Belob-Valuta-Linje-out
+     *> --- Løbende saldo efter denne transaktion - TOTAL-SUM-DKK er
+     *>     allerede akkumuleret transaktion for transaktion i
+     *>     udfyld-transaktionsfelter-fra-tabel, før denne paragraf
+     *>     kaldes, så værdien her er netop saldoen efter posten ---
+           move TOTAL-SUM-DKK to TOTAL-SUM-DKK-E
+           move function TRIM(TOTAL-SUM-DKK-E)
+               to Saldo-Efter-Linje-out
 
            *> Kolonne-layout:
            *> 1:10  Dato
@@ -471,6 +3594,7 @@
            *> 59:15  Beløb (valuta)
            *> 75:3   Valutakode
            *> 80:20  Butik
+           *> 100:16 Saldo efter (DKK)
             move Dato-Linje-out              to felt-linje(1:10)
             move " "                         to felt-linje(11:1)
             move Tidspunkt-Linje-out         to felt-linje(12:8)
@@ -480,14 +3604,77 @@
             move Belob-Valuta-Linje-out      to felt-linje(59:15)
             move ValutaKode-Linje-out(1:4)   to felt-linje(75:3)
             move Butik-Linje-out(1:20)       to felt-linje(80:20)
+            move Saldo-Efter-Linje-out       to felt-linje(100:16)
 
             write Udskriftslinje from felt-linje
+     *> --- Slår sideskift hvis denne konto-side har ramt ---
+     *> --- MAX-LINJER-PR-SIDE transaktionslinjer ---
+            add 1 to SIDE-LINJE-TAELLER
+            if SIDE-LINJE-TAELLER >= MAX-LINJER-PR-SIDE
+                perform side-skift
+            end-if
+     *> --- Samme felter, pipe-separeret, til KontoudskriftCSV.txt ---
+           move spaces to Kontoudskrift-CSV-Linje
+           move 1 to pos
+           string
+               function TRIM(KT-KONTO-ID (I-KONTO)) delimited by size
+               "|"                                   delimited by size
+               Dato-Linje-out                        delimited by size
+               "|"                                   delimited by size
+               Tidspunkt-Linje-out                   delimited by size
+               "|"                                   delimited by size
+               function TRIM(Transaktion-Linje-out)  delimited by size
+               "|"                                   delimited by size
+               function TRIM(Belob-DKK-Linje-out)    delimited by size
+               "|"                                   delimited by size
+               function TRIM(Belob-Valuta-Linje-out) delimited by size
+               "|"                                   delimited by size
+               function TRIM(ValutaKode-Linje-out)   delimited by size
+               "|"                                   delimited by size
+               function TRIM(Butik-Linje-out)        delimited by size
+               "|"                                   delimited by size
+               function TRIM(Saldo-Efter-Linje-out)  delimited by size
+                  into Kontoudskrift-CSV-Linje
+                  with pointer pos
+           end-string
+           write Kontoudskrift-CSV-Linje
            EXIT.
 
      
 
      *> --- Her laver vi addition for total sum ---
       skriv-konto-totals.
+     *> --- Overflowede transaktioners beløb (akkumuleret i
+     *>     tilføj-transaktion-til-konto - se akkumuler-overflow-
+     *>     transaktion-i-saldo) lægges til, så Total-Saldo-DKK-IN/
+     *>     -OUT/TOTAL-SUM-DKK nedenfor er kontoens fulde, korrekte
+     *>     saldo, selv for konti med flere end MAX-TRANS
+     *>     transaktioner i året ---
+           add KT-OVERFLOW-SALDO-DKK-IN (I-KONTO) to Total-Saldo-DKK-IN
+           add KT-OVERFLOW-SALDO-DKK-OUT (I-KONTO) to Total-Saldo-DKK-OUT
+           add KT-OVERFLOW-SALDO-DKK-IN (I-KONTO) to TOTAL-SUM-DKK
+           add KT-OVERFLOW-SALDO-DKK-OUT (I-KONTO) to TOTAL-SUM-DKK
+     *> --- Skriv "Totaler pr. måned"-blokken før års-totalerne ---
+           perform skriv-maanedlige-subtotaler
+     *> --- Gør opmærksom på, at flere transaktioner findes i ---
+     *> --- en supplerende fil, hvis kontoen er overflowet ---
+           if KT-ANTAL-TRANS-OVERFLOW (I-KONTO) > 0
+               move spaces to felt-linje
+               move 1 to pos
+               string
+                   "Bemærk: "                delimited by size
+                   function TRIM(KT-ANTAL-TRANS-OVERFLOW (I-KONTO))
+                                              delimited by size
+                   " yderligere transaktion(er) for denne konto "
+                                              delimited by size
+                   "findes i text-files/TransaktionOverflow.txt"
+                                              delimited by size
+                      into felt-linje
+                      with pointer pos
+               end-string
+               write Udskriftslinje from felt-linje
+               write Udskriftslinje from spaces
+           end-if
            write Udskriftslinje from spaces
      *> --- Skriv total indbetalt til udskrift ---
            move spaces to felt-linje
@@ -522,6 +3709,24 @@
                    with pointer pos
            end-string
            write Udskriftslinje from felt-linje
+     *> --- Skriv samme saldo i kundens foretrukne valuta, hvis en ---
+     *> --- sådan er registreret og den afviger fra DKK ---
+           perform skriv-konto-totals-i-praefereret-valuta
+     *> --- Skriv "vs. sidste år"-sammenligning, hvis kontoen havde en
+     *>     saldo registreret for et tidligere år i dette
+     *>     CURRENT-AAR-loop, og gem denne års saldo til næste år ---
+           perform skriv-sidste-aar-sammenligning
+           perform opdater-sidste-aar-saldo
+     *> --- Gemmer denne konto/års slutsaldo til KontoHistorik.txt, så
+     *>     trend/vækst-rapportering kan læse hele historikken uden at
+     *>     skulle genudlede den fra Transaktioner.txt hvert år. Springes
+     *>     over i genoptryk-mode, så et enkelt genoptryk ikke dubler
+     *>     kontoens historik-linje for året - se indlæs-checkpoint ---
+           if not REPRINT-MODE-AKTIV
+               perform skriv-konto-historik-linje
+           end-if
+     *> --- Beregn og skriv årlig rentetilskrivning på saldoen ---
+           perform beregn-og-skriv-rente
            write Udskriftslinje from spaces
            write Udskriftslinje from spaces
      *> --- Skriv afslutningshilsen til udskrift ---
@@ -540,5 +3745,56 @@
                     with pointer pos
            end-string
            write Udskriftslinje from felt-linje
+     *> --- Akkumuler denne kontos totaler til run-level ---
+     *> --- kontrol-totalerne i Korsels-Oversigt-Totaler ---
+           add KT-ANTAL-TRANS (I-KONTO) to GT-ANTAL-TRANS-TOTAL
+           add Total-Saldo-DKK-IN to GT-SALDO-IN-TOTAL
+           add Total-Saldo-DKK-OUT to GT-SALDO-OUT-TOTAL
+           add TOTAL-SUM-DKK to GT-SALDO-SUM-TOTAL
+     *> --- Flager konti med negativ saldo ved årets udgang til et ---
+     *> --- overtræks-tilsyn, sideløbende med den normale udskrift ---
+           if TOTAL-SUM-DKK < 0
+               add 1 to ANTAL-OVERTRAEK-KONTI
+               move spaces to Overtraek-Exceptions-Linje
+               move 1 to pos
+               string
+                   "AAR="                     delimited by size
+                   CURRENT-AAR-CHAR           delimited by size
+                   " KONTO-ID="               delimited by size
+                   KT-KONTO-ID (I-KONTO)      delimited by size
+                   " REG-NR="                 delimited by size
+                   KT-REG-NR (I-KONTO)        delimited by size
+                   " SALDO(DKK)="             delimited by size
+                   function TRIM(TOTAL-SUM-DKK-E)
+                                              delimited by size
+                      into Overtraek-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Overtraek-Exceptions-Linje
+           end-if
+     *> --- Flager konti, der stadig er i plus, men er under den ---
+     *> --- konfigurerede lav-saldo-grænse, til collections' eget ---
+     *> --- tilsyn - konti allerede i overtræk ovenfor optræder ikke ---
+     *> --- også her ---
+           if LAV-SALDO-GRAENSE-DKK > 0
+               and TOTAL-SUM-DKK >= 0
+               and TOTAL-SUM-DKK < LAV-SALDO-GRAENSE-DKK
+               add 1 to ANTAL-LAV-SALDO-KONTI
+               move spaces to Lav-Saldo-Exceptions-Linje
+               move 1 to pos
+               string
+                   "AAR="                     delimited by size
+                   CURRENT-AAR-CHAR           delimited by size
+                   " KONTO-ID="               delimited by size
+                   KT-KONTO-ID (I-KONTO)      delimited by size
+                   " REG-NR="                 delimited by size
+                   KT-REG-NR (I-KONTO)        delimited by size
+                   " SALDO(DKK)="             delimited by size
+                   function TRIM(TOTAL-SUM-DKK-E)
+                                              delimited by size
+                      into Lav-Saldo-Exceptions-Linje
+                      with pointer pos
+               end-string
+               write Lav-Saldo-Exceptions-Linje
+           end-if
            exit.
-           
\ No newline at end of file
