@@ -0,0 +1,26 @@
+     *> --- PRIOR-AAR-TABEL holder den seneste årsafsluttede saldo
+     *>     (DKK) pr. Konto-ID, tværs over CURRENT-AAR-loopet i
+     *>     Program-Execute, da KONTO-TABEL selv bygges forfra for hvert
+     *>     år af konto-tabel-opbygning-for-aar. skriv-konto-totals
+     *>     slår kontoen op her, FØR den opdaterer posten med årets
+     *>     egen slutsaldo, så "vs. sidste år"-linjen sammenligner med
+     *>     det faktisk foregående år, ikke det aktuelle. Lineær
+     *>     søgning (find-eller-opret), samme mønster som
+     *>     KontoBalanceTabel.cpy i Opgave11 - tabellen er ikke sorteret,
+     *>     og antallet af konti (højst MAX-KONTI) gør en lineær scan
+     *>     rigelig hurtig. ---
+       77  MAX-PRIOR-AAR            PIC 9(5)   VALUE 50000.
+       77  PY-INDEX                 PIC 9(5)   VALUE 0.
+
+       77  PRIOR-AAR-FOUND-FLAG     PIC X      VALUE "N".
+           88 PRIOR-AAR-FUNDET               VALUE "Y".
+           88 PRIOR-AAR-IKKE-FUNDET          VALUE "N".
+
+       01  PRIOR-AAR-TABEL.
+           05 ANTAL-PRIOR-AAR       PIC 9(5) VALUE 0.
+           05 PY-POST OCCURS 50000 TIMES.
+              10 PY-KONTO-ID        PIC X(14).
+     *> --- Året den lagrede saldo stammer fra - bruges kun til ---
+     *> --- diagnosticering, selve opslaget sker på PY-KONTO-ID ---
+              10 PY-AAR             PIC 9(4).
+              10 PY-SALDO-DKK       PIC S9(13)V99 COMP-3 VALUE 0.
