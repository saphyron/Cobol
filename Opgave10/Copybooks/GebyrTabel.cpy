@@ -0,0 +1,26 @@
+     *> --- Satser for det årlige kontovedligeholdelsesgebyr, genereret
+     *>     som en normal transaktion ved årets udgang af
+     *>     generer-og-tilfoej-aarligt-gebyr i opgave10.cob. Tabellen
+     *>     er opbygget som en literal-initialiseret FILLER-blok
+     *>     redefineret som en post-tabel, samme mønster som
+     *>     Rente-Sats-Tabel (Rente.cpy) og Valuta-Kurs-Tabel
+     *>     (Valuta.cpy). Nøglen er kontoens status - lukkede konti
+     *>     (status "L") har en sats på 0 og pålægges derfor intet
+     *>     gebyr. Aktive konti (status "A") pålægges kun gebyret, hvis
+     *>     kontoen havde mindst GS-MIN-ANTAL-TRANS transaktioner i
+     *>     året, så helt urørte (dormant) konti går fri. ---
+      02 ANTAL-GEBYR-SATSER         pic 9(3)  value 2.
+      02 Gebyr-Sats-Tabel-Data.
+           03 FILLER   pic x(17) value "A0000100000005000".
+           03 FILLER   pic x(17) value "L0000000000000000".
+      02 Gebyr-Sats-Tabel REDEFINES Gebyr-Sats-Tabel-Data.
+           03 GS-POST OCCURS 2 TIMES.
+                04 GS-STATUS-KODE    pic x.
+                04 GS-MIN-ANTAL-TRANS pic 9(5).
+                04 GS-GEBYR-DKK      pic 9(9)v99.
+      02 GS-INDEX                   pic 9(3)  value 0.
+      02 GEBYR-BELOB-DKK            pic s9(13)v99 COMP-3 VALUE 0.
+      02 GEBYR-BELOB-EDIT           pic -(9)9.99.
+      02 GEBYR-SATS-FOUND-FLAG      pic x value "N".
+           88 GEBYR-SATS-FUNDET          value "Y".
+           88 GEBYR-SATS-IKKE-FUNDET     value "N".
