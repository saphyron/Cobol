@@ -0,0 +1,15 @@
+     *> --- En transaktionslinje, indlæst fra Transaktioner.txt ---
+      02 KONTO-ID              pic x(14).
+      02 REG-NR                pic x(6).
+      02 NAVN                  pic x(30).
+      02 ADRESSE               pic x(50).
+     *> --- Kunde-Id fra kundestamdata (KUNDER.cpy), så kontoen kan ---
+     *> --- slås op i KUNDE-TABEL med en rigtig nøgle i stedet for ---
+     *> --- kontonummer/navn-matching - se find-eller-opret-konto og ---
+     *> --- kunde-info-fra-konto ---
+      02 KUNDE-ID               pic x(10).
+      02 BELOB                 pic x(16).
+      02 VALUTA                pic x(4).
+      02 TRANSAKTIONS-TYPE     pic x(20).
+      02 BUTIK                 pic x(20).
+      02 DATO                  pic x(26).
