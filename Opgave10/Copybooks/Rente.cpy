@@ -0,0 +1,18 @@
+     *> --- Rentesatser til beregning af årlig rentetilskrivning på
+     *>     kontoens saldo ved årets udgang. Tabellen er opbygget som
+     *>     en literal-initialiseret FILLER-blok redefineret som en
+     *>     post-tabel, samme mønster som Valuta-Kurs-Tabel i
+     *>     Valuta.cpy - beregn-og-skriv-rente i opgave10.cob slår
+     *>     kontoens status op i tabellen i stedet for at kende satsen.
+     *>     Rentesatsen er angivet i procent med 4 decimaler. ---
+      02 ANTAL-RENTE-SATSER         pic 9(3)  value 2.
+      02 Rente-Sats-Tabel-Data.
+           03 FILLER   pic x(7)     value "A015000".
+           03 FILLER   pic x(7)     value "L000000".
+      02 Rente-Sats-Tabel REDEFINES Rente-Sats-Tabel-Data.
+           03 RS-POST OCCURS 2 TIMES.
+                04 RS-STATUS-KODE   pic x.
+                04 RS-SATS          pic 9(2)v9999.
+      02 RS-INDEX                   pic 9(3)  value 0.
+      02 RENTE-BELOB-DKK            pic s9(13)v99 COMP-3 VALUE 0.
+      02 RENTE-BELOB-DKK-E          pic -ZZZZZZZZZZ9.99.
