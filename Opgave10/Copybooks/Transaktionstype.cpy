@@ -0,0 +1,48 @@
+     *> --- Transaktionstype-kodetabel: slår den frie tekst i
+     *>     TRANSAKTIONS-TYPE op i en kort kode, en standardiseret
+     *>     label til udskriften, og en ind/ud-retning - retningen
+     *>     driver klassifikationen i Total-Saldo-DKK-IN/OUT, i stedet
+     *>     for at gætte den ud fra fortegnet på BELOB. Kendes typen
+     *>     ikke (TRANSAKTIONS-TYPE er tom eller matcher ingen post),
+     *>     falder sæt-transaktionstype-retning tilbage til den gamle
+     *>     fortegnsbaserede klassifikation, så ingen transaktion går
+     *>     tabt i totalerne. Tabellen er opbygget som en literal-
+     *>     initialiseret FILLER-blok redefineret som en post-tabel,
+     *>     samme mønster som Valuta-Kurs-Tabel (Valuta.cpy) og
+     *>     Rente-Sats-Tabel (Rente.cpy). ---
+      02 ANTAL-TRANS-TYPER        pic 9(3) value 6.
+      02 Trans-Type-Tabel-Data.
+           03 FILLER   pic x(43) value
+               "01INDBETALING         Indbetaling         I".
+           03 FILLER   pic x(43) value
+               "02UDBETALING          Udbetaling          U".
+           03 FILLER   pic x(43) value
+               "03GEBYR               Gebyr               U".
+           03 FILLER   pic x(43) value
+               "04OVERFOERSEL IND     Overfoersel, ind    I".
+           03 FILLER   pic x(43) value
+               "05OVERFOERSEL UD      Overfoersel, ud     U".
+           03 FILLER   pic x(43) value
+               "06RENTE               Rente               I".
+      02 Trans-Type-Tabel REDEFINES Trans-Type-Tabel-Data.
+           03 TT-POST OCCURS 6 TIMES.
+                04 TT-KODE         pic x(2).
+                04 TT-RAW-TEKST    pic x(20).
+                04 TT-LABEL        pic x(20).
+                04 TT-RETNING      pic x.
+                     88 TT-IND     value "I".
+                     88 TT-UD      value "U".
+      02 TT-INDEX                 pic 9(3) value 0.
+     *> --- Sat af sæt-transaktionstype-retning, True hvis
+     *>     TRANSAKTIONS-TYPE matchede en post i Trans-Type-Tabel ---
+      02 TRANS-TYPE-FLAG          pic x    value "N".
+           88 TRANS-TYPE-FUNDET        value "Y".
+           88 TRANS-TYPE-IKKE-FUNDET   value "N".
+     *> --- Kopi af den matchede posts label/retning, taget ved selve
+     *>     match-tidspunktet i loopet (TT-INDEX peger ikke
+     *>     nødvendigvis længere på den matchede post, når loopet er
+     *>     afsluttet) ---
+      02 TT-MATCHET-LABEL         pic x(20) value spaces.
+      02 TT-MATCHET-RETNING       pic x     value space.
+           88 TT-MATCHET-IND      value "I".
+           88 TT-MATCHET-UD       value "U".
