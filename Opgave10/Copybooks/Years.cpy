@@ -0,0 +1,8 @@
+     *> --- Årsinterval og løbevariabler for kontoudskrift-kørslen ---
+      01 Aar-Parametre.
+           02 START-AAR            pic 9(4)   value 2023.
+           02 SLUT-AAR             pic 9(4)   value 2023.
+      01 Aar-Loeb-Felter.
+           02 CURRENT-AAR          pic 9(4)   value 0.
+           02 CURRENT-AAR-CHAR     pic x(4)   value spaces.
+           02 AAR-FRA-DATO         pic x(4)   value spaces.
