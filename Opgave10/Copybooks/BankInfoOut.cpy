@@ -2,6 +2,10 @@
       01 REG-NR-BANK-TRIM          pic x(4)     value spaces.
       01 REG-NR-KUNDE-TRIM-6       pic x(6)     value spaces.
       01 REG-NR-KUNDE-TRIM-4       pic x(4)     value spaces.
+     *> --- Søgenøgle til SEARCH ALL i BANK-TABEL - samme bredde og ---
+     *>     venstrejustering som BT-REG-NR, så et match kan slås op ---
+     *>     binært i stedet for at scanne tabellen lineært ---
+      01 REG-NR-SEARCH-KEY         pic x(6)     value spaces.
      *> --- Output-linjer --- (300 tegn hver)
       01 Bank-Info-KontoUdskrift.
            02 REG-NR-OUT        pic x(300)     value spaces.
