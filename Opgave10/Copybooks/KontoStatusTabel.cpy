@@ -0,0 +1,40 @@
+     *> --- KONTO-STATUS-TABEL holder hele den valgfri KontoStatus.txt
+     *>     i memory, indlæst én gang af indlæs-konto-status-tabel i
+     *>     opgave10.cob. find-eller-opret-konto slår KONTO-ID op i
+     *>     tabellen, når en konto oprettes, og kopierer status og
+     *>     evt. lukkedato ind i KT-STATUS-KODE/KT-LUKKE-DATO - helt
+     *>     som BANK-TABEL gør det for bankoplysninger. ---
+       77  MAX-KONTO-STATUS    PIC 9(5)     VALUE 50000.
+
+       77  KS-INDEX            PIC 9(5)     VALUE 0.
+
+       77  KONTO-STATUS-FUNDET-FLAG PIC X   VALUE "N".
+           88 KONTO-STATUS-FUNDET           VALUE "Y".
+           88 KONTO-STATUS-IKKE-FUNDET      VALUE "N".
+
+       01  KONTO-STATUS-TABEL.
+           05 KS-ANTAL                     PIC 9(5) VALUE 0.
+     *> --- ASCENDING KEY/INDEXED BY - sorteres én gang af
+     *>     sorter-konto-status-tabel, så opslaget kan ske med
+     *>     SEARCH ALL, samme mønster som BANK-TABEL ---
+           05 KS-POST OCCURS 50000 TIMES
+                  ASCENDING KEY IS KS-KONTO-ID
+                  INDEXED BY KS-IDX.
+              10 KS-KONTO-ID               PIC X(14).
+              10 KS-STATUS-KODE            PIC X.
+              10 KS-LUKKE-DATO             PIC X(10).
+     *> --- Tilmelding til e-udskrift for denne konto, kopieret ind i
+     *>     KT-E-STATEMENT-FLAG af find-eller-opret-konto - se
+     *>     Transaktion.cpy ---
+              10 KS-E-STATEMENT-FLAG       PIC X.
+
+     *> --- Løbevariabler og bytte-felt til bobbel-sortering af
+     *>     KONTO-STATUS-TABEL efter KS-KONTO-ID ---
+       01  Konto-Status-Sort-Loeb.
+           05 KS-SORT-I                PIC 9(5)    VALUE 0.
+           05 KS-SORT-J                PIC 9(5)    VALUE 0.
+       01  Konto-Status-Sort-Swap.
+           05 SWAP-KS-KONTO-ID         PIC X(14).
+           05 SWAP-KS-STATUS-KODE      PIC X.
+           05 SWAP-KS-LUKKE-DATO       PIC X(10).
+           05 SWAP-KS-E-STATEMENT-FLAG PIC X.
