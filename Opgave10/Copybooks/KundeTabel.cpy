@@ -0,0 +1,59 @@
+     *> --- KUNDE-TABEL holder hele Kundeoplysninger.txt i memory,
+     *>     indlæst én gang af indlæs-kunde-tabel i opgave10.cob.
+     *>     kunde-info-fra-konto slår derefter KT-KUNDE-ID op i
+     *>     tabellen (mod KU-KUNDE-ID fra kundestamdata), så joinet til
+     *>     kundemasteren sker på en rigtig nøgle i stedet for at tage
+     *>     navn/adresse fra den enkelte transaktionslinje - helt som
+     *>     BANK-TABEL/KONTO-STATUS-TABEL gør det for deres
+     *>     respektive stamdata. Har kontoen ingen Kunde-Id (f.eks.
+     *>     konti oprettet før det felt fandtes), falder
+     *>     kunde-info-fra-konto tilbage til en lineær søgning på
+     *>     KU-KONTONUMMER. ---
+       77  MAX-KUNDER          PIC 9(5)     VALUE 50000.
+
+       77  KU-INDEX            PIC 9(5)     VALUE 0.
+
+       77  KUNDE-TABEL-FUND-FLAG PIC X      VALUE "N".
+           88 KUNDE-FUNDET                 VALUE "Y".
+           88 KUNDE-IKKE-FUNDET            VALUE "N".
+
+       01  KUNDE-TABEL.
+           05 KU-ANTAL-KUNDER              PIC 9(5) VALUE 0.
+     *> --- ASCENDING KEY/INDEXED BY - tabellen sorteres én gang af ---
+     *> --- sorter-kunde-tabel, så kunde-info-fra-konto kan slå op ---
+     *> --- med SEARCH ALL (binær søgning), samme mønster som ---
+     *> --- BANK-TABEL/KONTO-STATUS-TABEL. Nøglen er KU-KUNDE-ID, da ---
+     *> --- det er den nøgle, konti nu joines på (se KT-KUNDE-ID) ---
+           05 KU-POST OCCURS 50000 TIMES
+                  ASCENDING KEY IS KU-KUNDE-ID
+                  INDEXED BY KU-IDX.
+              10 KU-KUNDE-ID              PIC X(10).
+              10 KU-FULD-NAVN             PIC X(40).
+              10 KU-KONTONUMMER           PIC X(10).
+              10 KU-VEJNAVN               PIC X(30).
+              10 KU-HUSNUMMER             PIC X(10).
+              10 KU-POSTNUMMER            PIC X(4).
+              10 KU-BYNAVN                PIC X(20).
+              10 KU-TELEFON               PIC X(15).
+              10 KU-EMAIL                 PIC X(30).
+     *> --- Kundens foretrukne valuta, se
+     *>     skriv-konto-totals-i-praefereret-valuta i opgave10.cob ---
+              10 KU-VALUTAKODE            PIC X(3).
+
+     *> --- Løbevariabler og bytte-felt til bobbel-sortering af ---
+     *> --- KUNDE-TABEL efter KU-KONTONUMMER, samme mønster som ---
+     *> --- sorter-bank-tabel bruger for BANK-TABEL ---
+       01  Kunde-Sort-Loeb.
+           05 KUNDE-SORT-I              PIC 9(5)    VALUE 0.
+           05 KUNDE-SORT-J              PIC 9(5)    VALUE 0.
+       01  Kunde-Sort-Swap.
+           05 SWAP-KU-KUNDE-ID          PIC X(10).
+           05 SWAP-KU-FULD-NAVN         PIC X(40).
+           05 SWAP-KU-KONTONUMMER       PIC X(10).
+           05 SWAP-KU-VEJNAVN           PIC X(30).
+           05 SWAP-KU-HUSNUMMER         PIC X(10).
+           05 SWAP-KU-POSTNUMMER        PIC X(4).
+           05 SWAP-KU-BYNAVN            PIC X(20).
+           05 SWAP-KU-TELEFON           PIC X(15).
+           05 SWAP-KU-EMAIL             PIC X(30).
+           05 SWAP-KU-VALUTAKODE        PIC X(3).
