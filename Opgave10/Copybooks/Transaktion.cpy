@@ -1,4 +1,9 @@
-       77  MAX-KONTI           PIC 9(5)     VALUE 7000.
+     *> --- MAX-KONTI er bevidst sat langt over det, vi reelt ser i en
+     *>     årsbatch. Konti der alligevel overstiger tabellen bliver ikke
+     *>     tabt - find-eller-opret-konto i opgave10.cob lægger dem i
+     *>     Konto-Overflow-Out til en efterfølgende 2. kørsel, i stedet
+     *>     for at stoppe hele batchen. ---
+       77  MAX-KONTI           PIC 9(5)     VALUE 50000.
        77  MAX-TRANS           PIC 9(5)     VALUE 20.
 
        77  I-KONTO             PIC 9(5)     VALUE 0.
@@ -8,14 +13,57 @@
            88 KONTO-FUNDET                 VALUE "Y".
            88 KONTO-IKKE-FUNDET            VALUE "N".
 
+     *> --- Sat til TRUE af find-eller-opret-konto, når en konto ikke
+     *>     kunne oprettes fordi KONTO-TABEL er fuld. Transaktionen
+     *>     springes da over i stedet for at blive tilføjet. ---
+       77  KONTO-TABEL-FULD-FLAG PIC X      VALUE "N".
+           88 KONTO-TABEL-FULD              VALUE "Y".
+           88 KONTO-TABEL-IKKE-FULD         VALUE "N".
+
        01  KONTO-TABEL.
            05 ANTAL-KONTI                  PIC 9(5) VALUE 0.
-           05 KONTO-POST OCCURS 7000 TIMES.
+           05 KONTO-POST OCCURS 50000 TIMES.
               10 KT-KONTO-ID              PIC X(14).
               10 KT-REG-NR                PIC X(6).
               10 KT-NAVN                  PIC X(30).
               10 KT-ADRESSE               PIC X(50).
+     *> --- Kunde-Id fra kundestamdata, kopieret fra transaktionens
+     *>     KUNDE-ID i find-eller-opret-konto. Forbliver spaces for
+     *>     konti oprettet før dette felt fandtes, eller hvor
+     *>     transaktionen ikke har en Kunde-Id - kunde-info-fra-konto
+     *>     falder da tilbage til at slå op på KT-KONTO-ID ---
+              10 KT-KUNDE-ID              PIC X(10) VALUE SPACES.
               10 KT-ANTAL-TRANS           PIC 9(5)  VALUE 0.
+     *> --- Tæller transaktioner for kontoen, der er overflowet ud af
+     *>     KT-TRANS (se tilføj-transaktion-til-konto i opgave10.cob) ---
+              10 KT-ANTAL-TRANS-OVERFLOW  PIC 9(5)  VALUE 0.
+     *> --- De overflowede transaktioners beløb i DKK, akkumuleret af
+     *>     tilføj-transaktion-til-konto, så kontoens saldo på
+     *>     udskriften stadig er korrekt og fuldstændig, selv om de
+     *>     enkelte overflow-linjer kun skrives til
+     *>     TransaktionOverflow.txt og ikke med på selve udskriften -
+     *>     lagt til Total-Saldo-DKK-IN/-OUT/TOTAL-SUM-DKK af
+     *>     skriv-konto-totals ---
+              10 KT-OVERFLOW-SALDO-DKK-IN  PIC S9(13)V99 COMP-3
+                                            VALUE 0.
+              10 KT-OVERFLOW-SALDO-DKK-OUT PIC S9(13)V99 COMP-3
+                                            VALUE 0.
+     *> --- Kontostatus, slået op én gang ved kontoens oprettelse i
+     *>     find-eller-opret-konto fra den valgfri KontoStatus.txt
+     *>     (se KontoStatusTabel.cpy/indlæs-konto-status-tabel) ---
+              10 KT-STATUS-KODE           PIC X     VALUE "A".
+                 88 KT-KONTO-AKTIV                  VALUE "A".
+                 88 KT-KONTO-LUKKET                 VALUE "L".
+              10 KT-LUKKE-DATO            PIC X(10) VALUE SPACES.
+     *> --- Tilmelding til e-udskrift, slået op samme sted som
+     *>     KT-STATUS-KODE ovenfor, fra KontoStatus.txt. Forbliver "N"
+     *>     (papirudskrift) for konti, der ikke findes i filen - se
+     *>     læs-og-skriv-kontoudskrift, der omdirigerer udskriften til
+     *>     text-files/EStatementer/ i stedet for papirfilen, når
+     *>     kontoen er tilmeldt ---
+              10 KT-E-STATEMENT-FLAG      PIC X     VALUE "N".
+                 88 KT-E-STATEMENT-TILMELDT         VALUE "Y".
+                 88 KT-E-STATEMENT-FRAVALGT         VALUE "N".
               10 KT-TRANS OCCURS 20 TIMES.
                  15 KT-BELOB              PIC X(16).
                  15 KT-VALUTA             PIC X(4).
