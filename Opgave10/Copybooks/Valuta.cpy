@@ -0,0 +1,19 @@
+     *> --- Valutakurser til omregning af transaktionsbeløb til DKK.
+     *>     Tabellen er opbygget som en literal-initialiseret FILLER-
+     *>     blok redefineret som en post-tabel, så en ny valutakode
+     *>     tilføjes ved blot at tilføje én FILLER-linje og opdatere
+     *>     ANTAL-VALUTAER - konverter-belob-til-dkk i opgave10.cob
+     *>     slår koden op i tabellen i stedet for at kende den. ---
+      02 ANTAL-VALUTAER             pic 9(3)  value 6.
+      02 Valuta-Kurs-Tabel-Data.
+           03 FILLER   pic x(9)     value "DKK010000".
+           03 FILLER   pic x(9)     value "EUR074500".
+           03 FILLER   pic x(9)     value "USD069000".
+           03 FILLER   pic x(9)     value "GBP087000".
+           03 FILLER   pic x(9)     value "SEK006600".
+           03 FILLER   pic x(9)     value "NOK006500".
+      02 Valuta-Kurs-Tabel REDEFINES Valuta-Kurs-Tabel-Data.
+           03 VK-POST OCCURS 6 TIMES.
+                04 VK-KODE          pic x(3).
+                04 VK-KURS          pic 9(2)v9999.
+      02 WS-BELOB-DKK-NUM           pic s9(13)v99 COMP-3 VALUE 0.
