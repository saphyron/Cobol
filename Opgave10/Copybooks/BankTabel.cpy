@@ -0,0 +1,45 @@
+     *> --- BANK-TABEL holder hele Banker.txt i memory, indlæst én gang
+     *>     af indlæs-bank-tabel i opgave10.cob. bank-info-fra-konto
+     *>     slår derefter REG-NR op i tabellen i stedet for at åbne og
+     *>     scanne Banker.txt forfra for hver konto, helt som
+     *>     KONTO-TABEL i Transaktion.cpy gør det for konti. ---
+       77  MAX-BANKER          PIC 9(5)     VALUE 5000.
+
+       77  BT-INDEX            PIC 9(5)     VALUE 0.
+
+       77  BANK-TABEL-FUND-FLAG PIC X       VALUE "N".
+           88 BANK-TABEL-FUNDET            VALUE "Y".
+           88 BANK-TABEL-IKKE-FUNDET       VALUE "N".
+
+       01  BANK-TABEL.
+           05 BT-ANTAL-BANKER              PIC 9(5) VALUE 0.
+     *> --- ASCENDING KEY/INDEXED BY gør det muligt for bank-info-fra-
+     *>     konto at bruge SEARCH ALL (binær søgning) på BT-REG-NR i
+     *>     stedet for en lineær scanning - tabellen sorteres én gang
+     *>     af sorter-bank-tabel i opgave10.cob, lige efter indlæsning ---
+           05 BT-POST OCCURS 5000 TIMES
+                  ASCENDING KEY IS BT-REG-NR
+                  INDEXED BY BT-IDX.
+              10 BT-REG-NR                PIC X(6).
+              10 BT-BANKNAVN              PIC X(30).
+              10 BT-BANKADDRESSE          PIC X(50).
+              10 BT-TELEFON               PIC X(15).
+              10 BT-EMAIL                 PIC X(30).
+     *> --- Sat til "Y" af reconciler-bank-og-transaktioner, hvis ---
+     *> --- mindst én transaktion refererer denne bank ---
+              10 BT-SEEN-FLAG             PIC X       VALUE "N".
+                 88 BT-SET-SEEN                       VALUE "Y".
+                 88 BT-IKKE-SET-SEEN                  VALUE "N".
+
+     *> --- Løbevariabler og bytte-felt til bobbel-sortering af ---
+     *> --- BANK-TABEL efter BT-REG-NR, samme mønster som ---
+     *> --- sorter-transaktioner-for-konto bruger for KT-TRANS ---
+       01  Bank-Sort-Loeb.
+           05 BANK-SORT-I               PIC 9(5)    VALUE 0.
+           05 BANK-SORT-J               PIC 9(5)    VALUE 0.
+       01  Bank-Sort-Swap.
+           05 SWAP-BT-REG-NR            PIC X(6).
+           05 SWAP-BT-BANKNAVN          PIC X(30).
+           05 SWAP-BT-BANKADDRESSE      PIC X(50).
+           05 SWAP-BT-TELEFON           PIC X(15).
+           05 SWAP-BT-EMAIL             PIC X(30).
