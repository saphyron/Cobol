@@ -0,0 +1,24 @@
+     *> --- Akkumulerer valuta-eksponering (transaktionsvolumen i
+     *>     original valuta og konverteret DKK-værdi) pr. ValutaKode,
+     *>     hen over hele kørslen (alle konti, alle år). Et indeks i
+     *>     VE-POST svarer 1:1 til samme indeks i Valuta-Kurs-Tabel
+     *>     (Valuta.cpy) - konverter-belob-til-dkk opdaterer VE-POST
+     *>     (VK-INDEX) lige efter et vellykket valutaopslag.
+     *>     skriv-valuta-eksponering-rapport skriver tabellen til
+     *>     text-files/ValutaEksponering.txt én gang ved kørslens
+     *>     afslutning, så treasury kan se transaktionsvolumen og
+     *>     DKK-modværdi pr. valuta uden at skulle skrive engangs-
+     *>     scripts mod KundeUdskrift.txt. ---
+      02 VE-POST OCCURS 6 TIMES.
+           03 VE-ANTAL-TRANS         pic 9(7)      value 0.
+           03 VE-VOLUMEN-ORIGINAL    pic s9(13)v99 COMP-3 value 0.
+           03 VE-VOLUMEN-DKK         pic s9(13)v99 COMP-3 value 0.
+     *> --- Transaktioner, hvis ValutaKode ikke matcher nogen post i
+     *>     Valuta-Kurs-Tabel, behandles som direkte DKK (se
+     *>     konverter-belob-til-dkk) og akkumuleres separat her, så de
+     *>     ikke mangler i rapportens totaler ---
+      02 VE-ANTAL-TRANS-UKENDT       pic 9(7)      value 0.
+      02 VE-VOLUMEN-DKK-UKENDT       pic s9(13)v99 COMP-3 value 0.
+      02 VE-INDEX                    pic 9(3)      value 0.
+      02 VE-VOLUMEN-ORIGINAL-E       pic -ZZZZZZZZZZ9.99.
+      02 VE-VOLUMEN-DKK-E            pic -ZZZZZZZZZZ9.99.
