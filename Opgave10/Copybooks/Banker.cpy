@@ -0,0 +1,6 @@
+     *> --- Stamdata for en bank, indlæst fra Banker.txt ---
+      02 REG-NR              pic x(6).
+      02 BANKNAVN            pic x(30).
+      02 BANKADDRESSE        pic x(50).
+      02 TELEFON             pic x(15).
+      02 EMAIL               pic x(30).
