@@ -0,0 +1,35 @@
+     *> --- BANK-PRAEFIKS-TABEL opsummerer BANK-TABEL til ét felt pr.
+     *>     distinkt 4-cifret REG-NR-praefiks, bygget én gang af
+     *>     byg-bank-praefiks-tabel i opgave10.cob, lige efter
+     *>     sorter-bank-tabel har sorteret BANK-TABEL på det fulde
+     *>     6-karakters BT-REG-NR. bank-info-fra-konto slår det
+     *>     afkortede REG-NR-KUNDE-TRIM-4 op her, i stedet for at stole
+     *>     blindt på substring-afkortningen - deler mere end ét
+     *>     distinkt BT-REG-NR samme 4-cifrede praefiks, er praefikset
+     *>     ambigt, og kontoen kan ikke sikkert matches til en bestemt
+     *>     bank ud fra de fire cifre alene. ---
+       77  MAX-BANK-PRAEFIKSER     PIC 9(5)     VALUE 5000.
+
+       77  BP-INDEX                PIC 9(5)     VALUE 0.
+
+       77  BANK-PRAEFIKS-FUND-FLAG PIC X        VALUE "N".
+           88 BANK-PRAEFIKS-FUNDET               VALUE "Y".
+           88 BANK-PRAEFIKS-IKKE-FUNDET          VALUE "N".
+
+       01  BANK-PRAEFIKS-TABEL.
+           05 BP-ANTAL                      PIC 9(5) VALUE 0.
+     *> --- ASCENDING KEY/INDEXED BY - BT-POST er allerede sorteret på
+     *>     det fulde BT-REG-NR, saa praefikserne kommer fra byg-bank-
+     *>     praefiks-tabel i samme (ascending) orden, og tabellen kan
+     *>     derfor slås op med SEARCH ALL ligesom BANK-TABEL selv ---
+           05 BP-POST OCCURS 5000 TIMES
+                  ASCENDING KEY IS BP-PRAEFIKS
+                  INDEXED BY BP-IDX.
+               10 BP-PRAEFIKS             PIC X(4).
+     *> --- Det første (laveste) fulde BT-REG-NR, der gav dette
+     *>     praefiks - kun brugbart, naar BP-ER-UNIK er True ---
+               10 BP-REG-NR               PIC X(6).
+               10 BP-ANTAL-BANKER         PIC 9(3).
+               10 BP-AMBIGU-FLAG          PIC X    VALUE "N".
+                  88 BP-ER-AMBIGU                  VALUE "Y".
+                  88 BP-ER-UNIK                    VALUE "N".
