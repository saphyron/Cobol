@@ -6,12 +6,27 @@
       file-control.
            select Kunde-File assign to "Kundeoplysninger.txt"
                organization is line sequential.
+     *> Det faelles kundeudtraek-layout, se KundeUdtraekRecord.cpy -
+     *> samme post som Opgave7/Opgave7del2 skriver
+           select Kunde-Udtraek-Out assign to "OutKundeoplysninger.txt"
+               organization is line sequential.
+     *> Poster, hvor Postnummer ikke bestaar af 4 cifre, ryger her i
+     *> stedet for i produktionsudtraekket, se formater-postnummer-flag -
+     *> samme validering som Opgave7del2
+           select Kunde-Fil-exceptions-out assign to
+               "PostnummerExceptions.txt"
+               organization is line sequential.
 
       data division.
       file section.
       FD Kunde-File.
       01 Kunde-Information.
            copy "KUNDER.cpy".
+      fd Kunde-Udtraek-Out.
+           copy "KundeUdtraekRecord.cpy".
+      fd Kunde-Fil-exceptions-out.
+      01 Kunde-Information-exceptions-out.
+           02 felt-linje-exceptions pic x(300) value spaces.
 
       working-storage section.
       01 EOF-check               pic x value "N".
@@ -20,22 +35,28 @@
       01 Rens-Fuld-Navn          pic x(40)    value spaces.
       01 Addresse                pic x(90)    value spaces.
       01 Rens-Addresse           pic x(90)    value spaces.
+     *> Sat af formater-postnummer-flag - True hvis Postnummer er et
+     *> gyldigt 4-cifret dansk postnummer
+      01 Postnummer-Flag         pic x value "Y".
+           88 Postnummer-Gyldig  value "Y".
+           88 Postnummer-Ugyldig value "N".
 
       procedure division.
       Program-Execute.
-           open input Kunde-File
+           open input Kunde-File output Kunde-Udtraek-Out
+               output Kunde-Fil-exceptions-out
 
            perform until end-of-file
                read Kunde-File
                    at end set end-of-file to TRUE
                not at end
-                   string function TRIM(Fornavn) delimited by size 
-                   " "                           delimited by size 
+                   string function TRIM(Fornavn) delimited by size
+                   " "                           delimited by size
                    function TRIM(Efternavn)      delimited by size
                       into Fuld-Navn
                    end-string
-                   string function TRIM(Vejnavn) delimited by size 
-                   " "                           delimited by size 
+                   string function TRIM(Vejnavn) delimited by size
+                   " "                           delimited by size
                    function TRIM(Husnummer)      delimited by size
                       into Addresse
                    end-string
@@ -51,8 +72,48 @@
                    display "Telefon: " Telefon
                    display "Email: " Email
                    display "-------------------------------"
+
+                   perform byg-og-skriv-kunde-udtraek
                end-read
            end-perform
-           close Kunde-File
+           close Kunde-File Kunde-Udtraek-Out Kunde-Fil-exceptions-out
 
            stop run.
+
+     *> Bygger den faelles kundeudtraek-post direkte fra KUNDER.cpy-
+     *> felterne og skriver den - se KundeUdtraekRecord.cpy. Poster med
+     *> et ugyldigt Postnummer skal ikke med i produktionsudtraekket -
+     *> de ryger i stedet i exceptions-filen, samme regel som
+     *> Opgave7del2
+      byg-og-skriv-kunde-udtraek.
+           perform formater-postnummer-flag
+           move Kunde-Id      to KUL-KUNDE-ID
+           move Fuld-Navn     to KUL-FULD-NAVN
+           move Kontonummer   to KUL-KONTONUMMER
+           move Balance       to KUL-BALANCE
+           move Valutakode    to KUL-VALUTAKODE
+           move Vejnavn       to KUL-VEJNAVN
+           move Husnummer     to KUL-HUSNUMMER
+           move Postnummer    to KUL-POSTNUMMER
+           move By-navn       to KUL-BYNAVN
+           move Telefon       to KUL-TELEFON
+           move Email         to KUL-EMAIL
+           if Postnummer-Gyldig
+               write KUNDE-UDTRAEK-LINJE
+           else
+               move spaces to felt-linje-exceptions
+               move KUNDE-UDTRAEK-LINJE to felt-linje-exceptions
+               write Kunde-Information-exceptions-out
+                   from felt-linje-exceptions
+           end-if
+           exit.
+
+     *> Et gyldigt dansk postnummer er 4 cifre - er Postnummer ikke
+     *> numerisk, eller fyldt med blanke, er det ikke brugbart
+      formater-postnummer-flag.
+           if Postnummer is numeric and Postnummer not = spaces
+               set Postnummer-Gyldig to TRUE
+           else
+               set Postnummer-Ugyldig to TRUE
+           end-if
+           exit.
