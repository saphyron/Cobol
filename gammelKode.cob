@@ -9,6 +9,27 @@
                not at end
                move Konto-ID of Transaktion-Information(1:14)
                    to NASTE-KONTO-ID
+     *> --- Kontrolbruddet nedenfor forudsaetter, at Transaktioner.txt
+     *>     allerede er sorteret efter Konto-ID - en konto, der dukker
+     *>     op igen efter at en senere Konto-ID er set, ville ellers
+     *>     blive splittet i to fragmenterede totaler i stedet for en
+     *>     samlet. FORRIGE-KONTO-ID-LAEST opdateres for hver laest
+     *>     post (uafhaengigt af selve kontrolbruddet), saa en
+     *>     faldende Konto-ID kan fanges, foer den naar frem til
+     *>     skriv-konto-totals ---
+               if FORRIGE-KONTO-ID-LAEST not = spaces
+                   and NASTE-KONTO-ID < FORRIGE-KONTO-ID-LAEST
+                   set Input-Ikke-Sorteret to TRUE
+                   display "FEJL: Transaktioner.txt er ikke sorteret "
+                       "efter Konto-ID - kontonr. " NASTE-KONTO-ID
+                       " kommer efter " FORRIGE-KONTO-ID-LAEST
+                   display "Kontrolbrud-tilgangen i gammelKode.cob kan"
+                       " ikke bruges paa denne fil - afbryder."
+                   set end-of-file to TRUE
+               end-if
+               move NASTE-KONTO-ID to FORRIGE-KONTO-ID-LAEST
+
+               if Input-Sorteret-OK
                if function TRIM(Konto-ID-NU) not = spaces
                    and NASTE-KONTO-ID not = function TRIM(
                        KONTO-ID-NU) perform skriv-konto-totals
@@ -23,14 +44,18 @@
                    perform kunde-info-fra-transaktion
                    perform skriv-konto-header
                end-if
-     
+
      *> --- Udfyld transaktions felter fra transaktion ---
                    perform udfyld-transaktionsfelter-fra-transaktion
                    perform byg-og-skriv-transaktions-linje-til-udskrift
+               end-if
                end-read
            end-perform
-     *> --- Skriv sidste konto totals ---
-           if function TRIM(Konto-ID-NU) not = spaces
+     *> --- Skriv sidste konto totals - springes over, hvis koerslen
+     *>     blev afbrudt af en sorterings-fejl ovenfor, da Konto-ID-NU
+     *>     i saa fald kun daekker et fragment af kontoen ---
+           if Input-Sorteret-OK
+               and function TRIM(Konto-ID-NU) not = spaces
                perform skriv-konto-totals
            end-if
            close Transaktion-Data-in Kontoudskrift-Out
