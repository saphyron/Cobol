@@ -0,0 +1,318 @@
+      identification division.
+      program-id. kontoKundeKrydsreference.
+
+      environment division.
+      input-output section.
+      file-control.
+     *> --- Samme to stamdata-kilder som crmUdtraek (Opgave11) og ---
+     *> --- opgave10 læser - her brugt til en standalone data- ---
+     *> --- kvalitets-afstemning mellem dem, uafhængig af begge ---
+           select Transaktion-Data-In
+               assign to "text-files/Transaktioner.txt"
+               organization is line sequential.
+           select Kunde-Data-In
+               assign to "text-files/Kundeoplysninger.txt"
+               organization is line sequential.
+     *> --- Lister Konto-ID/Kontonummer-nøgler, der kun findes på ---
+     *> --- den ene side af de to filer ---
+           select Krydsreference-Out
+               assign to "text-files/KontoKundeKrydsreference.txt"
+               organization is line sequential.
+
+      data division.
+      file section.
+      fd Transaktion-Data-In.
+      01 Transaktion-Information.
+           copy "Opgave10/Copybooks/Transaktioner.cpy".
+     *> --- Alternativ visning af samme post - opgave10.cob omslutter
+     *>     Transaktioner.txt med en HDR-linje (antal poster) og en
+     *>     TRL-linje (se Bank-Hdr-Trl-Linje/Trans-Hdr-Trl-Linje samt
+     *>     valider-og-strip-transaktioner dér). Selve
+     *>     optælling/afstemning af de to linjer sker i opgave10.cob -
+     *>     her er det nok at springe HDR over og stoppe ved TRL, så
+     *>     krydsreferencen ikke fejlfortolker dem som
+     *>     transaktionslinjer ---
+      01 Trans-Hdr-Trl-Linje.
+           02 THT-TAG              pic x(3).
+           02 THT-ANTAL            pic 9(7).
+           02 FILLER                pic x(186).
+      fd Kunde-Data-In.
+      01 Kunde-Information.
+           copy "KUNDER.cpy".
+      fd Krydsreference-Out.
+      01 Krydsreference-Linje     pic x(200) value spaces.
+
+      working-storage section.
+      01 EOF-check-trans          pic x value "N".
+           88 end-of-file-trans   value "Y".
+           88 more-to-read-trans  value "N".
+      01 EOF-check-kunde          pic x value "N".
+           88 end-of-file-kunde   value "Y".
+           88 more-to-read-kunde  value "N".
+      01 pos                      pic 9(3) value 1.
+
+     *> --- Kundemaster i memory, sorteret og slået op på KU-KUNDE-ID - ---
+     *> --- samme copybook som opgave10/crmUdtraek bruger ---
+           copy "Opgave10/Copybooks/KundeTabel.cpy".
+
+     *> --- Distinkte Konto-ID'er fra Transaktioner.txt, se ---
+     *> --- byg-trans-konto-tabel ---
+           copy "Opgave13/Copybooks/TransKontoTabel.cpy".
+
+      01 ANTAL-KONTO-UDEN-KUNDE   pic 9(7) value 0.
+      01 ANTAL-KUNDE-UDEN-KONTO   pic 9(7) value 0.
+      01 ANTAL-TRANS-KONTO-OVERFLOW pic 9(7) value 0.
+
+      procedure division.
+      Program-Execute.
+           perform indlæs-kunde-tabel
+     *> --- Krydsreference-Out åbnes før byg-trans-konto-tabel, så ---
+     *> --- find-eller-opret-trans-konto kan skrive en BETINGELSE= ---
+     *> --- linje direkte til rapporten, hvis TRANS-KONTO-TABEL ---
+     *> --- løber fuld (se MAX-TRANS-KONTI) ---
+           open output Krydsreference-Out
+           perform byg-trans-konto-tabel
+     *> --- Konto-ID'er i Transaktioner.txt uden et matchende ---
+     *> --- Kontonummer i Kundeoplysninger.txt ---
+           perform krydsreferer-konto-mod-kunde
+     *> --- Kontonumre i Kundeoplysninger.txt, som ingen ---
+     *> --- transaktion refererer ---
+           perform krydsreferer-kunde-mod-konto
+           close Krydsreference-Out
+           display "Kunde/konto-krydsreference skrevet til "
+               "text-files/KontoKundeKrydsreference.txt"
+           display "Konto-ID uden kundestamdata: " ANTAL-KONTO-UDEN-KUNDE
+           display "Kontonummer uden transaktioner: "
+               ANTAL-KUNDE-UDEN-KONTO
+           display "Konti sprunget over pga. fuld TRANS-KONTO-TABEL: "
+               ANTAL-TRANS-KONTO-OVERFLOW
+       stop run.
+
+     *> --- Indlæser hele Kundeoplysninger.txt i KUNDE-TABEL og ---
+     *> --- sorterer den efter KU-KUNDE-ID, samme mønster som ---
+     *> --- indlæs-kunde-tabel i crmUdtraek (Opgave11) ---
+      indlæs-kunde-tabel.
+           move 0 to KU-ANTAL-KUNDER
+           move "N" to EOF-check-kunde
+           open input Kunde-Data-In
+           perform until end-of-file-kunde
+               read Kunde-Data-In
+                   at end move "Y" to EOF-check-kunde
+                   not at end
+                       if KU-ANTAL-KUNDER < MAX-KUNDER
+                           add 1 to KU-ANTAL-KUNDER
+                           move Kunde-Id of Kunde-Information
+                               to KU-KUNDE-ID (KU-ANTAL-KUNDER)
+                           move Fuld-Navn of Kunde-Information
+                               to KU-FULD-NAVN (KU-ANTAL-KUNDER)
+                           move Kontonummer of Kunde-Information
+                               to KU-KONTONUMMER (KU-ANTAL-KUNDER)
+                           move Vejnavn of Kunde-Information
+                               to KU-VEJNAVN (KU-ANTAL-KUNDER)
+                           move Husnummer of Kunde-Information
+                               to KU-HUSNUMMER (KU-ANTAL-KUNDER)
+                           move Postnummer of Kunde-Information
+                               to KU-POSTNUMMER (KU-ANTAL-KUNDER)
+                           move By-navn of Kunde-Information
+                               to KU-BYNAVN (KU-ANTAL-KUNDER)
+                           move Telefon of Kunde-Information
+                               to KU-TELEFON (KU-ANTAL-KUNDER)
+                           move Email of Kunde-Information
+                               to KU-EMAIL (KU-ANTAL-KUNDER)
+                       else
+                           display "Antal kunder har oversteget MAX-KUNDER"
+                               " - resten af Kundeoplysninger.txt ignoreres"
+                       end-if
+           end-perform
+           close Kunde-Data-In
+           perform sorter-kunde-tabel
+           exit.
+
+     *> --- Bobbel-sortering af KUNDE-TABEL efter KU-KUNDE-ID, samme ---
+     *> --- mønster som opgave10.cob/crmUdtraek's sorter-kunde-tabel ---
+      sorter-kunde-tabel.
+           perform varying KUNDE-SORT-I from 1 by 1
+               until KUNDE-SORT-I >= KU-ANTAL-KUNDER
+               perform varying KUNDE-SORT-J from 1 by 1
+                   until KUNDE-SORT-J >= (KU-ANTAL-KUNDER - KUNDE-SORT-I + 1)
+                   if KU-KUNDE-ID (KUNDE-SORT-J)
+                           > KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move KU-KUNDE-ID    (KUNDE-SORT-J) to SWAP-KU-KUNDE-ID
+                       move KU-FULD-NAVN   (KUNDE-SORT-J) to SWAP-KU-FULD-NAVN
+                       move KU-KONTONUMMER (KUNDE-SORT-J)
+                           to SWAP-KU-KONTONUMMER
+                       move KU-VEJNAVN     (KUNDE-SORT-J) to SWAP-KU-VEJNAVN
+                       move KU-HUSNUMMER   (KUNDE-SORT-J) to SWAP-KU-HUSNUMMER
+                       move KU-POSTNUMMER  (KUNDE-SORT-J) to SWAP-KU-POSTNUMMER
+                       move KU-BYNAVN      (KUNDE-SORT-J) to SWAP-KU-BYNAVN
+                       move KU-TELEFON     (KUNDE-SORT-J) to SWAP-KU-TELEFON
+                       move KU-EMAIL       (KUNDE-SORT-J) to SWAP-KU-EMAIL
+
+                       move KU-KUNDE-ID    (KUNDE-SORT-J + 1)
+                           to KU-KUNDE-ID    (KUNDE-SORT-J)
+                       move KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                           to KU-FULD-NAVN   (KUNDE-SORT-J)
+                       move KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                           to KU-KONTONUMMER (KUNDE-SORT-J)
+                       move KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                           to KU-VEJNAVN     (KUNDE-SORT-J)
+                       move KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                           to KU-HUSNUMMER   (KUNDE-SORT-J)
+                       move KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                           to KU-POSTNUMMER  (KUNDE-SORT-J)
+                       move KU-BYNAVN      (KUNDE-SORT-J + 1)
+                           to KU-BYNAVN      (KUNDE-SORT-J)
+                       move KU-TELEFON     (KUNDE-SORT-J + 1)
+                           to KU-TELEFON     (KUNDE-SORT-J)
+                       move KU-EMAIL       (KUNDE-SORT-J + 1)
+                           to KU-EMAIL       (KUNDE-SORT-J)
+
+                       move SWAP-KU-KUNDE-ID to KU-KUNDE-ID (KUNDE-SORT-J + 1)
+                       move SWAP-KU-FULD-NAVN
+                           to KU-FULD-NAVN   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-KONTONUMMER
+                           to KU-KONTONUMMER (KUNDE-SORT-J + 1)
+                       move SWAP-KU-VEJNAVN
+                           to KU-VEJNAVN     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-HUSNUMMER
+                           to KU-HUSNUMMER   (KUNDE-SORT-J + 1)
+                       move SWAP-KU-POSTNUMMER
+                           to KU-POSTNUMMER  (KUNDE-SORT-J + 1)
+                       move SWAP-KU-BYNAVN
+                           to KU-BYNAVN      (KUNDE-SORT-J + 1)
+                       move SWAP-KU-TELEFON
+                           to KU-TELEFON     (KUNDE-SORT-J + 1)
+                       move SWAP-KU-EMAIL
+                           to KU-EMAIL       (KUNDE-SORT-J + 1)
+                   end-if
+               end-perform
+           end-perform
+           exit.
+
+     *> --- Læser hele Transaktioner.txt igennem én gang og bygger ---
+     *> --- TRANS-KONTO-TABEL: én post pr. distinkt Konto-ID ---
+      byg-trans-konto-tabel.
+           move 0 to TK-ANTAL
+           move "N" to EOF-check-trans
+           open input Transaktion-Data-In
+     *> --- Spring HDR-linjen over - samme begrundelse som i ---
+     *> --- crmUdtraek's opbyg-konto-balance-tabel ---
+           read Transaktion-Data-In
+               at end move "Y" to EOF-check-trans
+           end-read
+           perform until end-of-file-trans
+               read Transaktion-Data-In
+                   at end move "Y" to EOF-check-trans
+                   not at end
+                       if THT-TAG of Trans-Hdr-Trl-Linje = "TRL"
+                           move "Y" to EOF-check-trans
+                       else
+                           perform find-eller-opret-trans-konto
+                       end-if
+               end-read
+           end-perform
+           close Transaktion-Data-In
+           exit.
+
+     *> --- Lineær søgning efter Konto-ID i TRANS-KONTO-TABEL, og ---
+     *> --- opret en ny post, hvis den ikke allerede findes - samme ---
+     *> --- find-eller-opret-mønster som find-eller-opret-konto- ---
+     *> --- balance i crmUdtraek ---
+      find-eller-opret-trans-konto.
+           set TRANS-KONTO-IKKE-FUNDET to TRUE
+           move 1 to TK-INDEX
+           perform until TRANS-KONTO-FUNDET or TK-INDEX > TK-ANTAL
+               if TK-KONTO-ID (TK-INDEX)
+                   = KONTO-ID of Transaktion-Information
+                   set TRANS-KONTO-FUNDET to TRUE
+               else
+                   add 1 to TK-INDEX
+               end-if
+           end-perform
+           if TRANS-KONTO-IKKE-FUNDET
+               if TK-ANTAL < MAX-TRANS-KONTI
+                   add 1 to TK-ANTAL
+                   move KONTO-ID of Transaktion-Information
+                       to TK-KONTO-ID (TK-ANTAL)
+               else
+                   add 1 to ANTAL-TRANS-KONTO-OVERFLOW
+                   move spaces to Krydsreference-Linje
+                   move 1 to pos
+                   string
+                       "BETINGELSE=TRANS-KONTO-TABEL-FULD KONTO-ID="
+                                                   delimited by size
+                       function TRIM(KONTO-ID of Transaktion-Information)
+                                                   delimited by size
+                          into Krydsreference-Linje
+                          with pointer pos
+                   end-string
+                   write Krydsreference-Linje
+               end-if
+           end-if
+           exit.
+
+     *> --- For hvert distinkt Konto-ID fra Transaktioner.txt: findes
+     *>     intet Kontonummer i KUNDE-TABEL, der matcher (lineær
+     *>     søgning, da KUNDE-TABEL er sorteret efter KU-KUNDE-ID, ikke
+     *>     KU-KONTONUMMER - samme begrundelse som kunde-info-fra-
+     *>     kontos fallback-søgning i opgave10.cob), skrives kontoen
+     *>     til krydsreference-rapporten ---
+      krydsreferer-konto-mod-kunde.
+           perform varying TK-INDEX from 1 by 1 until TK-INDEX > TK-ANTAL
+               set KUNDE-IKKE-FUNDET to TRUE
+               perform varying KU-IDX from 1 by 1
+                   until KUNDE-FUNDET or KU-IDX > KU-ANTAL-KUNDER
+                   if KU-KONTONUMMER (KU-IDX) = TK-KONTO-ID (TK-INDEX)
+                       set KUNDE-FUNDET to TRUE
+                   end-if
+               end-perform
+               if KUNDE-IKKE-FUNDET
+                   add 1 to ANTAL-KONTO-UDEN-KUNDE
+                   move spaces to Krydsreference-Linje
+                   move 1 to pos
+                   string
+                       "BETINGELSE=KONTO-UDEN-KUNDE KONTO-ID="
+                                                   delimited by size
+                       function TRIM(TK-KONTO-ID (TK-INDEX))
+                                                   delimited by size
+                          into Krydsreference-Linje
+                          with pointer pos
+                   end-string
+                   write Krydsreference-Linje
+               end-if
+           end-perform
+           exit.
+
+     *> --- For hver kunde i KUNDE-TABEL: findes intet Konto-ID i
+     *>     TRANS-KONTO-TABEL, der matcher dennes Kontonummer (lineær
+     *>     søgning - samme begrundelse som krydsreferer-konto-mod-
+     *>     kunde ovenfor), skrives kunden til krydsreference-
+     *>     rapporten ---
+      krydsreferer-kunde-mod-konto.
+           perform varying KU-IDX from 1 by 1 until KU-IDX > KU-ANTAL-KUNDER
+               set TRANS-KONTO-IKKE-FUNDET to TRUE
+               perform varying TK-INDEX from 1 by 1
+                   until TRANS-KONTO-FUNDET or TK-INDEX > TK-ANTAL
+                   if TK-KONTO-ID (TK-INDEX) = KU-KONTONUMMER (KU-IDX)
+                       set TRANS-KONTO-FUNDET to TRUE
+                   end-if
+               end-perform
+               if TRANS-KONTO-IKKE-FUNDET
+                   add 1 to ANTAL-KUNDE-UDEN-KONTO
+                   move spaces to Krydsreference-Linje
+                   move 1 to pos
+                   string
+                       "BETINGELSE=KUNDE-UDEN-KONTO KUNDE-ID="
+                                                   delimited by size
+                       function TRIM(KU-KUNDE-ID (KU-IDX))
+                                                   delimited by size
+                       " KONTONUMMER="             delimited by size
+                       function TRIM(KU-KONTONUMMER (KU-IDX))
+                                                   delimited by size
+                          into Krydsreference-Linje
+                          with pointer pos
+                   end-string
+                   write Krydsreference-Linje
+               end-if
+           end-perform
+           exit.
