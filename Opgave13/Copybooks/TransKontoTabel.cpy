@@ -0,0 +1,24 @@
+     *> --- TRANS-KONTO-TABEL holder én post pr. distinkt KONTO-ID,
+     *>     der forekommer i Transaktioner.txt, opbygget af
+     *>     byg-trans-konto-tabel i opgave13.cob ved at læse hele filen
+     *>     igennem én gang og dublet-tjekke hvert KONTO-ID (samme
+     *>     find-eller-opret-lineær-søgning mønster som
+     *>     KONTO-BALANCE-TABEL i Opgave11/Copybooks/
+     *>     KontoBalanceTabel.cpy). Holdes IKKE sorteret - slås op med
+     *>     en almindelig lineær søgning, samme mønster som
+     *>     kunde-info-fra-kontos Kontonummer-fallback i opgave10.cob,
+     *>     da Kontonummer (PIC X(10)) og KONTO-ID (PIC X(14)) har
+     *>     forskellig bredde, og SEARCH ALL's binære søgning ikke kan
+     *>     stoles på med søgenøgler af forskellig længde. ---
+       77  MAX-TRANS-KONTI          PIC 9(5)     VALUE 50000.
+
+       77  TK-INDEX                 PIC 9(5)     VALUE 0.
+
+       77  TRANS-KONTO-FOUND-FLAG   PIC X        VALUE "N".
+           88 TRANS-KONTO-FUNDET                  VALUE "Y".
+           88 TRANS-KONTO-IKKE-FUNDET              VALUE "N".
+
+       01  TRANS-KONTO-TABEL.
+           05 TK-ANTAL                      PIC 9(5) VALUE 0.
+           05 TK-POST OCCURS 50000 TIMES.
+               10 TK-KONTO-ID             PIC X(14).
