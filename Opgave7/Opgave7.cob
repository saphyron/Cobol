@@ -8,15 +8,25 @@
                organization is line sequential.
            select Kunde-Fil-out assign to "OutKundeoplysninger.txt"
                organization is line sequential.
+     *> Poster, hvor Postnummer ikke bestaar af 4 cifre, ryger her i
+     *> stedet for i produktionsudtraekket, se formater-postnummer-flag -
+     *> samme validering som Opgave7del2
+           select Kunde-Fil-exceptions-out assign to
+               "PostnummerExceptions.txt"
+               organization is line sequential.
 
       data division.
       file section.
       FD Kunde-Fil-in.
       01 Kunde-Information.
            copy "KUNDER.cpy".
+     *> Det faelles kundeudtraek-layout, se KundeUdtraekRecord.cpy -
+     *> samme post som Opgave6/Opgave7del2 skriver
       fd Kunde-Fil-out.
-      01 Kunde-Information-out.
-           02 felt-linje pic x(237) value spaces.
+           copy "KundeUdtraekRecord.cpy".
+      fd Kunde-Fil-exceptions-out.
+      01 Kunde-Information-exceptions-out.
+           02 felt-linje-exceptions pic x(300) value spaces.
 
       working-storage section.
       01 EOF-check               pic x value "N".
@@ -25,10 +35,16 @@
       01 Rens-Fuld-Navn          pic x(40)    value spaces.
       01 Addresse                pic x(90)    value spaces.
       01 Rens-Addresse           pic x(90)    value spaces.
+     *> Sat af formater-postnummer-flag - True hvis Postnummer er et
+     *> gyldigt 4-cifret dansk postnummer
+      01 Postnummer-Flag         pic x value "Y".
+           88 Postnummer-Gyldig  value "Y".
+           88 Postnummer-Ugyldig value "N".
 
       procedure division.
       Program-Execute.
            open input Kunde-Fil-in output Kunde-Fil-out
+               output Kunde-Fil-exceptions-out
 
            perform until end-of-file
                read Kunde-Fil-in
@@ -57,25 +73,47 @@
                    display "Email: " Email
                    display "-------------------------------"
 
-                   move spaces to felt-linje
-                   string Kunde-Id 
-                      delimited by size Fuld-Navn
-                      delimited by size Fornavn
-                      delimited by size Efternavn
-                      delimited by size Kontonummer
-                      delimited by size Balance
-                      delimited by size Valutakode
-                      delimited by size Vejnavn
-                      delimited by size Husnummer
-                      delimited by size Postnummer
-                      delimited by size By-navn
-                      delimited by size Telefon
-                      delimited by size Email
-                      into felt-linje
-                   end-string
-                   write Kunde-Information-out from felt-linje
+                   perform byg-og-skriv-kunde-udtraek
                end-read
            end-perform
-           close Kunde-Fil-in Kunde-Fil-out
+           close Kunde-Fil-in Kunde-Fil-out Kunde-Fil-exceptions-out
 
            stop run.
+
+     *> Bygger den faelles kundeudtraek-post direkte fra KUNDER.cpy-
+     *> felterne og skriver den - se KundeUdtraekRecord.cpy. Poster med
+     *> et ugyldigt Postnummer skal ikke med i produktionsudtraekket -
+     *> de ryger i stedet i exceptions-filen, samme regel som
+     *> Opgave7del2
+      byg-og-skriv-kunde-udtraek.
+           perform formater-postnummer-flag
+           move Kunde-Id      to KUL-KUNDE-ID
+           move Fuld-Navn     to KUL-FULD-NAVN
+           move Kontonummer   to KUL-KONTONUMMER
+           move Balance       to KUL-BALANCE
+           move Valutakode    to KUL-VALUTAKODE
+           move Vejnavn       to KUL-VEJNAVN
+           move Husnummer     to KUL-HUSNUMMER
+           move Postnummer    to KUL-POSTNUMMER
+           move By-navn       to KUL-BYNAVN
+           move Telefon       to KUL-TELEFON
+           move Email         to KUL-EMAIL
+           if Postnummer-Gyldig
+               write KUNDE-UDTRAEK-LINJE
+           else
+               move spaces to felt-linje-exceptions
+               move KUNDE-UDTRAEK-LINJE to felt-linje-exceptions
+               write Kunde-Information-exceptions-out
+                   from felt-linje-exceptions
+           end-if
+           exit.
+
+     *> Et gyldigt dansk postnummer er 4 cifre - er Postnummer ikke
+     *> numerisk, eller fyldt med blanke, er det ikke brugbart
+      formater-postnummer-flag.
+           if Postnummer is numeric and Postnummer not = spaces
+               set Postnummer-Gyldig to TRUE
+           else
+               set Postnummer-Ugyldig to TRUE
+           end-if
+           exit.
