@@ -8,114 +8,180 @@
                organization is line sequential.
            select Kunde-Fil-out assign to "OutKundeoplysninger.txt"
                organization is line sequential.
+     *> Poster, hvor Postnummer ikke bestaar af 4 cifre, ryger her i
+     *> stedet for i produktionsudtraekket, se formater-by-og-post
+           select Kunde-Fil-exceptions-out assign to
+               "PostnummerExceptions.txt"
+               organization is line sequential.
+     *> Valgfri parameterfil - "Y" slaar den pipe-separerede
+     *> eksport-linje til i stedet for den labeled/fast-bredde
+     *> KUNDE-UDTRAEK-LINJE, se indlaes-export-parametre
+           select optional Export-Parameter-in assign to
+               "Opgave7ExportParameter.txt"
+               organization is line sequential.
+     *> Pipe-separeret udtraek, skrevet i stedet for
+     *> KundeUdtraekRecord.cpy-formatet, naar eksport-tilstanden er
+     *> slaaet til - se skriv-kunde-delimiteret-linje
+           select Kunde-Fil-delimiteret-out assign to
+               "KundeUdtraekDelimiteret.txt"
+               organization is line sequential.
 
       data division.
       file section.
       FD Kunde-Fil-in.
       01 Kunde-Information.
            copy "KUNDER.cpy".
+     *> Det faelles kundeudtraek-layout, se KundeUdtraekRecord.cpy -
+     *> samme post som Opgave6/Opgave7 skriver
       fd Kunde-Fil-out.
-      01 Kunde-Information-out.
-           02 felt-linje pic x(300) value spaces.
+           copy "KundeUdtraekRecord.cpy".
+      fd Kunde-Fil-exceptions-out.
+      01 Kunde-Information-exceptions-out.
+           02 felt-linje-exceptions pic x(300) value spaces.
+      fd Export-Parameter-in.
+      01 Export-Parameter-Linje.
+           02 PARM-DELIMITERET-FLAG pic x.
+      fd Kunde-Fil-delimiteret-out.
+      01 Kunde-Udtraek-Delimiteret-Linje pic x(300) value spaces.
 
       working-storage section.
       01 EOF-check               pic x value "N".
            88 end-of-file        value "Y".
            88 more-to-read       value "N".
-      01 Addresse                pic x(70)    value spaces.
-      01 Konto-Linje             pic x(60)    value spaces.
-      01 Kontakt-Linje           pic x(80)    value spaces.
-      01 By-Linje                pic x(60)    value spaces.
-      01 Rens-Fuld-Navn          pic x(60)    value spaces.
-      01 pos                     pic 9(3)     value 1.
+     *> Sat af formater-by-og-post - True hvis Postnummer er et
+     *> gyldigt 4-cifret dansk postnummer
+      01 Postnummer-Flag         pic x value "Y".
+           88 Postnummer-Gyldig  value "Y".
+           88 Postnummer-Ugyldig value "N".
+      01 EOF-check-export-parm   pic x value "N".
+           88 end-of-file-export-parm value "Y".
+           88 more-to-read-export-parm value "N".
+     *> "Y" slaar den pipe-separerede eksport-linje til, laest fra den
+     *> valgfrie Opgave7ExportParameter.txt - forbliver "N" (kun
+     *> KUNDE-UDTRAEK-LINJE skrives) naar filen ikke findes
+      01 Kunde-Export-Delimiteret-Flag pic x value "N".
+           88 Kunde-Export-Delimiteret  value "Y".
+           88 Kunde-Export-Ikke-Delimiteret value "N".
+      01 pos                     pic 9(5) value 0.
+     *> Editeret udgave af KUL-BALANCE, til den pipe-separerede linje -
+     *> function TRIM kan ikke bruges direkte paa et numerisk felt
+      01 Kunde-Balance-Edit      pic Z(8)9.99.
 
       procedure division.
       Program-Execute.
+           perform indlaes-export-parametre
            open input Kunde-Fil-in output Kunde-Fil-out
+               output Kunde-Fil-exceptions-out
+               output Kunde-Fil-delimiteret-out
 
            perform until end-of-file
                read Kunde-Fil-in
                    at end set end-of-file to TRUE
                not at end
                    perform behandler-paragraffer
-                   
+
                end-read
            end-perform
-           close Kunde-Fil-in Kunde-Fil-out
+           close Kunde-Fil-in Kunde-Fil-out Kunde-Fil-exceptions-out
+               Kunde-Fil-delimiteret-out
            display "FÃ¦rdig med at behandle kundeoplysninger."
        stop run.
 
+     *> Laeser en valgfri parameterfil, der slaar den pipe-separerede
+     *> eksport-tilstand til. Filen findes ikke i en almindelig
+     *> koersel, og vi falder saa tilbage til kun at skrive den
+     *> labeled/fast-bredde KUNDE-UDTRAEK-LINJE
+           indlaes-export-parametre.
+               move "N" to EOF-check-export-parm
+               open input Export-Parameter-in
+               read Export-Parameter-in
+                   at end move "Y" to EOF-check-export-parm
+               not at end
+                   move PARM-DELIMITERET-FLAG
+                       to Kunde-Export-Delimiteret-Flag
+                   if Kunde-Export-Delimiteret
+                       display "Delimiteret eksport-tilstand slaaet "
+                           "til: KundeUdtraekDelimiteret.txt"
+                   end-if
+               end-read
+               close Export-Parameter-in
+               exit.
+
 
      *> Her bliver der behandlet paragrafferne
            behandler-paragraffer.
-               perform formater-navne
-               perform formater-konto
-               perform formater-adresse
-               perform formater-by-og-post
-               perform formater-kontakt
-
-               move spaces to felt-linje
-               string Rens-Fuld-Navn
-                      delimited by size Konto-Linje
-                      delimited by size Addresse
-                      delimited by size By-Linje
-                      delimited by size Kontakt-Linje
-                      into felt-linje
-               end-string
-               write Kunde-Information-out from felt-linje
+               perform formater-postnummer-flag
+               move Kunde-Id      to KUL-KUNDE-ID
+               move Fuld-Navn     to KUL-FULD-NAVN
+               move Kontonummer   to KUL-KONTONUMMER
+               move Balance       to KUL-BALANCE
+               move Valutakode    to KUL-VALUTAKODE
+               move Vejnavn       to KUL-VEJNAVN
+               move Husnummer     to KUL-HUSNUMMER
+               move Postnummer    to KUL-POSTNUMMER
+               move By-navn       to KUL-BYNAVN
+               move Telefon       to KUL-TELEFON
+               move Email         to KUL-EMAIL
+     *> Poster med et ugyldigt Postnummer skal ikke med i
+     *> produktionsudtraekket - de ryger i stedet i exceptions-filen
+               if Postnummer-Gyldig
+                   write KUNDE-UDTRAEK-LINJE
+               else
+                   move spaces to felt-linje-exceptions
+                   move KUNDE-UDTRAEK-LINJE to felt-linje-exceptions
+                   write Kunde-Information-exceptions-out
+                       from felt-linje-exceptions
+               end-if
+               if Kunde-Export-Delimiteret
+                   perform skriv-kunde-delimiteret-linje
+               end-if
                exit.
 
-           formater-navne.
-               move spaces to Rens-Fuld-Navn
+     *> Bygger den pipe-separerede raekke af de samme felter, som
+     *> KUNDE-UDTRAEK-LINJE indeholder, og skriver den til
+     *> KundeUdtraekDelimiteret.txt - Fornavn/Efternavn skrives adskilt
+     *> i stedet for det sammensatte Fuld-Navn, saa en modtager ikke
+     *> selv skal splitte navnet igen
+           skriv-kunde-delimiteret-linje.
+               move spaces to Kunde-Udtraek-Delimiteret-Linje
+               move KUL-BALANCE to Kunde-Balance-Edit
                move 1 to pos
-               string "Person-Navn: "        delimited by size
-               function TRIM(Fornavn)        delimited by size 
-               " "                           delimited by size 
-               function TRIM(Efternavn)      delimited by size
-                  into Rens-Fuld-Navn
-               with pointer pos
-               on overflow
-                   continue
-               end-string
-               exit.
-           formater-konto.
-               move spaces to Konto-Linje
-               string "Konto-Information: "      delimited by size
-               function TRIM(Kontonummer)        delimited by size 
-               " "                               delimited by size
-               function TRIM(Balance)            delimited by size
-               " "                               delimited by size
-               function TRIM(Valutakode)         delimited by size
-                  into Konto-Linje
-               end-string
-               exit.
-           formater-adresse.
-               move spaces to Addresse
-               string "Addresse-Oplysninger: "   delimited by size
-               function TRIM(Vejnavn)            delimited by size 
-               " "                               delimited by size
-               function TRIM(Husnummer)          delimited by size
-                  into Addresse
-               end-string
-               exit.
-           formater-by-og-post.
-               move spaces to By-Linje
-               string "By-Oplysninger: "         delimited by size
-               function TRIM(By-navn)            delimited by size
-               " "                               delimited by size
-               function TRIM(Postnummer)         delimited by size
-                  into By-Linje
-               end-string
-               exit.
-           formater-kontakt.
-               move spaces to Kontakt-Linje
-               string "Kontakt-Oplysninger: "    delimited by size
-               function TRIM(Telefon)            delimited by size
-               " "                               delimited by size
-               function TRIM(Email)              delimited by size
-                  into Kontakt-Linje
+               string
+                   function TRIM(KUL-KUNDE-ID)   delimited by size
+                   "|"                           delimited by size
+                   function TRIM(Fornavn)        delimited by size
+                   "|"                           delimited by size
+                   function TRIM(Efternavn)      delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-KONTONUMMER) delimited by size
+                   "|"                           delimited by size
+                   function TRIM(Kunde-Balance-Edit) delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-VALUTAKODE) delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-VEJNAVN)    delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-HUSNUMMER)  delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-POSTNUMMER) delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-BYNAVN)     delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-TELEFON)    delimited by size
+                   "|"                           delimited by size
+                   function TRIM(KUL-EMAIL)      delimited by size
+                      into Kunde-Udtraek-Delimiteret-Linje
+                      with pointer pos
                end-string
+               write Kunde-Udtraek-Delimiteret-Linje
                exit.
 
-               
-
+     *> Et gyldigt dansk postnummer er 4 cifre - er Postnummer ikke
+     *> numerisk, eller fyldt med blanke, er det ikke brugbart
+           formater-postnummer-flag.
+               if Postnummer is numeric and Postnummer not = spaces
+                   set Postnummer-Gyldig to TRUE
+               else
+                   set Postnummer-Ugyldig to TRUE
+               end-if
+               exit.
